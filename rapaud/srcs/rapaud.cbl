@@ -0,0 +1,159 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * rapaud : rapport d'audit journalier. Programme de traitement   *
+      * par lot qui, pour la date du jour, regroupe et compte les      *
+      * lignes de la table "logs" par type_log et par id_uti, afin     *
+      * qu'un superviseur puisse voir qui a fait quoi et combien de    *
+      * fois sans interroger la base de donnees a la main. A executer  *
+      * en fin de journee, une fois que tous les mouvements du jour    *
+      * ont ete journalises via genlog.                                *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rapaud=rapport d'audit                                         *
+      * TYP=TYPE; IDF=IDENTIFIANT; UTI=UTILISATEUR; NBR=NOMBRE;        *
+      * RSU=RESULTAT; TOT=TOTAL; EDT=EDITION; DEB=DEBUT;               *
+      * RAP=RAPPORT; AUD=AUDIT                                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapaud.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-JOU-AUD            PIC X(10).
+
+       01 PG-TYP-LOG-RSU        PIC X(20).
+       01 PG-IDF-UTI-RSU        PIC 9(10).
+       01 PG-NBR-RSU            PIC 9(10).
+       01 PG-NBR-TOT            PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant le nombre de logs du jour,
+      * regroupes par type et par utilisateur a l'origine de l'action.
+       EXEC SQL
+           DECLARE C-AUD CURSOR FOR
+               SELECT type_log, id_uti, COUNT(*)
+               FROM   logs
+               WHERE  date_log = CURRENT_DATE
+               GROUP BY type_log, id_uti
+               ORDER BY type_log, id_uti
+       END-EXEC.
+
+       01 WS-IDF-UTI-RSU-EDT    PIC Z(10).
+       01 WS-NBR-RSU-EDT        PIC Z(10).
+       01 WS-NBR-TOT-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-RAP-AUD-DEB
+              THRU 2000-RAP-AUD-FIN.
+
+           PERFORM 3000-RAP-TOT-DEB
+              THRU 3000-RAP-TOT-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE 0 TO PG-NBR-TOT.
+
+           EXEC SQL
+               SELECT CURRENT_DATE
+               INTO   :PG-JOU-AUD
+           END-EXEC.
+
+           DISPLAY "Rapport d'audit journalier - " PG-JOU-AUD.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Type                 Utilisateur   Nb d'actions".
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des totaux par type/utilisateur et affiche
+      * chaque ligne jusqu'a epuisement du curseur.
+
+       2000-RAP-AUD-DEB.
+
+           EXEC SQL OPEN C-AUD END-EXEC.
+
+           EXEC SQL
+               FETCH C-AUD
+               INTO  :PG-TYP-LOG-RSU, :PG-IDF-UTI-RSU, :PG-NBR-RSU
+           END-EXEC.
+
+           PERFORM 2100-AFF-RSU-AUD-DEB
+              THRU 2100-AFF-RSU-AUD-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-AUD END-EXEC.
+
+           EXIT.
+       2000-RAP-AUD-FIN.
+
+      *-----------------------------------------------------------------
+
+       2100-AFF-RSU-AUD-DEB.
+
+           MOVE PG-IDF-UTI-RSU TO WS-IDF-UTI-RSU-EDT.
+           MOVE PG-NBR-RSU     TO WS-NBR-RSU-EDT.
+
+           ADD PG-NBR-RSU TO PG-NBR-TOT.
+
+           DISPLAY PG-TYP-LOG-RSU " " WS-IDF-UTI-RSU-EDT
+                   "   " WS-NBR-RSU-EDT.
+
+           EXEC SQL
+               FETCH C-AUD
+               INTO  :PG-TYP-LOG-RSU, :PG-IDF-UTI-RSU, :PG-NBR-RSU
+           END-EXEC.
+
+           EXIT.
+       2100-AFF-RSU-AUD-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Affiche le nombre total d'actions journalisees pour la journee,
+      * tous types et utilisateurs confondus.
+
+       3000-RAP-TOT-DEB.
+
+           MOVE PG-NBR-TOT TO WS-NBR-TOT-EDT.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Total des actions journalisees : "
+                   FUNCTION TRIM (WS-NBR-TOT-EDT).
+
+           EXIT.
+       3000-RAP-TOT-FIN.
