@@ -0,0 +1,301 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * arclog : archivage et purge des logs. Programme de traitement  *
+      * par lot qui extrait dans un fichier plat toutes les lignes de  *
+      * la table "logs" anterieures a une date de coupure (calculee a  *
+      * partir d'un nombre de jours de retention configurable ci-      *
+      * dessous), puis les supprime de la table une fois l'ecriture    *
+      * du fichier terminee, afin que la table ne grossisse pas sans   *
+      * limite et que le rapport d'audit (rapaud) reste rapide.        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * arclog=archivage logs                                          *
+      * ARC=ARCHIVE; RET=RETENTION; JOU=JOUR; CUT=COUPURE;             *
+      * HEU=HEURE; DET=DETAIL; TYP=TYPE; IDF=IDENTIFIANT;              *
+      * UTI=UTILISATEUR; PIE=PIECE; QTE=QUANTITE; LIE=LIEN;            *
+      * IND=INDICATEUR; NBR=NOMBRE; EDT=EDITION; DEB=DEBUT             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. arclog.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-ARC-LOG ASSIGN TO "ARCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-ARC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-ARC-LOG.
+       01 REC-ARC-LOG           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+      * Nombre de jours de retention : toute ligne de logs dont la
+      * date est anterieure a CURRENT_DATE moins ce nombre de jours
+      * est archivee puis purgee. Seule valeur a changer pour ajuster
+      * la politique de retention.
+       01 PG-NBR-JOU-RET        PIC 9(03)   VALUE 90.
+       01 PG-JOU-CUT            PIC X(10).
+
+       01 PG-HEU-LOG            PIC X(08).
+       01 PG-DAT-LOG            PIC X(10).
+       01 PG-DET-LOG            PIC X(100).
+       01 PG-TYP-LOG            PIC X(20).
+       01 PG-IDF-UTI            PIC 9(10).
+       01 PG-IDF-PIE            PIC 9(10).
+       01 PG-IDF-PIE-IND        PIC S9(04) COMP-5.
+       01 PG-QTE-LOG            PIC S9(10).
+       01 PG-QTE-LOG-IND        PIC S9(04) COMP-5.
+       01 PG-LIE-LOG            PIC 9(10).
+       01 PG-LIE-LOG-IND        PIC S9(04) COMP-5.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant les logs anterieurs a la
+      * date de coupure, dans leur ordre chronologique.
+       EXEC SQL
+           DECLARE C-ARC CURSOR FOR
+               SELECT heure_log, date_log, detail_log, type_log,
+                      id_uti, id_pie, qte_log, lien_log
+               FROM   logs
+               WHERE  date_log < :PG-JOU-CUT
+               ORDER BY date_log, heure_log
+       END-EXEC.
+
+       01 WS-IDF-UTI-EDT        PIC Z(10).
+       01 WS-IDF-PIE-EDT        PIC Z(10).
+       01 WS-QTE-LOG-EDT        PIC -Z(09).
+       01 WS-LIE-LOG-EDT        PIC Z(10).
+
+      * Formes alphanumeriques des champs ci-dessus, pour pouvoir les
+      * laisser a SPACES quand le champ source est nul (la valeur
+      * n'est alors pas la zone "0" mais une zone vide dans le
+      * fichier d'archive).
+       01 WS-IDF-PIE-OUT        PIC X(10).
+       01 WS-QTE-LOG-OUT        PIC X(10).
+       01 WS-LIE-LOG-OUT        PIC X(10).
+
+       01 WS-NBR-ARC            PIC 9(10)   VALUE 0.
+       01 WS-NBR-ARC-EDT        PIC Z(10).
+
+       01 WS-STA-ARC            PIC X(02).
+           88 WS-STA-ARC-OK                VALUE "00".
+
+      * Leve des que 2100-ECR-LGN-ARC-DEB rencontre un WRITE en
+      * erreur ; 3000-PRG-LOG-DEB refuse alors de purger la table,
+      * pour ne jamais supprimer des lignes qui n'auraient pas ete
+      * ecrites sur disque.
+       01 WS-ECR-ARC-ERR        PIC X(01)   VALUE "N".
+           88 WS-ECR-ARC-ERR-OUI           VALUE "O".
+           88 WS-ECR-ARC-ERR-NON           VALUE "N".
+
+      * Zones utilisees pour tracer via generr l'echec de la purge en
+      * cas de SQLCODE en erreur.
+       01 WS-OPE-ERR            PIC X(60)
+           VALUE "arclog : purge logs".
+       01 WS-RTR-ERR            PIC 9(01).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-ARC-LOG-DEB
+              THRU 2000-ARC-LOG-FIN.
+
+           PERFORM 3000-PRG-LOG-DEB
+              THRU 3000-PRG-LOG-FIN.
+
+           PERFORM 4000-FINALISATION-DEB
+              THRU 4000-FINALISATION-FIN.
+
+      * EXIT PROGRAM plutot que STOP RUN : termine normalement un
+      * lancement autonome, mais rend la main a l'appelant lorsque ce
+      * programme est invoque comme etape d'une chaine de traitement
+      * (voir trtnoc).
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Archivage/purge des logs : connexion...".
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           EXEC SQL
+               SELECT CURRENT_DATE - :PG-NBR-JOU-RET
+               INTO   :PG-JOU-CUT
+           END-EXEC.
+
+           DISPLAY "Date de coupure : " PG-JOU-CUT
+                   " (retention " PG-NBR-JOU-RET " jour(s))".
+
+           OPEN OUTPUT F-ARC-LOG.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des logs anterieurs a la coupure, ecrit
+      * chaque ligne dans le fichier d'archive jusqu'a epuisement du
+      * curseur.
+
+       2000-ARC-LOG-DEB.
+
+           EXEC SQL OPEN C-ARC END-EXEC.
+
+           EXEC SQL
+               FETCH C-ARC
+               INTO  :PG-HEU-LOG, :PG-DAT-LOG, :PG-DET-LOG,
+                     :PG-TYP-LOG, :PG-IDF-UTI,
+                     :PG-IDF-PIE:PG-IDF-PIE-IND,
+                     :PG-QTE-LOG:PG-QTE-LOG-IND,
+                     :PG-LIE-LOG:PG-LIE-LOG-IND
+           END-EXEC.
+
+           PERFORM 2100-ECR-LGN-ARC-DEB
+              THRU 2100-ECR-LGN-ARC-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-ARC END-EXEC.
+
+           EXIT.
+       2000-ARC-LOG-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Met en forme une ligne de logs, delimitee par ";" comme le
+      * fait impcli pour son fichier d'import, les champs absents
+      * (id_pie/qte_log/lien_log nuls) restant vides dans la ligne.
+
+       2100-ECR-LGN-ARC-DEB.
+
+           MOVE PG-IDF-UTI TO WS-IDF-UTI-EDT.
+
+           IF PG-IDF-PIE-IND >= 0
+               MOVE PG-IDF-PIE TO WS-IDF-PIE-EDT
+               MOVE FUNCTION TRIM (WS-IDF-PIE-EDT) TO WS-IDF-PIE-OUT
+           ELSE
+               MOVE SPACES TO WS-IDF-PIE-OUT
+           END-IF.
+
+           IF PG-QTE-LOG-IND >= 0
+               MOVE PG-QTE-LOG TO WS-QTE-LOG-EDT
+               MOVE FUNCTION TRIM (WS-QTE-LOG-EDT) TO WS-QTE-LOG-OUT
+           ELSE
+               MOVE SPACES TO WS-QTE-LOG-OUT
+           END-IF.
+
+           IF PG-LIE-LOG-IND >= 0
+               MOVE PG-LIE-LOG TO WS-LIE-LOG-EDT
+               MOVE FUNCTION TRIM (WS-LIE-LOG-EDT) TO WS-LIE-LOG-OUT
+           ELSE
+               MOVE SPACES TO WS-LIE-LOG-OUT
+           END-IF.
+
+           STRING PG-DAT-LOG DELIMITED BY SIZE
+                  ";" PG-HEU-LOG DELIMITED BY SIZE
+                  ";" PG-TYP-LOG DELIMITED BY SPACE
+                  ";" FUNCTION TRIM (WS-IDF-UTI-EDT) DELIMITED BY SIZE
+                  ";" WS-IDF-PIE-OUT DELIMITED BY SPACE
+                  ";" WS-QTE-LOG-OUT DELIMITED BY SPACE
+                  ";" WS-LIE-LOG-OUT DELIMITED BY SPACE
+                  ";" PG-DET-LOG DELIMITED BY SIZE
+                  INTO REC-ARC-LOG
+           END-STRING.
+
+           WRITE REC-ARC-LOG.
+
+           IF NOT WS-STA-ARC-OK
+               SET WS-ECR-ARC-ERR-OUI TO TRUE
+               DISPLAY "Erreur d'ecriture de l'archive, statut : "
+                       WS-STA-ARC
+           END-IF.
+
+           ADD 1 TO WS-NBR-ARC.
+
+           EXEC SQL
+               FETCH C-ARC
+               INTO  :PG-HEU-LOG, :PG-DAT-LOG, :PG-DET-LOG,
+                     :PG-TYP-LOG, :PG-IDF-UTI,
+                     :PG-IDF-PIE:PG-IDF-PIE-IND,
+                     :PG-QTE-LOG:PG-QTE-LOG-IND,
+                     :PG-LIE-LOG:PG-LIE-LOG-IND
+           END-EXEC.
+
+           EXIT.
+       2100-ECR-LGN-ARC-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ne purge la table que si l'ecriture du fichier d'archive
+      * s'est terminee sans incident, pour ne jamais perdre de lignes
+      * qui n'auraient pas ete ecrites sur disque.
+
+       3000-PRG-LOG-DEB.
+
+           IF WS-ECR-ARC-ERR-OUI
+               DISPLAY "Purge annulee : echec d'ecriture de "
+                       "l'archive."
+           ELSE
+               EXEC SQL
+                   DELETE FROM logs
+                   WHERE  date_log < :PG-JOU-CUT
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+               ELSE
+                   DISPLAY "Erreur lors de la purge, SQLCODE: "
+                           SQLCODE
+                   EXEC SQL ROLLBACK END-EXEC
+                   CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+                   END-CALL
+               END-IF
+           END-IF.
+
+           EXIT.
+       3000-PRG-LOG-FIN.
+
+      *-----------------------------------------------------------------
+
+       4000-FINALISATION-DEB.
+
+           CLOSE F-ARC-LOG.
+
+           MOVE WS-NBR-ARC TO WS-NBR-ARC-EDT.
+
+           DISPLAY FUNCTION TRIM (WS-NBR-ARC-EDT)
+                   " ligne(s) de logs archivee(s) et purgee(s) "
+                   "(voir ARCLOG).".
+
+           EXIT.
+       4000-FINALISATION-FIN.
