@@ -0,0 +1,294 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant d'editer le nom, le seuil d'alerte,  *
+      * le fournisseur de reference et l'etat actif/inactif d'une      *
+      * piece existante, a l'aide de la SCREEN SECTION. Le programme   *
+      * appelle le sous-programme gespie afin de repercuter les        *
+      * modifications dans la base de donnees.                         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * edpie=edition piece;                                           *
+      * IDF=IDENTIFIANT; PIE=PIECE; NOM=NOM; SUL=SEUIL; ACF=ACTIF;     *
+      * FOU=FOURNISSEUR; ECR=ECRAN; EDT=EDITION; ENT=ENTREE;           *
+      * LRR=LEURRE; CLR=COULEUR; TXT=TEXTE; FND=FOND; CHX=CHOIX;       *
+      * AFF=AFFICHAGE; DEB=DEBUT; MSG=MESSAGE; ERR=ERREUR; BCL=BOUCLE; *
+      * APL=APPEL; PRG=PROGRAMME                                       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 03-07-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+      * Precharge les valeurs actuelles de la piece (nom, seuil,
+      * actif, fournisseur) avant l'affichage de l'ecran d'edition,
+      * pour qu'une modification partielle ne vide pas les champs non
+      * retouches par l'operateur.
+       01 PG-IDF-PIE           PIC 9(10).
+       01 PG-NOM-PIE           PIC X(30).
+       01 PG-SUL-PIE           PIC 9(10).
+       01 PG-ACF-PIE           PIC X(01).
+
+      * L'indicateur permet de detecter un fou_pie NULL (piece sans
+      * fournisseur attitre) sans planter la lecture SQL.
+       01 PG-FOU-PIE           PIC 9(10).
+       01 PG-FOU-PIE-IND       PIC S9(04) COMP-5.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-LRR               PIC X(01).
+
+       01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI               VALUE "O".
+           88 WS-FIN-BCL-NON               VALUE "N".
+
+       01 WS-IDF-PIE           PIC 9(10).
+       01 WS-NOM-PIE           PIC X(30).
+       01 WS-SUL-PIE           PIC 9(10).
+
+       01 WS-ACF-PIE           PIC X(01)   VALUE "O".
+           88 WS-ACF-PIE-OUI                VALUE "O".
+           88 WS-ACF-PIE-NON                VALUE "N".
+
+       01 WS-FOU-PIE           PIC 9(10)   VALUE 0.
+
+       01 WS-CHX               PIC X(01).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Code retour de gespie : 0 = mise a jour reussie ; 1 = piece
+      * inconnue ; 2 = erreur SQL.
+       01 WS-RTR-MAJ           PIC 9(01).
+           88 WS-RTR-MAJ-OK                VALUE 0.
+           88 WS-RTR-MAJ-PIE-INV           VALUE 1.
+           88 WS-RTR-MAJ-ERR               VALUE 2.
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-EDT-PIE
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Id de la piece :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC 9(10) FROM WS-IDF-PIE.
+           05 LINE 05 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 07 COL 03 VALUE "Nouveau nom :".
+           05 LINE 07 COL 35 PIC X(01) VALUE "[".
+           05 LINE 07 COL 36 PIC X(30) TO   WS-NOM-PIE.
+           05 LINE 07 COL 66 PIC X(01) VALUE "]".
+
+           05 LINE 09 COL 03 VALUE "Nouveau seuil d'alerte :".
+           05 LINE 09 COL 35 PIC X(01) VALUE "[".
+           05 LINE 09 COL 36 PIC 9(10) TO   WS-SUL-PIE.
+           05 LINE 09 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 11 COL 03 VALUE "Actif (O/N) :".
+           05 LINE 11 COL 35 PIC X(01) VALUE "[".
+           05 LINE 11 COL 36 PIC X(01) TO   WS-ACF-PIE.
+           05 LINE 11 COL 37 PIC X(01) VALUE "]".
+
+           05 LINE 13 COL 03 VALUE "Nouvel id fournisseur (0=aucun) :".
+           05 LINE 13 COL 40 PIC X(01) VALUE "[".
+           05 LINE 13 COL 41 PIC 9(10) TO   WS-FOU-PIE.
+           05 LINE 13 COL 51 PIC X(01) VALUE "]".
+
+           05 LINE 17 COL 20 VALUE "1 - Mettre a jour".
+           05 LINE 17 COL 47 VALUE "2 - Annuler".
+
+           05 LINE 19 COL 33 PIC X(01) VALUE "[".
+           05 LINE 19 COL 34 PIC X(01) TO   WS-CHX.
+           05 LINE 19 COL 35 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0090-SLC-PIE-DEB
+              THRU 0090-SLC-PIE-FIN.
+
+           PERFORM 0100-AFF-ECR-PIE-DEB
+              THRU 0100-AFF-ECR-PIE-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Demande l'id de la piece a editer et precharge ses valeurs
+      * actuelles, pour que l'ecran d'edition ci-dessous s'affiche
+      * deja rempli. Reboucle tant que l'id saisi ne correspond a
+      * aucune piece.
+
+       0090-SLC-PIE-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               DISPLAY S-FND-ECR
+
+               DISPLAY "Id de la piece a editer :" AT LINE 05 COL 03
+               ACCEPT  WS-IDF-PIE                  AT LINE 05 COL 36
+
+               MOVE WS-IDF-PIE TO PG-IDF-PIE
+
+               EXEC SQL
+                   SELECT nom_pie, seuil_pie, actif_pie, fou_pie
+                   INTO   :PG-NOM-PIE, :PG-SUL-PIE, :PG-ACF-PIE,
+                          :PG-FOU-PIE:PG-FOU-PIE-IND
+                   FROM   piece
+                   WHERE  id_pie = :PG-IDF-PIE
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "Piece inconnue." AT LINE 22 COL 03
+
+                   DISPLAY "Appuyez sur entree" AT LINE 23 COL 03
+                   ACCEPT  WS-LRR              AT LINE 23 COL 21
+               ELSE
+                   MOVE PG-NOM-PIE TO WS-NOM-PIE
+                   MOVE PG-SUL-PIE TO WS-SUL-PIE
+                   MOVE PG-ACF-PIE TO WS-ACF-PIE
+
+                   IF PG-FOU-PIE-IND < 0
+                       MOVE 0 TO WS-FOU-PIE
+                   ELSE
+                       MOVE PG-FOU-PIE TO WS-FOU-PIE
+                   END-IF
+
+                   SET WS-FIN-BCL-OUI TO TRUE
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0090-SLC-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+       0100-AFF-ECR-PIE-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-EDT-PIE.
+           ACCEPT  S-ECR-EDT-PIE.
+
+           PERFORM 0150-EVA-CHX-PIE-DEB
+              THRU 0150-EVA-CHX-PIE-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-PIE-FIN.
+      *-----------------------------------------------------------------
+       0150-EVA-CHX-PIE-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0200-APL-PRG-DEB
+                      THRU 0200-APL-PRG-FIN
+
+               WHEN 2
+                   EXIT PROGRAM
+
+               WHEN OTHER
+                   PERFORM 0156-MSG-ERR-CHX-DEB
+                      THRU 0156-MSG-ERR-CHX-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0150-EVA-CHX-PIE-FIN.
+      *-----------------------------------------------------------------
+
+       0156-MSG-ERR-CHX-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               IF WS-CHX NOT = 1 AND NOT = 2
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 2"
+                   AT LINE 22 COL 03
+
+                   DISPLAY "Appuyez sur entree"
+                   AT LINE 23 COL 03
+
+                   ACCEPT WS-LRR
+                   AT LINE 23 COL 21
+
+                   PERFORM 0100-AFF-ECR-PIE-DEB
+                      THRU 0100-AFF-ECR-PIE-FIN
+
+               ELSE
+                   PERFORM 0150-EVA-CHX-PIE-DEB
+                      THRU 0150-EVA-CHX-PIE-FIN
+
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       0156-MSG-ERR-CHX-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "gespie" USING WS-IDF-PIE
+                               WS-NOM-PIE
+                               WS-SUL-PIE
+                               WS-ACF-PIE
+                               WS-FOU-PIE
+                               WS-RTR-MAJ
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-MAJ-OK
+                   DISPLAY "Piece mise a jour avec succes !"
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-MAJ-PIE-INV
+                   DISPLAY "Piece inconnue."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-MAJ-ERR
+                   DISPLAY "Erreur lors de la mise a jour."
+                   AT LINE 22 COL 03
+
+           END-EVALUATE.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
