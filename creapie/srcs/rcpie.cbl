@@ -0,0 +1,102 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant de rechercher une ou plusieurs       *
+      * pieces par leur nom (recherche partielle) a l'aide de la       *
+      * SCREEN SECTION. Le programme appelle le sous-programme rechpie *
+      * qui interroge la base de donnees et affiche les resultats.     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rcpie=recherche piece;                                         *
+      * NOM=NOM; PIE=PIECE; ECR=ECRAN; ENT=ENTREE; LRR=LEURRE;         *
+      * CLR=COULEUR; TXT=TEXTE; FND=FOND; CHX=CHOIX; AFF=AFFICHAGE;    *
+      * DEB=DEBUT; NBR=NOMBRE; RTR=RETOUR; APL=APPEL; PRG=PROGRAMME    *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rcpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 04-07-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LRR               PIC X(01).
+       01 WS-NOM-PIE           PIC X(30).
+       01 WS-RTR-NBR           PIC 9(02).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-RCH-PIE
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Nom de la piece (recherche) :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC X(30) TO   WS-NOM-PIE.
+           05 LINE 05 COL 66 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-PIE-DEB
+              THRU 0100-AFF-ECR-PIE-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-PIE-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-RCH-PIE.
+           ACCEPT  S-ECR-RCH-PIE.
+
+           PERFORM 0200-APL-PRG-DEB
+              THRU 0200-APL-PRG-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-PIE-FIN.
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "rechpie" USING WS-NOM-PIE
+                                WS-RTR-NBR
+           END-CALL.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03.
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
