@@ -0,0 +1,148 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme prenant en entree les informations fournies pour*
+      * la creation d'une piece (nom, quantite en stock initiale,      *
+      * seuil d'alerte de stock bas, fournisseur de reference) et les  *
+      * insere dans la table "piece" de la BDD SQL. L'identifiant      *
+      * genere (id_pie) est rendu a l'appelant. fou_pie reste NULL     *
+      * lorsque LK-FOU-PIE vaut zero (aucun fournisseur de reference). *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * creapie=Creation piece                                         *
+      * IDF=IDENTIFIANT; PIE=PIECE; NOM=NOM; QTE=QUANTITE; SUL=SEUIL;  *
+      * PRU=PRIX UNITAIRE; FOU=FOURNISSEUR; AFC=AFFECTATION;           *
+      * VAR=VARIABLE; DEB=DEBUT; INS=INSERTION; RTR=RETOUR             *
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creapie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 03-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Déclaration des variables correspondant aux attributs
+      * (nom, quantite en stock, seuil d'alerte) de la table piece.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-PIE         PIC X(30).
+       01 PG-QTE-PIE         PIC 9(10).
+       01 PG-SUL-PIE         PIC 9(10).
+       01 PG-PRU-PIE         PIC 9(08)V99.
+       01 PG-FOU-PIE         PIC 9(10).
+       01 PG-IDF-PIE         PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = insertion reussie ;
+      * 1 = erreur SQL a l'insertion.
+       01 WS-RTR-INS         PIC 9(01)   VALUE 0.
+           88 WS-RTR-INS-OK              VALUE 0.
+           88 WS-RTR-INS-ERR             VALUE 1.
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * de la piece en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "creapie : insertion piece".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-NOM-PIE         PIC X(30).
+       01 LK-QTE-PIE         PIC 9(10).
+       01 LK-SUL-PIE         PIC 9(10).
+       01 LK-PRU-PIE         PIC 9(08)V99.
+       01 LK-FOU-PIE         PIC 9(10).
+       01 LK-IDF-PIE         PIC 9(10).
+       01 LK-RTR-INS         PIC 9(01).
+
+
+
+       PROCEDURE DIVISION USING LK-NOM-PIE,
+                                LK-QTE-PIE,
+                                LK-SUL-PIE,
+                                LK-PRU-PIE,
+                                LK-FOU-PIE,
+                                LK-IDF-PIE,
+                                LK-RTR-INS.
+
+
+      * Affectation des valeurs des variables du programme appelant
+      * dans les variables correspondant aux attributs SQL
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+      * Insertion des variables dans la table piece de la base de
+      * donnée SQL.
+           PERFORM 0150-INS-SQL-DEB
+              THRU 0150-INS-SQL-FIN.
+
+           MOVE PG-IDF-PIE
+           TO   LK-IDF-PIE.
+
+           MOVE WS-RTR-INS
+           TO   LK-RTR-INS.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-PIE
+           TO   PG-NOM-PIE.
+
+           MOVE LK-QTE-PIE
+           TO   PG-QTE-PIE.
+
+           MOVE LK-SUL-PIE
+           TO   PG-SUL-PIE.
+
+           MOVE LK-PRU-PIE
+           TO   PG-PRU-PIE.
+
+           MOVE LK-FOU-PIE
+           TO   PG-FOU-PIE.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0150-INS-SQL-DEB.
+
+           EXEC SQL
+               INSERT INTO piece(nom_pie, qt_pie, seuil_pie,
+                               prix_unitaire_pie, fou_pie)
+               VALUES (:PG-NOM-PIE, :PG-QTE-PIE, :PG-SUL-PIE,
+                      :PG-PRU-PIE,
+                      (CASE WHEN :PG-FOU-PIE = 0 THEN NULL
+                            ELSE :PG-FOU-PIE END))
+               RETURNING id_pie INTO :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-INS-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-INS-ERR TO TRUE
+           END-IF.
+
+       0150-INS-SQL-FIN.
+           EXIT.
