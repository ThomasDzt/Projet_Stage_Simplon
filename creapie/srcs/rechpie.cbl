@@ -0,0 +1,150 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme recherchant dans la table "piece" de la BDD SQL *
+      * toutes les pieces dont le nom contient le texte saisi par      *
+      * l'utilisateur (recherche partielle, insensible a la casse), et *
+      * affichant les resultats trouves. Rend a l'appelant le nombre   *
+      * de pieces trouvees.                                            *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rechpie=Recherche piece                                        *
+      * NOM=NOM; PIE=PIECE; IDF=IDENTIFIANT; QTE=QUANTITE; SUL=SEUIL;  *
+      * ACF=ACTIF; RSU=RESULTAT; NBR=NOMBRE; RTR=RETOUR; AFC=          *
+      * AFFECTATION; VAR=VARIABLE; DEB=DEBUT; EDT=EDITION              *
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rechpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 04-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-PIE         PIC X(30).
+       01 PG-IDF-RSU         PIC 9(10).
+       01 PG-NOM-RSU         PIC X(30).
+       01 PG-QTE-RSU         PIC 9(10).
+       01 PG-SUL-RSU         PIC 9(10).
+       01 PG-ACF-RSU         PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Déclaration du curseur parcourant les pieces dont le nom
+      * contient le texte saisi.
+       EXEC SQL
+           DECLARE C-PIE CURSOR FOR
+               SELECT id_pie, nom_pie, qt_pie, seuil_pie, actif_pie
+               FROM   piece
+               WHERE  nom_pie ILIKE '%' || :PG-NOM-PIE || '%'
+               ORDER BY nom_pie
+       END-EXEC.
+
+      * Variables d'édition pour l'affichage des résultats.
+       01 WS-IDF-RSU-EDT     PIC Z(10).
+       01 WS-QTE-RSU-EDT     PIC Z(10).
+       01 WS-SUL-RSU-EDT     PIC Z(10).
+
+      * Nombre de pieces trouvees, rendu a l'appelant.
+       01 WS-RTR-NBR         PIC 9(02)   VALUE 0.
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-NOM-PIE         PIC X(30).
+       01 LK-RTR-NBR         PIC 9(02).
+
+
+
+       PROCEDURE DIVISION USING LK-NOM-PIE,
+                                LK-RTR-NBR.
+
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-RCH-PIE-DEB
+              THRU 0200-RCH-PIE-FIN.
+
+           MOVE WS-RTR-NBR
+           TO   LK-RTR-NBR.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-PIE
+           TO   PG-NOM-PIE.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Ouverture du curseur, parcours des pieces trouvees une a une
+      * et affichage de chacune d'entre elles, jusqu'a ce qu'il n'y en
+      * ait plus (SQLCODE NOT = 0 en fin de curseur).
+
+       0200-RCH-PIE-DEB.
+
+           EXEC SQL OPEN C-PIE END-EXEC.
+
+           EXEC SQL
+               FETCH C-PIE
+               INTO  :PG-IDF-RSU, :PG-NOM-RSU, :PG-QTE-RSU,
+                     :PG-SUL-RSU, :PG-ACF-RSU
+           END-EXEC.
+
+           PERFORM 0250-AFF-RSU-PIE-DEB
+              THRU 0250-AFF-RSU-PIE-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-PIE END-EXEC.
+
+           IF WS-RTR-NBR = 0
+               DISPLAY "Aucune piece trouvee."
+           END-IF.
+
+       0200-RCH-PIE-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Affiche la piece courante puis relit la suivante dans le
+      * curseur.
+
+       0250-AFF-RSU-PIE-DEB.
+
+           MOVE PG-IDF-RSU TO WS-IDF-RSU-EDT.
+           MOVE PG-QTE-RSU TO WS-QTE-RSU-EDT.
+           MOVE PG-SUL-RSU TO WS-SUL-RSU-EDT.
+
+           DISPLAY "Id " FUNCTION TRIM (WS-IDF-RSU-EDT)
+                   " - " PG-NOM-RSU
+                   " - stock " FUNCTION TRIM (WS-QTE-RSU-EDT)
+                   " - seuil " FUNCTION TRIM (WS-SUL-RSU-EDT)
+                   " - actif " PG-ACF-RSU.
+
+           ADD 1 TO WS-RTR-NBR.
+
+           EXEC SQL
+               FETCH C-PIE
+               INTO  :PG-IDF-RSU, :PG-NOM-RSU, :PG-QTE-RSU,
+                     :PG-SUL-RSU, :PG-ACF-RSU
+           END-EXEC.
+
+       0250-AFF-RSU-PIE-FIN.
+           EXIT.
