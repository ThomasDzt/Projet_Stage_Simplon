@@ -0,0 +1,217 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant de creer une piece en entrant toutes *
+      * les informations necessaires a l'aide de la SCREEN SECTION.    *
+      * Le programme appelle le sous-programme creapie afin d'inserer  *
+      * les informations dans la base de donnees.                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * ecrapie=ecran piece;                                           *
+      * PIE=PIECE; NOM=NOM; QTE=QUANTITE; SUL=SEUIL; PRU=PRIX         *
+      * UNITAIRE; FOU=FOURNISSEUR; IDF=IDENTIFIANT; ECR=ECRAN;         *
+      * CRE=CREATION; ENT=ENTREE; LRR=LEURRE; CLR=COULEUR; TXT=TEXTE;  *
+      * FND=FOND; CHX=CHOIX; AFF=AFFICHAGE; DEB=DEBUT; MSG=MESSAGE;    *
+      * ERR=ERREUR; BCL=BOUCLE; APL=APPEL; PRG=PROGRAMME               *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecrapie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 03-07-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LRR               PIC X(01).
+
+       01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI               VALUE "O".
+           88 WS-FIN-BCL-NON               VALUE "N".
+
+       01 WS-NOM-PIE           PIC X(30).
+       01 WS-QTE-PIE           PIC 9(10).
+       01 WS-SUL-PIE           PIC 9(10).
+       01 WS-PRU-PIE           PIC 9(08)V99.
+       01 WS-FOU-PIE           PIC 9(10)   VALUE 0.
+       01 WS-IDF-PIE           PIC 9(10).
+       01 WS-IDF-PIE-EDT       PIC Z(10).
+
+       01 WS-CHX               PIC X(01).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Code retour de creapie : 0 = insertion reussie ; 1 = erreur
+      * SQL a l'insertion.
+       01 WS-RTR-INS           PIC 9(01).
+           88 WS-RTR-INS-OK                VALUE 0.
+           88 WS-RTR-INS-ERR               VALUE 1.
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-CRE-PIE
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Nom de la piece :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC X(30) TO   WS-NOM-PIE.
+           05 LINE 05 COL 66 PIC X(01) VALUE "]".
+
+           05 LINE 07 COL 03 VALUE "Quantite en stock initiale :".
+           05 LINE 07 COL 35 PIC X(01) VALUE "[".
+           05 LINE 07 COL 36 PIC 9(10) TO   WS-QTE-PIE.
+           05 LINE 07 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 09 COL 03 VALUE "Seuil d'alerte de stock bas :".
+           05 LINE 09 COL 35 PIC X(01) VALUE "[".
+           05 LINE 09 COL 36 PIC 9(10) TO   WS-SUL-PIE.
+           05 LINE 09 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 11 COL 03 VALUE "Prix unitaire :".
+           05 LINE 11 COL 35 PIC X(01) VALUE "[".
+           05 LINE 11 COL 36 PIC 9(08)V99 TO WS-PRU-PIE.
+           05 LINE 11 COL 47 PIC X(01) VALUE "]".
+
+           05 LINE 13 COL 03 VALUE "Id fournisseur (0 = aucun) :".
+           05 LINE 13 COL 35 PIC X(01) VALUE "[".
+           05 LINE 13 COL 36 PIC 9(10) TO   WS-FOU-PIE.
+           05 LINE 13 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 17 COL 20 VALUE "1 - Creer une piece".
+           05 LINE 17 COL 47 VALUE "2 - Annuler".
+
+           05 LINE 19 COL 33 PIC X(01) VALUE "[".
+           05 LINE 19 COL 34 PIC X(01) TO   WS-CHX.
+           05 LINE 19 COL 35 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-PIE-DEB
+              THRU 0100-AFF-ECR-PIE-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-PIE-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-CRE-PIE.
+           ACCEPT  S-ECR-CRE-PIE.
+
+           PERFORM 0150-EVA-CHX-PIE-DEB
+              THRU 0150-EVA-CHX-PIE-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-PIE-FIN.
+      *-----------------------------------------------------------------
+       0150-EVA-CHX-PIE-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0200-APL-PRG-DEB
+                      THRU 0200-APL-PRG-FIN
+
+               WHEN 2
+                   EXIT PROGRAM
+
+               WHEN OTHER
+                   PERFORM 0156-MSG-ERR-CHX-DEB
+                      THRU 0156-MSG-ERR-CHX-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0150-EVA-CHX-PIE-FIN.
+      *-----------------------------------------------------------------
+
+       0156-MSG-ERR-CHX-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               IF WS-CHX NOT = 1 AND NOT = 2
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 2"
+                   AT LINE 22 COL 03
+
+                   DISPLAY "Appuyez sur entree"
+                   AT LINE 23 COL 03
+
+                   ACCEPT WS-LRR
+                   AT LINE 23 COL 21
+
+                   PERFORM 0100-AFF-ECR-PIE-DEB
+                      THRU 0100-AFF-ECR-PIE-FIN
+
+               ELSE
+                   PERFORM 0150-EVA-CHX-PIE-DEB
+                      THRU 0150-EVA-CHX-PIE-FIN
+
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       0156-MSG-ERR-CHX-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "creapie" USING WS-NOM-PIE
+                                WS-QTE-PIE
+                                WS-SUL-PIE
+                                WS-PRU-PIE
+                                WS-FOU-PIE
+                                WS-IDF-PIE
+                                WS-RTR-INS
+           END-CALL.
+
+           IF WS-RTR-INS-OK
+               MOVE WS-IDF-PIE TO WS-IDF-PIE-EDT
+
+               DISPLAY "Piece creee avec succes, id : "
+               AT LINE 22 COL 03
+
+               DISPLAY WS-IDF-PIE-EDT
+               AT LINE 22 COL 34
+
+           ELSE
+               DISPLAY "Erreur lors de la creation de la piece."
+               AT LINE 22 COL 03
+           END-IF.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
