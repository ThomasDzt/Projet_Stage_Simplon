@@ -0,0 +1,172 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme prenant en entree l'id d'une piece existante    *
+      * ainsi qu'un nouveau nom, un nouveau seuil d'alerte, un nouvel  *
+      * etat actif/inactif et un nouveau fournisseur de reference, et  *
+      * mettant a jour la ligne correspondante de la table "piece" de  *
+      * la BDD SQL. Permet d'editer une piece deja creee et de la      *
+      * desactiver sans la supprimer (conservation de l'historique des *
+      * logs/piece_hist lies a son id_pie). fou_pie reste NULL lorsque *
+      * LK-FOU-PIE vaut zero (aucun fournisseur de reference).         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * gespie=Gestion piece                                           *
+      * IDF=IDENTIFIANT; PIE=PIECE; NOM=NOM; SUL=SEUIL; ACF=ACTIF;     *
+      * FOU=FOURNISSEUR; AFC=AFFECTATION; VAR=VARIABLE; DEB=DEBUT;     *
+      * VER=VERIFICATION; MAJ=MISE A JOUR; RTR=RETOUR                  *
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gespie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 03-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-PIE         PIC 9(10).
+       01 PG-NOM-PIE         PIC X(30).
+       01 PG-SUL-PIE         PIC 9(10).
+       01 PG-ACF-PIE         PIC X(01).
+       01 PG-FOU-PIE         PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = mise a jour reussie ;
+      * 1 = piece inconnue ; 2 = erreur SQL a la mise a jour.
+       01 WS-RTR-MAJ         PIC 9(01)   VALUE 0.
+           88 WS-RTR-MAJ-OK              VALUE 0.
+           88 WS-RTR-MAJ-PIE-INV         VALUE 1.
+           88 WS-RTR-MAJ-ERR             VALUE 2.
+
+      * Zones utilisees pour tracer via generr l'echec de la mise a
+      * jour de la piece en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "gespie : maj nom_pie/seuil_pie/actif_pie".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-IDF-PIE         PIC 9(10).
+       01 LK-NOM-PIE         PIC X(30).
+       01 LK-SUL-PIE         PIC 9(10).
+       01 LK-ACF-PIE         PIC X(01).
+       01 LK-FOU-PIE         PIC 9(10).
+       01 LK-RTR-MAJ         PIC 9(01).
+
+
+
+       PROCEDURE DIVISION USING LK-IDF-PIE,
+                                LK-NOM-PIE,
+                                LK-SUL-PIE,
+                                LK-ACF-PIE,
+                                LK-FOU-PIE,
+                                LK-RTR-MAJ.
+
+
+      * Affectation des valeurs des variables du programme appelant
+      * dans les variables correspondant aux attributs SQL
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+      * Verification que la piece a mettre a jour existe bien.
+           PERFORM 0140-VER-PIE-DEB
+              THRU 0140-VER-PIE-FIN.
+
+           IF WS-RTR-MAJ-OK
+               PERFORM 0150-MAJ-SQL-DEB
+                  THRU 0150-MAJ-SQL-FIN
+           END-IF.
+
+           MOVE WS-RTR-MAJ
+           TO   LK-RTR-MAJ.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-IDF-PIE
+           TO   PG-IDF-PIE.
+
+           MOVE LK-NOM-PIE
+           TO   PG-NOM-PIE.
+
+           MOVE LK-SUL-PIE
+           TO   PG-SUL-PIE.
+
+           MOVE LK-ACF-PIE
+           TO   PG-ACF-PIE.
+
+           MOVE LK-FOU-PIE
+           TO   PG-FOU-PIE.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Verification que la piece a mettre a jour existe bien dans la
+      * table piece.
+
+       0140-VER-PIE-DEB.
+
+           EXEC SQL
+               SELECT id_pie
+               INTO   :PG-IDF-PIE
+               FROM   piece
+               WHERE  id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-MAJ-PIE-INV TO TRUE
+           END-IF.
+
+       0140-VER-PIE-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Mise a jour du nom, du seuil d'alerte, de l'etat actif et du
+      * fournisseur de reference de la piece dans la base de donnees
+      * SQL.
+
+       0150-MAJ-SQL-DEB.
+
+           EXEC SQL
+               UPDATE piece
+               SET    nom_pie   = :PG-NOM-PIE,
+                      seuil_pie = :PG-SUL-PIE,
+                      actif_pie = :PG-ACF-PIE,
+                      fou_pie   = (CASE WHEN :PG-FOU-PIE = 0 THEN NULL
+                                        ELSE :PG-FOU-PIE END)
+               WHERE  id_pie    = :PG-IDF-PIE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-MAJ-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-MAJ-ERR TO TRUE
+           END-IF.
+
+       0150-MAJ-SQL-FIN.
+           EXIT.
