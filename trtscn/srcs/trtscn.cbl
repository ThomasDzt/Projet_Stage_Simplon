@@ -0,0 +1,314 @@
+      ******************************************************************
+      *                             ENTETE                             *
+      *                                                                *
+      * trtscn : traitement par lot du fichier de transactions remonte *
+      * par les scanners d'entrepot (une ligne par mouvement de stock :*
+      * piece, quantite, sens, utilisateur). Chaque transaction est    *
+      * appliquee au stock via le sous-programme majpie.               *
+      *                                                                *
+      * Le traitement est redemarrable : apres chaque transaction      *
+      * appliquee avec succes, le nombre de transactions deja traitees *
+      * est ecrit dans un fichier de reprise (SCANCKP). Si le job      *
+      * s'interrompt avant la fin (panne, coupure), le relancer sur le *
+      * meme fichier de transactions saute automatiquement les lignes  *
+      * deja traitees au lieu de les rejouer. Le fichier de reprise    *
+      * est supprime en fin de traitement normal.                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * TRTSCN=TRAITEMENT SCANNER; TRS=TRANSACTION SCANNER;            *
+      * CKP=CHECKPOINT (REPRISE); PIE=PIECE; UTI=UTILISATEUR;          *
+      * IDF=IDENTIFIANT; QTE=QUANTITE; VRT=VARIANTE; TYP=TYPE;         *
+      * CHG=CHANGEMENT; NBR=NOMBRE; LUS=LUES; EOF=FIN DE FICHIER;      *
+      * STA=STATUT; RTR=RETOUR; ALR=ALERTE; SUL=SEUIL; LEC=LECTURE;    *
+      * SUP=SUPPRESSION; BCL=BOUCLE; APL=APPEL; DEB=DEBUT              *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trtscn.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 05-07-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-SCN-TRS ASSIGN TO "SCANTRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-TRS.
+
+           SELECT F-SCN-CKP ASSIGN TO "SCANCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-SCN-TRS.
+       01 REC-SCN-TRS.
+           05 TRS-IDF-PIE       PIC 9(10).
+           05 TRS-QTE-VRT       PIC 9(10).
+           05 TRS-TYP-CHG       PIC X(01).
+           05 TRS-IDF-UTI       PIC 9(10).
+
+       FD F-SCN-CKP.
+       01 REC-SCN-CKP           PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-STA-TRS            PIC X(02).
+           88 WS-STA-TRS-OK                VALUE "00".
+           88 WS-STA-TRS-EOF               VALUE "10".
+
+       01 WS-STA-CKP            PIC X(02).
+           88 WS-STA-CKP-OK                VALUE "00".
+           88 WS-STA-CKP-INEXISTANT        VALUE "35".
+
+       01 WS-EOF-TRS            PIC X(01)   VALUE "N".
+           88 WS-EOF-TRS-OUI                VALUE "O".
+           88 WS-EOF-TRS-NON                VALUE "N".
+
+      * Nombre de transactions deja lues depuis le debut du fichier
+      * (y compris celles deja traitees lors d'une execution
+      * precedente) et nombre de transactions deja traitees avec
+      * succes avant le redemarrage courant (relu depuis SCANCKP).
+       01 WS-NBR-LUS            PIC 9(10)   VALUE 0.
+       01 WS-NBR-CKP            PIC 9(10)   VALUE 0.
+
+       01 WS-NOM-PIE            PIC X(30)   VALUE SPACES.
+       01 WS-QTE-PIE            PIC 9(10)   VALUE 0.
+
+      * Code retour de majpie et drapeau d'alerte de stock bas :
+      * 0 = ok ; 1 = piece inconnue ; 2 = erreur SQL ; 3 = quantite a
+      * retirer superieure au stock ; 4 = piece desactivee.
+       01 WS-RTR-PIE            PIC 9(01).
+           88 WS-RTR-PIE-OK                VALUE 0.
+           88 WS-RTR-PIE-IDF-INV           VALUE 1.
+           88 WS-RTR-PIE-ERR               VALUE 2.
+           88 WS-RTR-PIE-QTE-INV           VALUE 3.
+           88 WS-RTR-PIE-INACTIVE          VALUE 4.
+
+       01 WS-ALR-SUL            PIC X(01).
+           88 WS-ALR-SUL-OUI                VALUE "O".
+
+      * Un mouvement venu du scanner n'est jamais une annulation.
+       01 WS-LIEN-LOG           PIC 9(10)   VALUE 0.
+
+      * Les scanners d'entrepot ne remontent que des mouvements sur le
+      * depot principal et ne font jamais de transfert entre depots.
+       01 WS-DEP-PIE            PIC X(20)   VALUE "PRINCIPAL".
+       01 WS-IDF-PIE-DST        PIC 9(10)   VALUE 0.
+
+       01 WS-NBR-LUS-EDT        PIC Z(10).
+       01 WS-IDF-PIE-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRT-BCL-DEB
+              THRU 2000-TRT-BCL-FIN
+              UNTIL WS-EOF-TRS-OUI.
+
+           PERFORM 3000-FINALISATION-DEB
+              THRU 3000-FINALISATION-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Connexion a la base de donnees...".
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+           ELSE
+               DISPLAY "Connexion reussie"
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           PERFORM 1100-LEC-CKP-DEB
+              THRU 1100-LEC-CKP-FIN.
+
+           OPEN INPUT F-SCN-TRS.
+
+           PERFORM 1200-LEC-TRS-DEB
+              THRU 1200-LEC-TRS-FIN.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit le nombre de transactions deja traitees avec succes lors
+      * d'une execution precedente. Si le fichier de reprise n'existe
+      * pas (premiere execution sur ce fichier), repart de zero.
+
+       1100-LEC-CKP-DEB.
+
+           OPEN INPUT F-SCN-CKP.
+
+           IF WS-STA-CKP-OK
+               READ F-SCN-CKP INTO WS-NBR-CKP
+               CLOSE F-SCN-CKP
+           ELSE
+               MOVE 0 TO WS-NBR-CKP
+           END-IF.
+
+           EXIT.
+       1100-LEC-CKP-FIN.
+
+      *-----------------------------------------------------------------
+
+       1200-LEC-TRS-DEB.
+
+           READ F-SCN-TRS
+               AT END SET WS-EOF-TRS-OUI TO TRUE
+           END-READ.
+
+           EXIT.
+       1200-LEC-TRS-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Chaque transaction lue est comptee ; seules celles situees
+      * apres le point de reprise (WS-NBR-CKP) sont effectivement
+      * appliquees au stock, les precedentes ayant deja ete traitees
+      * lors d'une execution anterieure.
+
+       2000-TRT-BCL-DEB.
+
+           ADD 1 TO WS-NBR-LUS.
+
+           IF WS-NBR-LUS > WS-NBR-CKP
+               PERFORM 2100-APL-MAJPIE-DEB
+                  THRU 2100-APL-MAJPIE-FIN
+
+               PERFORM 2200-MAJ-CKP-DEB
+                  THRU 2200-MAJ-CKP-FIN
+           END-IF.
+
+           PERFORM 1200-LEC-TRS-DEB
+              THRU 1200-LEC-TRS-FIN.
+
+           EXIT.
+       2000-TRT-BCL-FIN.
+
+      *-----------------------------------------------------------------
+
+       2100-APL-MAJPIE-DEB.
+
+           MOVE TRS-IDF-PIE TO WS-IDF-PIE-EDT.
+
+           CALL "majpie" USING TRS-IDF-PIE
+                               WS-QTE-PIE
+                               TRS-TYP-CHG
+                               TRS-QTE-VRT
+                               WS-NOM-PIE
+                               TRS-IDF-UTI
+                               WS-RTR-PIE
+                               WS-ALR-SUL
+                               WS-LIEN-LOG
+                               WS-DEP-PIE
+                               WS-IDF-PIE-DST
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-PIE-OK
+                   CONTINUE
+
+               WHEN WS-RTR-PIE-IDF-INV
+                   DISPLAY "Transaction " FUNCTION TRIM
+                           (WS-IDF-PIE-EDT)
+                           " : piece inconnue, ignoree."
+
+               WHEN WS-RTR-PIE-QTE-INV
+                   DISPLAY "Transaction " FUNCTION TRIM
+                           (WS-IDF-PIE-EDT)
+                           " : quantite a retirer superieure au stock,"
+                           " ignoree."
+
+               WHEN WS-RTR-PIE-INACTIVE
+                   DISPLAY "Transaction " FUNCTION TRIM
+                           (WS-IDF-PIE-EDT) " : piece desactivee,"
+                           " ignoree."
+
+               WHEN WS-RTR-PIE-ERR
+                   DISPLAY "Transaction " FUNCTION TRIM
+                           (WS-IDF-PIE-EDT) " : erreur SQL, ignoree."
+
+           END-EVALUATE.
+
+           IF WS-ALR-SUL-OUI
+               DISPLAY "Transaction " FUNCTION TRIM (WS-IDF-PIE-EDT)
+                       " : alerte de stock bas."
+           END-IF.
+
+           EXIT.
+       2100-APL-MAJPIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ecrit le nombre de transactions traitees avec succes jusqu'ici
+      * dans le fichier de reprise, en ecrasant le contenu precedent.
+
+       2200-MAJ-CKP-DEB.
+
+           MOVE WS-NBR-LUS TO REC-SCN-CKP.
+
+           OPEN OUTPUT F-SCN-CKP.
+           WRITE REC-SCN-CKP.
+           CLOSE F-SCN-CKP.
+
+           EXIT.
+       2200-MAJ-CKP-FIN.
+
+      *-----------------------------------------------------------------
+
+       3000-FINALISATION-DEB.
+
+           CLOSE F-SCN-TRS.
+
+           MOVE WS-NBR-LUS TO WS-NBR-LUS-EDT.
+           DISPLAY "Traitement termine : " FUNCTION TRIM
+                   (WS-NBR-LUS-EDT) " transaction(s) lue(s).".
+
+           PERFORM 3100-SUP-CKP-DEB
+              THRU 3100-SUP-CKP-FIN.
+
+           EXIT.
+       3000-FINALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Le traitement s'est termine normalement jusqu'a la fin du
+      * fichier : le fichier de reprise n'a plus lieu d'etre, il est
+      * supprime pour que la prochaine execution reparte de zero sur
+      * un nouveau fichier de transactions.
+
+       3100-SUP-CKP-DEB.
+
+           DELETE FILE F-SCN-CKP.
+
+           EXIT.
+       3100-SUP-CKP-FIN.
