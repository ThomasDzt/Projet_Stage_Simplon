@@ -0,0 +1,269 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * rapges : tableau de bord de gestion. Programme de traitement   *
+      * par lot qui rassemble, pour une periode glissante (par defaut  *
+      * les 7 derniers jours, valeur a ajuster ci-dessous), trois      *
+      * indicateurs suivis separement jusqu'ici : le nombre de pieces  *
+      * actives sous leur seuil d'alerte (piece), le nombre de         *
+      * nouveaux clients crees sur la periode (logs, type_log =        *
+      * 'client', journalises par ecrajcli via genlog), et le nombre   *
+      * de connexions et de mouvements de stock par utilisateur sur la *
+      * periode (logs, types 'auth'/'piece'/'transfert_piece'), dans   *
+      * un seul etat de synthese utilisable pour une revue de gestion  *
+      * hebdomadaire, sans avoir a interroger trois tables separement. *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rapges=rapport de gestion                                      *
+      * GES=GESTION; PER=PERIODE; JOU=JOUR; SEU=SEUIL; CLI=CLIENT;     *
+      * UTI=UTILISATEUR; TYP=TYPE; IDF=IDENTIFIANT; NBR=NOMBRE;        *
+      * RSU=RESULTAT; TOT=TOTAL; ACT=ACTIVITE; EDT=EDITION; DEB=DEBUT  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapges.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-RAP-GES ASSIGN TO "RAPGES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-RAP-GES.
+       01 REC-RAP-GES           PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+      * Nombre de jours couverts par la revue : seule valeur a changer
+      * pour passer d'une revue hebdomadaire a une autre periodicite.
+       01 PG-NBR-JOU-PER        PIC 9(03)   VALUE 7.
+       01 PG-DAT-DEB-PER        PIC X(10).
+       01 PG-JOU-AUJ            PIC X(10).
+
+       01 PG-NBR-SEU-PIE        PIC 9(10).
+       01 PG-NBR-NEW-CLI        PIC 9(10).
+
+       01 PG-TYP-LOG-RSU        PIC X(20).
+       01 PG-IDF-UTI-RSU        PIC 9(10).
+       01 PG-NBR-RSU            PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant, pour la periode, le nombre
+      * de connexions et de mouvements de stock regroupes par type et
+      * par utilisateur a l'origine de l'action (meme principe que
+      * rapaud, mais limite aux types pertinents pour cette synthese
+      * et etendu a une periode plutot qu'a la seule journee en cours).
+       EXEC SQL
+           DECLARE C-GES CURSOR FOR
+               SELECT type_log, id_uti, COUNT(*)
+               FROM   logs
+               WHERE  date_log >= :PG-DAT-DEB-PER
+               AND    type_log IN ('auth', 'piece', 'transfert_piece')
+               GROUP BY type_log, id_uti
+               ORDER BY type_log, id_uti
+       END-EXEC.
+
+       01 WS-NBR-SEU-PIE-EDT    PIC Z(10).
+       01 WS-NBR-NEW-CLI-EDT    PIC Z(10).
+       01 WS-IDF-UTI-RSU-EDT    PIC Z(10).
+       01 WS-NBR-RSU-EDT        PIC Z(10).
+       01 WS-NBR-JOU-PER-EDT    PIC Z(03).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-SEU-PIE-DEB
+              THRU 2000-SEU-PIE-FIN.
+
+           PERFORM 3000-NEW-CLI-DEB
+              THRU 3000-NEW-CLI-FIN.
+
+           PERFORM 4000-ACT-UTI-DEB
+              THRU 4000-ACT-UTI-FIN.
+
+           PERFORM 5000-FINALISATION-DEB
+              THRU 5000-FINALISATION-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           EXEC SQL
+               SELECT CURRENT_DATE, CURRENT_DATE - :PG-NBR-JOU-PER
+               INTO   :PG-JOU-AUJ, :PG-DAT-DEB-PER
+           END-EXEC.
+
+           MOVE PG-NBR-JOU-PER TO WS-NBR-JOU-PER-EDT.
+
+           OPEN OUTPUT F-RAP-GES.
+
+           DISPLAY "Tableau de bord de gestion - " PG-JOU-AUJ
+                   " (periode des " FUNCTION TRIM (WS-NBR-JOU-PER-EDT)
+                   " derniers jours)".
+           DISPLAY "=================================================".
+
+           STRING "rapges;" PG-JOU-AUJ DELIMITED BY SIZE
+                  ";periode_jours=" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NBR-JOU-PER-EDT) DELIMITED BY SIZE
+                  INTO REC-RAP-GES
+           END-STRING.
+           WRITE REC-RAP-GES.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Nombre de pieces actives dont le stock est descendu au niveau
+      * ou en-deca de leur seuil d'alerte (meme condition que l'alerte
+      * posee par majpie).
+
+       2000-SEU-PIE-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :PG-NBR-SEU-PIE
+               FROM   piece
+               WHERE  actif_pie = 'O'
+               AND    qt_pie <= seuil_pie
+           END-EXEC.
+
+           MOVE PG-NBR-SEU-PIE TO WS-NBR-SEU-PIE-EDT.
+
+           DISPLAY "Pieces sous leur seuil d'alerte : "
+                   FUNCTION TRIM (WS-NBR-SEU-PIE-EDT).
+
+           STRING "stock_sous_seuil;" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NBR-SEU-PIE-EDT) DELIMITED BY SIZE
+                  INTO REC-RAP-GES
+           END-STRING.
+           WRITE REC-RAP-GES.
+
+           EXIT.
+       2000-SEU-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Nombre de nouveaux clients crees sur la periode (une ligne de
+      * logs type_log = 'client' par creation, journalisee par ecrajcli
+      * via genlog).
+
+       3000-NEW-CLI-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :PG-NBR-NEW-CLI
+               FROM   logs
+               WHERE  type_log = 'client'
+               AND    date_log >= :PG-DAT-DEB-PER
+           END-EXEC.
+
+           MOVE PG-NBR-NEW-CLI TO WS-NBR-NEW-CLI-EDT.
+
+           DISPLAY "Nouveaux clients sur la periode : "
+                   FUNCTION TRIM (WS-NBR-NEW-CLI-EDT).
+
+           STRING "nouveaux_clients;" DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NBR-NEW-CLI-EDT) DELIMITED BY SIZE
+                  INTO REC-RAP-GES
+           END-STRING.
+           WRITE REC-RAP-GES.
+
+           EXIT.
+       3000-NEW-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des connexions et mouvements de stock
+      * regroupes par type et par utilisateur sur la periode.
+
+       4000-ACT-UTI-DEB.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Activite par utilisateur (connexions, mouvements)".
+           DISPLAY "Type                 Utilisateur   Nb d'actions".
+
+           EXEC SQL OPEN C-GES END-EXEC.
+
+           EXEC SQL
+               FETCH C-GES
+               INTO  :PG-TYP-LOG-RSU, :PG-IDF-UTI-RSU, :PG-NBR-RSU
+           END-EXEC.
+
+           PERFORM 4100-AFF-RSU-ACT-DEB
+              THRU 4100-AFF-RSU-ACT-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-GES END-EXEC.
+
+           EXIT.
+       4000-ACT-UTI-FIN.
+
+      *-----------------------------------------------------------------
+
+       4100-AFF-RSU-ACT-DEB.
+
+           MOVE PG-IDF-UTI-RSU TO WS-IDF-UTI-RSU-EDT.
+           MOVE PG-NBR-RSU     TO WS-NBR-RSU-EDT.
+
+           DISPLAY PG-TYP-LOG-RSU " " WS-IDF-UTI-RSU-EDT
+                   "   " WS-NBR-RSU-EDT.
+
+           STRING "activite;" PG-TYP-LOG-RSU DELIMITED BY SPACE
+                  ";" FUNCTION TRIM (WS-IDF-UTI-RSU-EDT)
+                  DELIMITED BY SIZE
+                  ";" FUNCTION TRIM (WS-NBR-RSU-EDT) DELIMITED BY SIZE
+                  INTO REC-RAP-GES
+           END-STRING.
+           WRITE REC-RAP-GES.
+
+           EXEC SQL
+               FETCH C-GES
+               INTO  :PG-TYP-LOG-RSU, :PG-IDF-UTI-RSU, :PG-NBR-RSU
+           END-EXEC.
+
+           EXIT.
+       4100-AFF-RSU-ACT-FIN.
+
+      *-----------------------------------------------------------------
+
+       5000-FINALISATION-DEB.
+
+           CLOSE F-RAP-GES.
+
+           DISPLAY "=================================================".
+           DISPLAY "Tableau de bord termine (voir RAPGES).".
+
+           EXIT.
+       5000-FINALISATION-FIN.
