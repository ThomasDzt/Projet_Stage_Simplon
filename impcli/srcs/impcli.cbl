@@ -0,0 +1,418 @@
+      ******************************************************************
+      *                             ENTETE                             *
+      *                                                                *
+      * impcli : import par lot de clients a partir d'un fichier       *
+      * delimite (un client par ligne, champs separes par ";", dans    *
+      * le meme ordre que la saisie de S-ECR-AJ-CLI). Chaque ligne est *
+      * controlee par le sous-programme verema comme le fait ecrajcli, *
+      * puis, si valide, inseree via ajucli. Une ligne dont l'email    *
+      * n'est pas valide n'est pas inseree : elle est recopiee dans le *
+      * fichier de rapport avec le motif du rejet, plutot que d'etre   *
+      * ignoree silencieusement.                                       *
+      *                                                                *
+      * Le traitement est redemarrable (meme principe que trtscn) :    *
+      * apres chaque ligne traitee, qu'elle soit acceptee ou rejetee,  *
+      * le nombre de lignes deja traitees est ecrit dans un fichier de *
+      * reprise (IMPCLICKP). Si le job s'interrompt avant la fin       *
+      * (ligne invalide non prevue, incident SQL, coupure), le         *
+      * relancer sur le meme fichier d'import saute automatiquement    *
+      * les lignes deja traitees au lieu de les rejouer (et donc de    *
+      * recreer en double les clients deja inseres). Le fichier de     *
+      * reprise est supprime en fin de traitement normal.              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * IMPCLI=IMPORT CLIENT; IMP=IMPORT; RPT=RAPPORT; LGN=LIGNE;      *
+      * NOM=NOM; EMA=EMAIL; IND=INDICATIF; TEL=TELEPHONE;              *
+      * COP=CODE POSTAL; VIL=VILLE; ADR=ADRESSE; TYP=TYPE; SIR=SIRET;  *
+      * STA=STATUT; EOF=FIN DE FICHIER; NBR=NOMBRE; ECH=ECHEC;         *
+      * VLR=VALEUR; RTR=RETOUR; BCL=BOUCLE; APL=APPEL; LEC=LECTURE;    *
+      * CKP=CHECKPOINT (REPRISE); SUP=SUPPRESSION; DEB=DEBUT           *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. impcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-IMP-CLI ASSIGN TO "IMPCLI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-IMP.
+
+           SELECT F-IMP-RPT ASSIGN TO "IMPCLIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-RPT.
+
+           SELECT F-IMP-CKP ASSIGN TO "IMPCLICKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-IMP-CLI.
+       01 REC-IMP-CLI           PIC X(300).
+
+       FD F-IMP-RPT.
+       01 REC-IMP-RPT           PIC X(300).
+
+       FD F-IMP-CKP.
+       01 REC-IMP-CKP           PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-STA-IMP            PIC X(02).
+           88 WS-STA-IMP-OK                VALUE "00".
+           88 WS-STA-IMP-EOF               VALUE "10".
+
+       01 WS-STA-RPT            PIC X(02).
+
+       01 WS-STA-CKP            PIC X(02).
+           88 WS-STA-CKP-OK                VALUE "00".
+           88 WS-STA-CKP-INEXISTANT        VALUE "35".
+
+       01 WS-EOF-IMP            PIC X(01)   VALUE "N".
+           88 WS-EOF-IMP-OUI                VALUE "O".
+           88 WS-EOF-IMP-NON                VALUE "N".
+
+      * Nombre de lignes deja traitees (acceptees ou rejetees) avant
+      * le redemarrage courant, relu depuis IMPCLICKP.
+       01 WS-NBR-CKP            PIC 9(10)   VALUE 0.
+
+      * Champs d'une ligne du fichier d'import, dans le meme ordre que
+      * la saisie de S-ECR-AJ-CLI (ecrajcli).
+       01 WS-NOM-CLI            PIC X(50).
+       01 WS-EMA-CLI            PIC X(50).
+       01 WS-IND-CLI-N          PIC 9(03).
+       01 WS-TEL-CLI-N          PIC 9(10).
+       01 WS-COP-CLI-N          PIC 9(05).
+       01 WS-VIL-CLI            PIC X(50).
+       01 WS-ADR-CLI            PIC X(50).
+       01 WS-TYP-CLI            PIC X(01).
+       01 WS-SIR-CLI-N          PIC 9(14).
+
+      * Mêmes champs, sous leur forme editee, telle qu'attendue par
+      * ajucli (meme convention que ecrajcli/edcli : l'appelant passe
+      * un champ numerique edite, jamais une image numerique brute).
+       01 WS-IND-CLI            PIC Z(03).
+       01 WS-TEL-CLI            PIC Z(10).
+       01 WS-COP-CLI            PIC Z(05).
+       01 WS-SIR-CLI            PIC Z(14).
+
+      * Id du client cree par ajucli, et son code retour (0 = insere ;
+      * 1 = erreur SQL a l'insertion).
+       01 WS-IDF-CLI            PIC 9(10).
+       01 WS-RTR-INS-CLI        PIC 9(01).
+           88 WS-RTR-INS-CLI-OK            VALUE 0.
+           88 WS-RTR-INS-CLI-ERR           VALUE 1.
+
+      * Code retour de verema : 0 = email valide ; 1 = trop de "@" ;
+      * 2 = pas de "@" ; 3 = pas de point.
+       01 WS-VLR-RTR            PIC 9(01).
+           88 WS-RTR-OK                    VALUE 0.
+           88 WS-RTR-TRO-DE-ARO            VALUE 1.
+           88 WS-RTR-PAS-DE-ARO            VALUE 2.
+           88 WS-RTR-PAS-DE-PNT            VALUE 3.
+
+       01 WS-NBR-LGN            PIC 9(10)   VALUE 0.
+       01 WS-NBR-OK             PIC 9(10)   VALUE 0.
+       01 WS-NBR-ECH            PIC 9(10)   VALUE 0.
+
+       01 WS-NBR-LGN-EDT        PIC Z(10).
+       01 WS-NBR-OK-EDT         PIC Z(10).
+       01 WS-NBR-ECH-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRT-BCL-DEB
+              THRU 2000-TRT-BCL-FIN
+              UNTIL WS-EOF-IMP-OUI.
+
+           PERFORM 3000-FINALISATION-DEB
+              THRU 3000-FINALISATION-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Connexion a la base de donnees...".
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+           ELSE
+               DISPLAY "Connexion reussie"
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           PERFORM 1100-LEC-CKP-DEB
+              THRU 1100-LEC-CKP-FIN.
+
+           OPEN INPUT  F-IMP-CLI.
+           OPEN OUTPUT F-IMP-RPT.
+
+           PERFORM 1200-LEC-IMP-DEB
+              THRU 1200-LEC-IMP-FIN.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit le nombre de lignes deja traitees lors d'une execution
+      * precedente. Si le fichier de reprise n'existe pas (premiere
+      * execution sur ce fichier), repart de zero.
+
+       1100-LEC-CKP-DEB.
+
+           OPEN INPUT F-IMP-CKP.
+
+           IF WS-STA-CKP-OK
+               READ F-IMP-CKP INTO WS-NBR-CKP
+               CLOSE F-IMP-CKP
+           ELSE
+               MOVE 0 TO WS-NBR-CKP
+           END-IF.
+
+           EXIT.
+       1100-LEC-CKP-FIN.
+
+      *-----------------------------------------------------------------
+
+       1200-LEC-IMP-DEB.
+
+           READ F-IMP-CLI
+               AT END SET WS-EOF-IMP-OUI TO TRUE
+           END-READ.
+
+           EXIT.
+       1200-LEC-IMP-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Decoupe la ligne courante, la fait valider par verema, puis
+      * l'insere via ajucli si elle est valide ou l'ecrit dans le
+      * rapport si elle ne l'est pas, avant de passer a la suivante.
+      * Une ligne situee avant le point de reprise (WS-NBR-CKP) a deja
+      * ete traitee lors d'une execution anterieure : elle est
+      * seulement comptee, jamais rejouee, pour ne pas creer un
+      * second client pour la meme ligne.
+
+       2000-TRT-BCL-DEB.
+
+           ADD 1 TO WS-NBR-LGN.
+
+           IF WS-NBR-LGN > WS-NBR-CKP
+               PERFORM 2100-DEC-LGN-DEB
+                  THRU 2100-DEC-LGN-FIN
+
+               CALL "verema" USING WS-EMA-CLI
+                                   WS-VLR-RTR
+               END-CALL
+
+               IF WS-RTR-OK
+                   PERFORM 2200-APL-AJUCLI-DEB
+                      THRU 2200-APL-AJUCLI-FIN
+               ELSE
+                   PERFORM 2300-ECR-RPT-DEB
+                      THRU 2300-ECR-RPT-FIN
+               END-IF
+
+               PERFORM 2400-MAJ-CKP-DEB
+                  THRU 2400-MAJ-CKP-FIN
+           END-IF.
+
+           PERFORM 1200-LEC-IMP-DEB
+              THRU 1200-LEC-IMP-FIN.
+
+           EXIT.
+       2000-TRT-BCL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Repartit la ligne brute dans les champs client, puis met en
+      * forme les champs numeriques attendus par ajucli (indicatif,
+      * telephone, code postal, SIRET) sous leur forme editee.
+
+       2100-DEC-LGN-DEB.
+
+           UNSTRING REC-IMP-CLI DELIMITED BY ";"
+               INTO WS-NOM-CLI, WS-EMA-CLI, WS-IND-CLI-N,
+                    WS-TEL-CLI-N, WS-COP-CLI-N, WS-VIL-CLI,
+                    WS-ADR-CLI, WS-TYP-CLI, WS-SIR-CLI-N
+           END-UNSTRING.
+
+           MOVE WS-IND-CLI-N TO WS-IND-CLI.
+           MOVE WS-TEL-CLI-N TO WS-TEL-CLI.
+           MOVE WS-COP-CLI-N TO WS-COP-CLI.
+           MOVE WS-SIR-CLI-N TO WS-SIR-CLI.
+
+           EXIT.
+       2100-DEC-LGN-FIN.
+
+      *-----------------------------------------------------------------
+
+       2200-APL-AJUCLI-DEB.
+
+           CALL "ajucli" USING WS-NOM-CLI
+                               WS-EMA-CLI
+                               WS-IND-CLI
+                               WS-TEL-CLI
+                               WS-COP-CLI
+                               WS-VIL-CLI
+                               WS-ADR-CLI
+                               WS-TYP-CLI
+                               WS-SIR-CLI
+                               WS-IDF-CLI
+                               WS-RTR-INS-CLI
+           END-CALL.
+
+           IF WS-RTR-INS-CLI-OK
+               ADD 1 TO WS-NBR-OK
+           ELSE
+               PERFORM 2350-ECR-RPT-INS-DEB
+                  THRU 2350-ECR-RPT-INS-FIN
+           END-IF.
+
+           EXIT.
+       2200-APL-AJUCLI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ligne rejetee non pas par verema mais par ajucli lui-meme
+      * (echec SQL a l'insertion) : ecrite dans le rapport comme les
+      * rejets de 2300-ECR-RPT-DEB, afin que l'operateur puisse
+      * resoumettre cette ligne a son tour.
+
+       2350-ECR-RPT-INS-DEB.
+
+           ADD 1 TO WS-NBR-ECH.
+
+           STRING REC-IMP-CLI DELIMITED BY SIZE
+                  " => rejetee : echec de l'insertion en base"
+                  DELIMITED BY SIZE
+                  INTO REC-IMP-RPT
+           END-STRING.
+
+           WRITE REC-IMP-RPT.
+
+           EXIT.
+       2350-ECR-RPT-INS-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Recopie la ligne rejetee dans le fichier de rapport, suivie du
+      * motif du rejet, pour que l'operateur puisse corriger et
+      * resoumettre la ligne plutot que de la voir disparaitre.
+
+       2300-ECR-RPT-DEB.
+
+           ADD 1 TO WS-NBR-ECH.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-TRO-DE-ARO
+                   STRING REC-IMP-CLI DELIMITED BY SIZE
+                          " => rejetee : email avec trop de '@'"
+                          DELIMITED BY SIZE
+                          INTO REC-IMP-RPT
+                   END-STRING
+
+               WHEN WS-RTR-PAS-DE-ARO
+                   STRING REC-IMP-CLI DELIMITED BY SIZE
+                          " => rejetee : email sans '@'"
+                          DELIMITED BY SIZE
+                          INTO REC-IMP-RPT
+                   END-STRING
+
+               WHEN WS-RTR-PAS-DE-PNT
+                   STRING REC-IMP-CLI DELIMITED BY SIZE
+                          " => rejetee : email sans point"
+                          DELIMITED BY SIZE
+                          INTO REC-IMP-RPT
+                   END-STRING
+
+           END-EVALUATE.
+
+           WRITE REC-IMP-RPT.
+
+           EXIT.
+       2300-ECR-RPT-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ecrit le nombre de lignes traitees jusqu'ici (acceptees et
+      * rejetees confondues) dans le fichier de reprise, en ecrasant
+      * le contenu precedent.
+
+       2400-MAJ-CKP-DEB.
+
+           MOVE WS-NBR-LGN TO REC-IMP-CKP.
+
+           OPEN OUTPUT F-IMP-CKP.
+           WRITE REC-IMP-CKP.
+           CLOSE F-IMP-CKP.
+
+           EXIT.
+       2400-MAJ-CKP-FIN.
+
+      *-----------------------------------------------------------------
+
+       3000-FINALISATION-DEB.
+
+           CLOSE F-IMP-CLI.
+           CLOSE F-IMP-RPT.
+
+           MOVE WS-NBR-LGN TO WS-NBR-LGN-EDT.
+           MOVE WS-NBR-OK  TO WS-NBR-OK-EDT.
+           MOVE WS-NBR-ECH TO WS-NBR-ECH-EDT.
+
+           DISPLAY "Import termine : " FUNCTION TRIM (WS-NBR-LGN-EDT)
+                   " ligne(s) lue(s), " FUNCTION TRIM (WS-NBR-OK-EDT)
+                   " client(s) cree(s), " FUNCTION TRIM (WS-NBR-ECH-EDT)
+                   " rejetee(s) (voir IMPCLIR).".
+
+           PERFORM 3100-SUP-CKP-DEB
+              THRU 3100-SUP-CKP-FIN.
+
+           EXIT.
+       3000-FINALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Le traitement s'est termine normalement jusqu'a la fin du
+      * fichier : le fichier de reprise n'a plus lieu d'etre, il est
+      * supprime pour que la prochaine execution reparte de zero sur
+      * un nouveau fichier d'import.
+
+       3100-SUP-CKP-DEB.
+
+           DELETE FILE F-IMP-CKP.
+
+           EXIT.
+       3100-SUP-CKP-FIN.
