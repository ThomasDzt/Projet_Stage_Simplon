@@ -34,42 +34,146 @@
        01 PG-QTE-PIE           PIC 9(10).
        01 PG-NOM-PIE           PIC X(30).
 
+      * Seuil d'alerte de stock bas configure pour la piece.
+       01 PG-SUL-PIE           PIC 9(10).
+
+      * Etat actif/inactif de la piece.
+       01 PG-ACF-PIE           PIC X(01).
+
+      * Fournisseur par defaut de la piece, utilise pour generer la
+      * commande brouillon lorsque le seuil d'alerte est atteint.
+      * L'indicateur permet de detecter un fou_pie NULL (piece sans
+      * fournisseur attitre) sans planter la lecture SQL.
+       01 PG-FOU-PIE           PIC 9(10).
+       01 PG-FOU-PIE-IND       PIC S9(04) COMP-5.
+       01 PG-IDF-CMD           PIC 9(10).
+
+      * Depot/entrepot dans lequel la piece doit se trouver : la
+      * lecture et la mise a jour du stock portent sur le couple
+      * (id_pie, depot_pie), pas sur id_pie seul.
+       01 PG-DEP-PIE           PIC X(20).
+
+      * Piece destinataire d'un transfert entre depots (mode 'T') et
+      * sa quantite en stock, relue pour la crediter. Ignores pour les
+      * operations d'ajout/retrait classiques.
+       01 PG-IDF-PIE-DST       PIC 9(10).
+       01 PG-QTE-PIE-DST       PIC 9(10).
+
       * Déclaration du booléen correspondant au choix de l'opération
-      * sur le stock de pièces. 
+      * sur le stock de pièces.
        01 PG-TYP-CHG           PIC X(01).
            88 PG-AJT                       VALUE '+'.
            88 PG-RTI                       VALUE '-'.
-           
+           88 PG-TRF                       VALUE 'T'.
+
 
       * Déclaration de la variable, correspondant à la quantité à 
       * ajouter ou à soustraire au stock, que doit saisir l'utilisateur.   
 
        01 PG-QTE-VRT           PIC 9(10).
 
-      * Création de la variable d'édition pour un meilleur affichage 
-      * de la variable PG-QTE-VRT dans les logs. 
+      * Création de la variable d'édition pour un meilleur affichage
+      * de la variable PG-QTE-VRT dans les logs.
        01 PG-QTE-VRT-EDT       PIC Z(10).
 
+      * Variable d'édition de l'id de la piece destinataire, pour le
+      * message de log d'un transfert entre depots.
+       01 PG-IDF-PIE-DST-EDT   PIC Z(10).
+
       * Déclaration de la variable stockant le message à inclure dans 
       * les logs à chaque opération.  
        01 PG-MSG-LOG           PIC X(100).
 
-      * Déclaration de la variable correspondant à l'identifiant de 
+      * Déclaration de la variable correspondant à l'identifiant de
       * l'utilisateur.
        01 PG-IDF-UTI           PIC 9(10).
-       
+
+      * Quantite signee ecrite dans logs.qte_log (positive pour un
+      * ajout, negative pour un retrait) afin qu'un futur programme
+      * d'annulation puisse calculer l'ajustement inverse sans avoir
+      * a reparser detail_log.
+       01 PG-QTE-LOG           PIC S9(10).
+
+      * Id du log annule par cette operation (annulation de
+      * mouvement) ; 0 si l'operation n'est pas une annulation.
+       01 PG-LIEN-LOG          PIC 9(10).
+
+      * Role de l'utilisateur LK-IDF-UTI, relu depuis utilisateur
+      * pour verifier qu'il est autorise a effectuer un mouvement de
+      * stock avant toute lecture/ecriture sur la piece.
+       01 PG-ROL-UTI           PIC X(14).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
        
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        
-      * Déclaration de la variable correspondant au résultat de 
+      * Type du log transmis a genlog ('piece', 'transfert_piece' ou
+      * 'alerte_stock' selon le cas) et id de piece neutralise (0) pour
+      * l'alerte de stock bas, qui n'en a pas besoin.
+       01 PG-TYP-LOG           PIC X(20).
+       01 PG-IDF-PIE-SUL       PIC 9(10).
+
+      * Code retour de genlog : 0 = log enregistre ; 1 = erreur SQL.
+       01 WS-RTR-LOG           PIC 9(01)   VALUE 0.
+           88 WS-RTR-LOG-OK                VALUE 0.
+           88 WS-RTR-LOG-ERR               VALUE 1.
+
+      * Déclaration de la variable correspondant au résultat de
       * l'opération sur la quantité de pièces dans le stock.
 
        01 WS-QTE-RSU           PIC 9(10).
 
+      * Code retour rendu a l'appelant : 0 = operation reussie ;
+      * 1 = piece inconnue ; 2 = erreur SQL a la mise a jour. La
+      * quantite en stock (PG-QTE-PIE) est relue depuis la base dans
+      * 0200-SLC-PIE-DEB juste avant la mise a jour : la valeur de
+      * LK-QTE-PIE fournie par l'appelant n'est donc qu'indicative et
+      * ne peut pas ecraser une operation concurrente survenue entre
+      * la saisie et l'appel.
+       01 WS-RTR-PIE           PIC 9(01)   VALUE 0.
+           88 WS-RTR-PIE-OK                VALUE 0.
+           88 WS-RTR-PIE-IDF-INV           VALUE 1.
+           88 WS-RTR-PIE-ERR               VALUE 2.
+           88 WS-RTR-PIE-QTE-INV           VALUE 3.
+           88 WS-RTR-PIE-INACTIVE          VALUE 4.
+           88 WS-RTR-PIE-DST-INV           VALUE 5.
+           88 WS-RTR-PIE-CNF-REF           VALUE 6.
+           88 WS-RTR-PIE-ROL-INV           VALUE 7.
+
+      * Alerte de stock bas : a TRUE lorsque la nouvelle quantite en
+      * stock est descendue a ou sous le seuil configure (seuil_pie)
+      * pour la piece, rendue a l'appelant via LK-ALR-SUL.
+       01 WS-ALR-SUL           PIC X(01)   VALUE "N".
+           88 WS-ALR-SUL-OUI               VALUE "O".
+           88 WS-ALR-SUL-NON               VALUE "N".
+
+      * Zones utilisees pour tracer via generr l'echec d'une des mises
+      * a jour SQL ci-dessous en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR           PIC X(60).
+       01 WS-RTR-ERR           PIC 9(01).
+
+      * Seuil au-dela duquel un ajout/retrait/transfert est considere
+      * comme un mouvement important et necessite la confirmation
+      * d'un second utilisateur avant que la mise a jour ne soit
+      * appliquee, a la maniere d'un override superviseur en caisse.
+      * Seule valeur a changer pour ajuster le seuil.
+       01 WS-SUL-CNF-VRT       PIC 9(10)   VALUE 100.
+
+      * Identifiants du second utilisateur saisis pour confirmer un
+      * mouvement important, verifies via authuti (meme sous-programme
+      * que la connexion initiale).
+       01 WS-NOM-UTI-CNF       PIC X(30).
+       01 WS-MDP-UTI-CNF       PIC X(30).
+       01 WS-IDF-UTI-CNF       PIC 9(10).
+       01 WS-ROL-UTI-CNF       PIC X(14).
+       01 WS-RTR-CNX-CNF       PIC 9(01).
+           88 WS-RTR-CNX-CNF-OK            VALUE 0.
+           88 WS-RTR-CNX-CNF-REF           VALUE 1.
+           88 WS-RTR-CNX-CNF-VERR          VALUE 2.
+
        LINKAGE SECTION.
-      * Arguments d'entrée correspondant aux variables utilisées dans 
+      * Arguments d'entrée correspondant aux variables utilisées dans
       * le programme appelant.
        01 LK-IDF-PIE           PIC 9(10).
        01 LK-QTE-PIE           PIC 9(10).
@@ -80,32 +184,78 @@
            88 LK-SUP                       VALUE '-'.
 
        01 LK-QTE-VRT           PIC 9(10).
-       
+
        01 LK-IDF-UTI           PIC 9(10).
 
+       01 LK-RTR-PIE           PIC 9(01).
+
+       01 LK-ALR-SUL           PIC X(01).
+
+      * Id du log a annuler lorsque cet appel est une annulation de
+      * mouvement (anlpie) ; 0 pour une operation normale.
+       01 LK-LIEN-LOG          PIC 9(10).
+
+      * Depot/entrepot attendu pour la piece : la lecture et la mise a
+      * jour du stock portent sur (LK-IDF-PIE, LK-DEP-PIE), pas sur
+      * LK-IDF-PIE seul.
+       01 LK-DEP-PIE           PIC X(20).
+
+      * Id de la piece destinataire d'un transfert entre depots
+      * (LK-TYP-CHG = 'T') ; 0 pour une operation d'ajout ou de
+      * retrait classique.
+       01 LK-IDF-PIE-DST       PIC 9(10).
+
 
        PROCEDURE DIVISION USING LK-IDF-PIE,
                                 LK-QTE-PIE,
                                 LK-TYP-CHG,
                                 LK-QTE-VRT
                                 LK-NOM-PIE
-                                LK-IDF-UTI.
+                                LK-IDF-UTI
+                                LK-RTR-PIE
+                                LK-ALR-SUL
+                                LK-LIEN-LOG
+                                LK-DEP-PIE
+                                LK-IDF-PIE-DST.
 
 
            PERFORM 0100-AFC-VAR-DEB
               THRU 0100-AFC-VAR-FIN.
-           
-           PERFORM 0200-SLC-PIE-DEB
-              THRU 0200-SLC-PIE-FIN.
 
-           PERFORM 0300-CHX-TYP-CHG-DEB
-              THRU 0300-CHX-TYP-CHG-FIN.
-           
-           PERFORM 0400-MAJ-NVL-QTE-DEB
-              THRU 0400-MAJ-NVL-QTE-FIN.
-           
-           PERFORM 0500-CHX-LOG-DEB
-              THRU 0500-CHX-LOG-FIN.
+           PERFORM 0150-VER-ROL-UTI-DEB
+              THRU 0150-VER-ROL-UTI-FIN.
+
+           IF WS-RTR-PIE-OK
+               PERFORM 0200-SLC-PIE-DEB
+                  THRU 0200-SLC-PIE-FIN
+           END-IF.
+
+           IF WS-RTR-PIE-OK
+               PERFORM 0300-CHX-TYP-CHG-DEB
+                  THRU 0300-CHX-TYP-CHG-FIN
+
+               IF WS-RTR-PIE-OK
+                   PERFORM 0360-CNF-SUP-DEB
+                      THRU 0360-CNF-SUP-FIN
+               END-IF
+
+               IF WS-RTR-PIE-OK
+                   PERFORM 0400-MAJ-NVL-QTE-DEB
+                      THRU 0400-MAJ-NVL-QTE-FIN
+
+                   PERFORM 0450-VER-SUL-PIE-DEB
+                      THRU 0450-VER-SUL-PIE-FIN
+
+                   PERFORM 0500-CHX-LOG-DEB
+                      THRU 0500-CHX-LOG-FIN
+               END-IF
+           END-IF.
+
+           MOVE WS-RTR-PIE
+           TO   LK-RTR-PIE.
+
+           MOVE WS-ALR-SUL
+           TO   LK-ALR-SUL.
 
            EXIT PROGRAM.
 
@@ -136,26 +286,83 @@
            MOVE LK-NOM-PIE 
            TO   PG-NOM-PIE.
 
-           MOVE LK-IDF-UTI 
+           MOVE LK-IDF-UTI
            TO   PG-IDF-UTI.
 
+           MOVE LK-LIEN-LOG
+           TO   PG-LIEN-LOG.
+
+           MOVE LK-DEP-PIE
+           TO   PG-DEP-PIE.
+
+           MOVE LK-IDF-PIE-DST
+           TO   PG-IDF-PIE-DST.
+
            EXIT.
        0100-AFC-VAR-FIN.
 
       *-----------------------------------------------------------------
 
-      * Récupération de l'information correspondant à l'id de la pièce
-      * saisi par l'utilisateur.
+      * Relecture du role de l'utilisateur a l'origine du mouvement
+      * (PG-IDF-UTI) : seuls magasinier, technicien et admin sont
+      * autorises a mouvementer le stock (mêmes roles que ceux admis
+      * par le menu principal pour les ecrans pieces). Un id_uti
+      * inconnu ou un role non autorise rejette l'operation avant
+      * toute lecture de la piece.
+
+       0150-VER-ROL-UTI-DEB.
+
+           EXEC SQL
+               SELECT role_uti
+               INTO   :PG-ROL-UTI
+               FROM   utilisateur
+               WHERE  id_uti = :PG-IDF-UTI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-PIE-ROL-INV TO TRUE
+           ELSE
+               IF PG-ROL-UTI NOT = "magasinier" AND
+                  PG-ROL-UTI NOT = "technicien" AND
+                  PG-ROL-UTI NOT = "admin"
+                   SET WS-RTR-PIE-ROL-INV TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT.
+       0150-VER-ROL-UTI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relecture de la quantite en stock de la pièce directement
+      * depuis la base de donnée (et non celle saisie par
+      * l'utilisateur) afin d'éviter qu'une mise à jour concurrente
+      * sur la même pièce ne soit écrasée (lost update). FOR UPDATE
+      * verrouille la ligne jusqu'à la prochaine transaction. La
+      * recherche porte sur le couple (id_pie, depot_pie) : un id de
+      * piece valide mais un depot incorrect est donc traite comme
+      * une piece introuvable (WS-RTR-PIE-IDF-INV).
 
        0200-SLC-PIE-DEB.
 
-           EXEC SQL 
-               SELECT id_pie
-               INTO   :PG-IDF-PIE
+           EXEC SQL
+               SELECT qt_pie, seuil_pie, actif_pie, fou_pie
+               INTO   :PG-QTE-PIE, :PG-SUL-PIE, :PG-ACF-PIE,
+                      :PG-FOU-PIE:PG-FOU-PIE-IND
                FROM   piece
                WHERE  id_pie = :PG-IDF-PIE
+               AND    depot_pie = :PG-DEP-PIE
+               FOR UPDATE
            END-EXEC.
 
+           IF SQLCODE NOT = 0
+               SET WS-RTR-PIE-IDF-INV TO TRUE
+           ELSE
+               IF PG-ACF-PIE = "N"
+                   SET WS-RTR-PIE-INACTIVE TO TRUE
+               END-IF
+           END-IF.
+
            EXIT.
        0200-SLC-PIE-FIN.
 
@@ -167,44 +374,161 @@
 
        0300-CHX-TYP-CHG-DEB.
 
+           EVALUATE TRUE
+
       * Si l'utilisateur choisit d'ajouter des pièces dans le stock,
-      * additionne la quantité à rajouter saisie à la quantité des  
+      * additionne la quantité à rajouter saisie à la quantité des
       * pièces dans le stock.
 
-           IF PG-AJT
-               COMPUTE WS-QTE-RSU = PG-QTE-PIE + PG-QTE-VRT  
-               
-               PERFORM 0350-NVL-QTE-PIE-DEB
-                  THRU 0350-NVL-QTE-PIE-FIN
+               WHEN PG-AJT
+                   COMPUTE WS-QTE-RSU = PG-QTE-PIE + PG-QTE-VRT
+
+                   PERFORM 0350-NVL-QTE-PIE-DEB
+                      THRU 0350-NVL-QTE-PIE-FIN
 
       * Si l'utilisateur choisit de retirer des pièces dans le stock,
-      * soustrait la quantité à retirer saisie à la quantité des pièces 
-      * dans le stock.
+      * soustrait la quantité à retirer saisie à la quantité des pièces
+      * dans le stock, sauf si le retrait fait passer le stock sous
+      * zéro (PG-QTE-PIE et PG-QTE-VRT sont des PIC 9 non signés : un
+      * résultat négatif y serait silencieusement stocké en valeur
+      * absolue si on ne le rejetait pas avant le COMPUTE).
+
+               WHEN PG-RTI
+                   IF PG-QTE-VRT > PG-QTE-PIE
+                       SET WS-RTR-PIE-QTE-INV TO TRUE
+                   ELSE
+                       COMPUTE WS-QTE-RSU = PG-QTE-PIE - PG-QTE-VRT
+
+                       PERFORM 0350-NVL-QTE-PIE-DEB
+                          THRU 0350-NVL-QTE-PIE-FIN
+                   END-IF
+
+      * Transfert entre depots : debite le depot d'origine comme un
+      * retrait classique. Le credit de la piece destinataire n'est
+      * calcule qu'ici (WS-QTE-RSU) ; il n'est applique qu'une fois le
+      * debit d'origine lui-meme committe avec succes, dans
+      * 0400-MAJ-NVL-QTE-DEB, pour qu'un mouvement refuse a la
+      * confirmation superviseur (0360-CNF-SUP-DEB) ou en echec SQL sur
+      * l'origine ne credite jamais le depot destinataire seul.
+
+               WHEN PG-TRF
+                   IF PG-QTE-VRT > PG-QTE-PIE
+                       SET WS-RTR-PIE-QTE-INV TO TRUE
+                   ELSE
+                       COMPUTE WS-QTE-RSU = PG-QTE-PIE - PG-QTE-VRT
+
+                       PERFORM 0350-NVL-QTE-PIE-DEB
+                          THRU 0350-NVL-QTE-PIE-FIN
+                   END-IF
+
+           END-EVALUATE.
 
-           ELSE
-               COMPUTE WS-QTE-RSU = PG-QTE-PIE - PG-QTE-VRT    
+           EXIT.
+       0300-CHX-TYP-CHG-FIN.
 
-               PERFORM 0350-NVL-QTE-PIE-DEB
-                  THRU 0350-NVL-QTE-PIE-FIN
+      *-----------------------------------------------------------------
 
+      * Demande la confirmation d'un second utilisateur (superviseur)
+      * avant d'appliquer un mouvement de stock dont la quantite
+      * depasse WS-SUL-CNF-VRT, de la meme maniere qu'un override de
+      * caisse pour une annulation importante. En-dessous du seuil,
+      * aucune confirmation n'est demandee et le mouvement se
+      * poursuit normalement.
+
+       0360-CNF-SUP-DEB.
+
+           IF PG-QTE-VRT > WS-SUL-CNF-VRT
+               DISPLAY "Mouvement important (" PG-QTE-VRT
+                       "), confirmation d'un superviseur requise."
+               DISPLAY "Login superviseur :"
+               ACCEPT WS-NOM-UTI-CNF
+
+               DISPLAY "Mot de passe superviseur :"
+               ACCEPT WS-MDP-UTI-CNF
+
+               CALL "authuti" USING WS-NOM-UTI-CNF
+                                    WS-MDP-UTI-CNF
+                                    WS-RTR-CNX-CNF
+                                    WS-IDF-UTI-CNF
+                                    WS-ROL-UTI-CNF
+               END-CALL
+
+               IF NOT WS-RTR-CNX-CNF-OK
+                   DISPLAY "Confirmation refusee, mouvement annule."
+                   SET WS-RTR-PIE-CNF-REF TO TRUE
+               ELSE
+                   IF WS-ROL-UTI-CNF NOT = "magasinier" AND
+                      WS-ROL-UTI-CNF NOT = "technicien" AND
+                      WS-ROL-UTI-CNF NOT = "admin"
+                       DISPLAY "Role du superviseur non autorise a "
+                               "confirmer ce mouvement."
+                       SET WS-RTR-PIE-CNF-REF TO TRUE
+                   END-IF
+               END-IF
            END-IF.
-       
+
            EXIT.
-       0300-CHX-TYP-CHG-FIN.
+       0360-CNF-SUP-FIN.
 
       *-----------------------------------------------------------------
-       
-      * Alimentation de la variable correspondant à la quantité des 
-      * pièces dans le stock avec la nouvelle valeur. 
+
+      * Alimentation de la variable correspondant à la quantité des
+      * pièces dans le stock avec la nouvelle valeur.
        0350-NVL-QTE-PIE-DEB.
-           
-           MOVE WS-QTE-RSU 
+
+           MOVE WS-QTE-RSU
            TO   PG-QTE-PIE.
 
            EXIT.
        0350-NVL-QTE-PIE-FIN.
 
       *-----------------------------------------------------------------
+
+      * Credite la piece destinataire d'un transfert (dans l'autre
+      * depot) de la quantite transferee. Appelee depuis
+      * 0400-MAJ-NVL-QTE-DEB, une fois le debit de la piece d'origine
+      * lui-meme committe avec succes, pour qu'aucun credit ne soit
+      * jamais pose sans son debit correspondant. N'ecrit pas de log
+      * propre : le log du transfert (0550-GEN-LOG-TRF-DEB) couvre les
+      * deux cotes de l'operation en une seule ecriture.
+
+       0380-CRD-PIE-DST-DEB.
+
+           EXEC SQL
+               SELECT qt_pie
+               INTO   :PG-QTE-PIE-DST
+               FROM   piece
+               WHERE  id_pie = :PG-IDF-PIE-DST
+               FOR UPDATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-PIE-DST-INV TO TRUE
+           ELSE
+               COMPUTE PG-QTE-PIE-DST = PG-QTE-PIE-DST + PG-QTE-VRT
+
+               EXEC SQL
+                   UPDATE piece
+                   SET qt_pie = :PG-QTE-PIE-DST
+                   WHERE id_pie = :PG-IDF-PIE-DST
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+                   MOVE "majpie : credit piece destinataire transfert"
+                   TO   WS-OPE-ERR
+                   CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+                   END-CALL
+                   SET WS-RTR-PIE-ERR TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT.
+       0380-CRD-PIE-DST-FIN.
+
+      *-----------------------------------------------------------------
        
       * Mise à jour de l'information sur la quantité de pièces du stock
       * dans la base de données SQL.
@@ -218,17 +542,44 @@
            END-EXEC.    
 
            IF SQLCODE = 0
-              EXEC SQL COMMIT END-EXEC 
-       
+              EXEC SQL COMMIT END-EXEC
+
+              IF PG-TRF
+                  PERFORM 0380-CRD-PIE-DST-DEB
+                     THRU 0380-CRD-PIE-DST-FIN
+              END-IF
+
            ELSE
-              EXEC SQL ROLLBACK END-EXEC 
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE "majpie : maj qt_pie"
+              TO   WS-OPE-ERR
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-PIE-ERR TO TRUE
            END-IF.
-           
+
            EXIT.
        0400-MAJ-NVL-QTE-FIN.
 
       *-----------------------------------------------------------------
 
+      * Compare la nouvelle quantite en stock au seuil d'alerte
+      * configure pour la piece (seuil_pie) et leve WS-ALR-SUL si le
+      * stock est descendu a ou sous ce seuil.
+
+       0450-VER-SUL-PIE-DEB.
+
+           IF PG-QTE-PIE <= PG-SUL-PIE
+               SET WS-ALR-SUL-OUI TO TRUE
+           ELSE
+               SET WS-ALR-SUL-NON TO TRUE
+           END-IF.
+
+           EXIT.
+       0450-VER-SUL-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
       * Choix du message à afficher dans les logs selon l'opération sur
       * la quantité des pièces.
 
@@ -240,21 +591,36 @@
            MOVE PG-QTE-VRT
            TO   PG-QTE-VRT-EDT.
 
-      * Génération du log si un ajout de pièce dans le stock est 
-      * effectué.
+      * Génération du log selon le type d'opération effectuée : ajout,
+      * retrait, ou transfert entre depots.
 
-           IF PG-AJT
-               PERFORM 0550-GEN-LOG-AJT-DEB
-                  THRU 0550-GEN-LOG-AJT-FIN 
+           EVALUATE TRUE
+               WHEN PG-AJT
+                   PERFORM 0550-GEN-LOG-AJT-DEB
+                      THRU 0550-GEN-LOG-AJT-FIN
 
-      * Génération du log si un retrait de pièce dans le stock est 
-      * effectué.  
+               WHEN PG-RTI
+                   PERFORM 0550-GEN-LOG-RTI-DEB
+                      THRU 0550-GEN-LOG-RTI-FIN
+
+               WHEN PG-TRF
+                   PERFORM 0550-GEN-LOG-TRF-DEB
+                      THRU 0550-GEN-LOG-TRF-FIN
+           END-EVALUATE.
+
+      * Génération d'un log d'alerte distinct si le stock est descendu
+      * a ou sous le seuil configure pour la piece.
+
+           IF WS-ALR-SUL-OUI
+               PERFORM 0560-GEN-LOG-SUL-DEB
+                  THRU 0560-GEN-LOG-SUL-FIN
+
+               IF PG-FOU-PIE-IND >= 0
+                   PERFORM 0570-GEN-CMD-PIE-DEB
+                      THRU 0570-GEN-CMD-PIE-FIN
+               END-IF
+           END-IF.
 
-           ELSE 
-               PERFORM 0550-GEN-LOG-RTI-DEB
-                  THRU 0550-GEN-LOG-RTI-FIN 
-           END-IF. 
-           
            EXIT.
        0500-CHX-LOG-FIN.
       *-----------------------------------------------------------------
@@ -265,32 +631,30 @@
       * correspondant au nom de la pièce concernée et la quantité à 
       * ajouter au stock pour générer le message dans les logs.
 
-           STRING 'Mise a jour du stock de ' DELIMITED BY SIZE 
-                  PG-NOM-PIE DELIMITED BY SPACE 
+           STRING 'Mise a jour du stock de ' DELIMITED BY SIZE
+                  PG-NOM-PIE DELIMITED BY SPACE
                   ' de + ' DELIMITED BY SIZE
                   FUNCTION TRIM (PG-QTE-VRT-EDT) DELIMITED BY SIZE
                   ' unites.' DELIMITED BY SIZE
                   INTO PG-MSG-LOG
            END-STRING.
 
-      * Insertion de l'heure et la date auxquelles ont été réalisées les 
-      * requêtes SQL, du message de log indiquant les opérations 
-      * effectuées, le type du log et l'id de l'utilisateur dans la 
-      * table logs de la base de données.
+           COMPUTE PG-QTE-LOG = PG-QTE-VRT.
 
-           EXEC SQL
-               INSERT INTO logs (heure_log, date_log, detail_log, 
-                               type_log, id_uti)
-               VALUES (CURRENT_TIME, CURRENT_DATE, :PG-MSG-LOG,
-                      'piece', :PG-IDF-UTI)
-           END-EXEC.
+      * Generation du log via le sous-programme commun genlog : le
+      * type reste 'piece', l'id de la piece et la quantite signee
+      * sont transmis pour un eventuel anlpie.
 
-           IF SQLCODE = 0
-              EXEC SQL COMMIT END-EXEC 
-       
-           ELSE
-              EXEC SQL ROLLBACK END-EXEC 
-           END-IF.
+           MOVE 'piece' TO PG-TYP-LOG.
+
+           CALL "genlog" USING PG-MSG-LOG,
+                               PG-TYP-LOG,
+                               PG-IDF-UTI,
+                               PG-IDF-PIE,
+                               PG-QTE-LOG,
+                               PG-LIEN-LOG,
+                               WS-RTR-LOG
+           END-CALL.
 
            EXIT.
        0550-GEN-LOG-AJT-FIN.
@@ -303,37 +667,143 @@
       * correspondant au nom de la pièce concernée et la quantité à 
       * retirer au stock pour générer le message dans les logs.
 
-           STRING 'Mise a jour du stock de ' DELIMITED BY SIZE 
-                  PG-NOM-PIE DELIMITED BY SPACE 
+           STRING 'Mise a jour du stock de ' DELIMITED BY SIZE
+                  PG-NOM-PIE DELIMITED BY SPACE
                   ' de - ' DELIMITED BY SIZE
                   FUNCTION TRIM (PG-QTE-VRT-EDT) DELIMITED BY SIZE
                   ' unites.' DELIMITED BY SIZE
                   INTO PG-MSG-LOG
            END-STRING.
 
+           COMPUTE PG-QTE-LOG = 0 - PG-QTE-VRT.
+
+      * Generation du log via le sous-programme commun genlog : le
+      * type reste 'piece', l'id de la piece et la quantite signee
+      * sont transmis pour un eventuel anlpie.
+
+           MOVE 'piece' TO PG-TYP-LOG.
+
+           CALL "genlog" USING PG-MSG-LOG,
+                               PG-TYP-LOG,
+                               PG-IDF-UTI,
+                               PG-IDF-PIE,
+                               PG-QTE-LOG,
+                               PG-LIEN-LOG,
+                               WS-RTR-LOG
+           END-CALL.
+
+           EXIT.
+       0550-GEN-LOG-RTI-FIN.
+
+      *-----------------------------------------------------------------
+
+       0550-GEN-LOG-TRF-DEB.
+
+      * Concaténation de chaîne de caractères pour le message de log :
+      * nom de la pièce, quantité transférée, depot d'origine et id de
+      * la piece destinataire dans l'autre depot.
+
+           MOVE PG-IDF-PIE-DST
+           TO   PG-IDF-PIE-DST-EDT.
+
+           STRING 'Transfert de ' DELIMITED BY SIZE
+                  PG-NOM-PIE DELIMITED BY SPACE
+                  ' : - ' DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-QTE-VRT-EDT) DELIMITED BY SIZE
+                  ' unites depuis ' DELIMITED BY SIZE
+                  PG-DEP-PIE DELIMITED BY SPACE
+                  ' vers piece ' DELIMITED BY SIZE
+                  FUNCTION TRIM (PG-IDF-PIE-DST-EDT) DELIMITED BY SIZE
+                  INTO PG-MSG-LOG
+           END-STRING.
+
+           COMPUTE PG-QTE-LOG = 0 - PG-QTE-VRT.
+
+      * Le transfert est enregistre sous un type de log distinct : il
+      * ne s'agit pas d'un simple ajout/retrait et n'est pas destine a
+      * etre annule via anlpie (qui ne traite que type_log = 'piece').
+      * lien_log n'a pas de sens ici : 0 est transmis a genlog, qui
+      * l'ecrit a NULL.
+
+           MOVE 'transfert_piece' TO PG-TYP-LOG.
+           MOVE 0                 TO PG-LIEN-LOG.
+
+           CALL "genlog" USING PG-MSG-LOG,
+                               PG-TYP-LOG,
+                               PG-IDF-UTI,
+                               PG-IDF-PIE,
+                               PG-QTE-LOG,
+                               PG-LIEN-LOG,
+                               WS-RTR-LOG
+           END-CALL.
+
+           EXIT.
+       0550-GEN-LOG-TRF-FIN.
+
+      *-----------------------------------------------------------------
+
+       0560-GEN-LOG-SUL-DEB.
+
+      * Concaténation du message d'alerte de stock bas, avec le nom de
+      * la pièce concernée.
+
+           STRING 'Stock bas pour la piece ' DELIMITED BY SIZE
+                  PG-NOM-PIE DELIMITED BY SPACE
+                  ' : seuil d''alerte atteint ou depasse.'
+                  DELIMITED BY SIZE
+                  INTO PG-MSG-LOG
+           END-STRING.
+
+      * Ni piece, ni quantite, ni lien d'annulation ne s'appliquent a
+      * une alerte de stock : 0 est transmis a genlog pour ces trois
+      * zones, qui les ecrit a NULL.
+
+           MOVE 'alerte_stock' TO PG-TYP-LOG.
+           MOVE 0              TO PG-IDF-PIE-SUL.
+           MOVE 0              TO PG-QTE-LOG.
+           MOVE 0              TO PG-LIEN-LOG.
+
+           CALL "genlog" USING PG-MSG-LOG,
+                               PG-TYP-LOG,
+                               PG-IDF-UTI,
+                               PG-IDF-PIE-SUL,
+                               PG-QTE-LOG,
+                               PG-LIEN-LOG,
+                               WS-RTR-LOG
+           END-CALL.
+
+           EXIT.
+       0560-GEN-LOG-SUL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Genere une commande brouillon aupres du fournisseur attitre de
+      * la piece lorsque le seuil d'alerte est atteint, pour une
+      * quantite egale au seuil (remise a niveau d'un seuil complet),
+      * au lieu de se reposer sur la lecture du log par un operateur.
 
-      * Insertion de l'heure et la date auxquelles ont été réalisées les 
-      * requêtes SQL, du message de log indiquant les opérations 
-      * effectuées, le type du log et l'id de l'utilisateur dans la 
-      * table logs de la base de données.
+       0570-GEN-CMD-PIE-DEB.
 
            EXEC SQL
-               INSERT INTO logs (heure_log, date_log, detail_log, 
-                               type_log, id_uti)
-               VALUES (CURRENT_TIME, CURRENT_DATE, :PG-MSG-LOG,
-                      'piece', :PG-IDF-UTI)
+               INSERT INTO piece_commande (id_pie, id_fou, qte_cmd_pie,
+                               date_cmd_pie, statut_cmd_pie)
+               VALUES (:PG-IDF-PIE, :PG-FOU-PIE, :PG-SUL-PIE,
+                      CURRENT_DATE, 'brouillon')
+               RETURNING id_cmd_pie INTO :PG-IDF-CMD
            END-EXEC.
 
-
            IF SQLCODE = 0
-              EXEC SQL COMMIT END-EXEC 
-       
+              EXEC SQL COMMIT END-EXEC
+
            ELSE
-              EXEC SQL ROLLBACK END-EXEC 
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE "majpie : insertion piece_commande"
+              TO   WS-OPE-ERR
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
            END-IF.
-       
-           EXIT.
-       0550-GEN-LOG-RTI-FIN.
 
+           EXIT.
+       0570-GEN-CMD-PIE-FIN.
 
 
