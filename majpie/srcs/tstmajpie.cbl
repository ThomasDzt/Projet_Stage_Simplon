@@ -2,10 +2,10 @@
        PROGRAM-ID. tstmajpie.
        AUTHOR. ThomasD.
        DATE-WRITTEN. 30-06-2025 (fr).
-           
+
 
       ******************************************************************
-      *                         DATA DIVISION                          * 
+      *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -17,94 +17,124 @@
        01 PG-NOM-PIE         PIC X(30).
 
        01 PG-QTE-PIE         PIC 9(10).
-       01 PG-SUL-PIE         PIC 9(10).
 
        01 PG-QTE-VRT           PIC 9(10).
-              
-       01 PG-TYP-CHG           PIC 9(01).
-           88 PG-AJT                       VALUE 0.
-           88 PG-RTI                       VALUE 1.
-
-           
-      * Déclaration des variables correspondant aux identifiants PSQL et à ma base de données
-       01  PG-IDF-SQL          PIC X(30) VALUE "postgres".
-       01  PG-MDP-SQL          PIC X(30) VALUE "mdp".
-       01  PG-NOM-BDD-SQL      PIC X(15) VALUE "projet_test_db". 
+
+       01 PG-TYP-CHG           PIC X(01).
+           88 PG-AJT                       VALUE '+'.
+           88 PG-RTI                       VALUE '-'.
+           88 PG-TRF                       VALUE 'T'.
+
+      * Identifiant de l'utilisateur a l'origine du mouvement, desormais
+      * relu par majpie pour en verifier le role avant toute mise a
+      * jour de la piece.
+       01 PG-IDF-UTI           PIC 9(10).
+
+      * Code retour rendu par majpie (0 = reussite), et alerte de
+      * stock bas eventuellement levee.
+       01 PG-RTR-PIE           PIC 9(01).
+       01 PG-ALR-SUL           PIC X(01).
+
+      * Id du log annule ; 0 pour une operation normale (ce driver ne
+      * teste pas les annulations de mouvement).
+       01 PG-LIEN-LOG          PIC 9(10) VALUE 0.
+
+      * Depot concerne par le mouvement, et piece destinataire d'un
+      * transfert (non utilisee hors du mode 'T').
+       01 PG-DEP-PIE           PIC X(20).
+       01 PG-IDF-PIE-DST       PIC 9(10) VALUE 0.
+
+
+       COPY dbconfig.
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
 
 
       ******************************************************************
-      *                      PROCEDURE DIVISION                        * 
-      ****************************************************************** 
-       
+      *                      PROCEDURE DIVISION                        *
+      ******************************************************************
+
        PROCEDURE DIVISION.
 
            DISPLAY "Connexion à la base de données...".
-           EXEC SQL 
-               CONNECT :PG-IDF-SQL 
-               IDENTIFIED BY :PG-MDP-SQL 
-               USING :PG-NOM-BDD-SQL
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
            END-EXEC.
-       
+
            IF SQLCODE NOT = 0
                DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-           
-           ELSE 
+
+           ELSE
                DISPLAY "Connexion réussie"
            END-IF.
-       
-           
-       
-           EXEC SQL COMMIT END-EXEC. 
-           
-           
+
+
+
+           EXEC SQL COMMIT END-EXEC.
+
+
            PERFORM 0100-SAISIE-INFOS-PIE-DEB
               THRU 0100-SAISIE-INFOS-PIE-FIN.
-       
+
            PERFORM 0200-INS-DEB
               THRU 0200-INS-FIN.
-       
+
            STOP RUN.
 
       ******************************************************************
-      *                         PARAGRAPHES                            * 
+      *                         PARAGRAPHES                            *
       ******************************************************************
-       
+
        0100-SAISIE-INFOS-PIE-DEB.
            DISPLAY "Entrez l'ID de la pièce :".
            ACCEPT PG-IDF-PIE.
-           
-      *    DISPLAY "Entrez le nom de la pièce :".
-      *    ACCEPT PG-NOM-PIE.
-       
+
+           DISPLAY "Entrez le nom de la pièce :".
+           ACCEPT PG-NOM-PIE.
+
            DISPLAY "Entrez la quantité de stock de la pièce :".
            ACCEPT PG-QTE-PIE.
-           
-      *    DISPLAY "Entrez le seuil de quantité de la pièce :".
-      *    ACCEPT PG-SUL-PIE.
 
-           DISPLAY "Choisir l'opération à réaliser sur le stock :".
+           DISPLAY "Entrez le dépôt de la pièce :".
+           ACCEPT PG-DEP-PIE.
+
+           DISPLAY "Choisir l'opération à réaliser sur le stock "
+                   "(+ = ajout, - = retrait, T = transfert) :".
            ACCEPT PG-TYP-CHG.
-           
-           DISPLAY "Saisir la quantité à ajouter ou à retirer :".  
+
+           DISPLAY "Saisir la quantité à ajouter ou à retirer :".
            ACCEPT PG-QTE-VRT.
 
+           DISPLAY "Entrez l'ID de l'utilisateur à l'origine du "
+                   "mouvement :".
+           ACCEPT PG-IDF-UTI.
+
            EXIT.
        0100-SAISIE-INFOS-PIE-FIN.
 
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        0200-INS-DEB.
            CALL "majpie" USING   PG-IDF-PIE,
                                  PG-QTE-PIE,
                                  PG-TYP-CHG,
-                                 PG-QTE-VRT           
+                                 PG-QTE-VRT,
+                                 PG-NOM-PIE,
+                                 PG-IDF-UTI,
+                                 PG-RTR-PIE,
+                                 PG-ALR-SUL,
+                                 PG-LIEN-LOG,
+                                 PG-DEP-PIE,
+                                 PG-IDF-PIE-DST
            END-CALL.
-       
+
+           DISPLAY "Code retour majpie : " PG-RTR-PIE.
+
            EXIT.
-           
+
        0200-INS-FIN.
