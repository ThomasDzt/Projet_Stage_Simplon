@@ -0,0 +1,133 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Ecran permettant a l'operateur de saisir l'id d'un log de      *
+      * mouvement de piece a annuler. Appelle le sous-programme        *
+      * anlpie qui applique l'ajustement inverse et affiche le         *
+      * resultat.                                                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * eanlpie=ecran annulation piece;                                *
+      * IDF=IDENTIFIANT; LOG=LOG; UTI=UTILISATEUR; ECR=ECRAN;          *
+      * ANL=ANNULATION; PIE=PIECE; LRR=LEURRE; CLR=COULEUR;            *
+      * TXT=TEXTE; FND=FOND; AFF=AFFICHAGE; DEB=DEBUT; APL=APPEL;      *
+      * PRG=PROGRAMME; RTR=RETOUR                                      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eanlpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY session.
+
+       01 WS-LRR               PIC X(01).
+       01 WS-IDF-LOG           PIC 9(10).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Code retour d'anlpie : 0 = ok ; 1 = log inconnu ; 2 = log non
+      * annulable ; 3 = log deja annule ; 4 = erreur remontee par
+      * majpie.
+       01 WS-RTR-ANL           PIC 9(01).
+           88 WS-RTR-ANL-OK                VALUE 0.
+           88 WS-RTR-ANL-LOG-INV           VALUE 1.
+           88 WS-RTR-ANL-TYP-INV           VALUE 2.
+           88 WS-RTR-ANL-DEJA              VALUE 3.
+           88 WS-RTR-ANL-MAJ-ERR           VALUE 4.
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-ANL-PIE
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Id du log a annuler :".
+           05 LINE 05 COL 28 PIC X(01) VALUE "[".
+           05 LINE 05 COL 29 PIC 9(10) TO   WS-IDF-LOG.
+           05 LINE 05 COL 39 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-ANL-DEB
+              THRU 0100-AFF-ECR-ANL-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-ANL-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-ANL-PIE.
+           ACCEPT  S-ECR-ANL-PIE.
+
+           PERFORM 0200-APL-PRG-DEB
+              THRU 0200-APL-PRG-FIN.
+
+           EXIT.
+       0100-AFF-ECR-ANL-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "anlpie" USING WS-IDF-LOG
+                               SESS-IDF-UTI
+                               WS-RTR-ANL
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-ANL-OK
+                   DISPLAY "Mouvement annule avec succes."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-ANL-LOG-INV
+                   DISPLAY "Log inconnu."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-ANL-TYP-INV
+                   DISPLAY "Ce log n'est pas un mouvement de piece."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-ANL-DEJA
+                   DISPLAY "Ce mouvement a deja ete annule."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-ANL-MAJ-ERR
+                   DISPLAY "Erreur lors de l'annulation."
+                   AT LINE 22 COL 03
+           END-EVALUATE.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
