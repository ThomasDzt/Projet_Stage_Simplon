@@ -0,0 +1,200 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme d'annulation d'un mouvement de stock enregistre *
+      * par majpie. A partir de l'id d'un log de type 'piece', relit   *
+      * la piece et la quantite signee du mouvement d'origine, calcule *
+      * l'ajustement exactement inverse et l'applique via le meme      *
+      * chemin de mise a jour que majpie (qui genere lui-meme le log   *
+      * de la correction, relie au log d'origine via lien_log).        *
+      * Refuse d'annuler un log deja annule ou qui n'est pas un         *
+      * mouvement de piece (ex: un log 'alerte_stock').                *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * anlpie=annulation piece                                        *
+      * IDF=IDENTIFIANT; PIE=PIECE; LOG=LOG; QTE=QUANTITE; TYP=TYPE;   *
+      * CHG=CHANGEMENT; NOM=NOM; UTI=UTILISATEUR; NBR=NOMBRE;          *
+      * SLC=SELECTION; VAR=VARIABLE; AFC=AFFECTATION; APL=APPEL;       *
+      * RTR=RETOUR; DEB=DEBUT                                          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. anlpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-LOG         PIC 9(10).
+       01 PG-IDF-PIE         PIC 9(10).
+       01 PG-QTE-LOG         PIC S9(10).
+       01 PG-TYP-LOG         PIC X(14).
+       01 PG-NBR-ANL         PIC 9(05).
+       01 PG-NOM-PIE         PIC X(30).
+       01 PG-IDF-UTI         PIC 9(10).
+
+       01 PG-QTE-VRT         PIC 9(10).
+       01 PG-TYP-CHG         PIC X(01).
+
+      * Depot dans lequel se trouve la piece, relu au meme titre que
+      * nom_pie : l'ajustement inverse doit porter sur le meme depot
+      * que le mouvement d'origine.
+       01 PG-DEP-PIE         PIC X(20).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Une annulation de mouvement n'est jamais un transfert entre
+      * depots, quel que soit le depot de la piece.
+       01 WS-IDF-PIE-DST     PIC 9(10)   VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = annulation reussie ;
+      * 1 = log inconnu ; 2 = log non annulable (pas un mouvement de
+      * piece) ; 3 = log deja annule ; 4 = erreur remontee par majpie.
+       01 WS-RTR-ANL         PIC 9(01)   VALUE 0.
+           88 WS-RTR-ANL-OK              VALUE 0.
+           88 WS-RTR-ANL-LOG-INV         VALUE 1.
+           88 WS-RTR-ANL-TYP-INV         VALUE 2.
+           88 WS-RTR-ANL-DEJA            VALUE 3.
+           88 WS-RTR-ANL-MAJ-ERR         VALUE 4.
+
+       01 WS-RTR-PIE         PIC 9(01).
+       01 WS-ALR-SUL         PIC X(01).
+
+       LINKAGE SECTION.
+       01 LK-IDF-LOG         PIC 9(10).
+       01 LK-IDF-UTI         PIC 9(10).
+       01 LK-RTR-ANL         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-LOG,
+                                LK-IDF-UTI,
+                                LK-RTR-ANL.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-SLC-LOG-DEB
+              THRU 0200-SLC-LOG-FIN.
+
+           IF WS-RTR-ANL-OK
+               PERFORM 0300-SLC-NOM-PIE-DEB
+                  THRU 0300-SLC-NOM-PIE-FIN
+
+               PERFORM 0400-APL-MAJPIE-DEB
+                  THRU 0400-APL-MAJPIE-FIN
+           END-IF.
+
+           MOVE WS-RTR-ANL
+           TO   LK-RTR-ANL.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-IDF-LOG
+           TO   PG-IDF-LOG.
+
+           MOVE LK-IDF-UTI
+           TO   PG-IDF-UTI.
+
+           EXIT.
+       0100-AFC-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit le log a annuler et verifie qu'il s'agit bien d'un
+      * mouvement de piece non deja annule.
+
+       0200-SLC-LOG-DEB.
+
+           EXEC SQL
+               SELECT id_pie, qte_log, type_log
+               INTO   :PG-IDF-PIE, :PG-QTE-LOG, :PG-TYP-LOG
+               FROM   logs
+               WHERE  id_log = :PG-IDF-LOG
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-ANL-LOG-INV TO TRUE
+           ELSE
+               IF PG-TYP-LOG NOT = 'piece'
+                   SET WS-RTR-ANL-TYP-INV TO TRUE
+               ELSE
+                   EXEC SQL
+                       SELECT COUNT(*)
+                       INTO   :PG-NBR-ANL
+                       FROM   logs
+                       WHERE  lien_log = :PG-IDF-LOG
+                   END-EXEC
+
+                   IF PG-NBR-ANL > 0
+                       SET WS-RTR-ANL-DEJA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT.
+       0200-SLC-LOG-FIN.
+
+      *-----------------------------------------------------------------
+
+       0300-SLC-NOM-PIE-DEB.
+
+           EXEC SQL
+               SELECT nom_pie, depot_pie
+               INTO   :PG-NOM-PIE, :PG-DEP-PIE
+               FROM   piece
+               WHERE  id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           EXIT.
+       0300-SLC-NOM-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Calcule l'ajustement strictement inverse du mouvement
+      * d'origine (un ajout devient un retrait de meme quantite et
+      * inversement) et l'applique via majpie, en reliant le nouveau
+      * log genere par majpie au log d'origine.
+
+       0400-APL-MAJPIE-DEB.
+
+           IF PG-QTE-LOG > 0
+               MOVE '-' TO PG-TYP-CHG
+               MOVE PG-QTE-LOG TO PG-QTE-VRT
+           ELSE
+               MOVE '+' TO PG-TYP-CHG
+               COMPUTE PG-QTE-VRT = 0 - PG-QTE-LOG
+           END-IF.
+
+           CALL "majpie" USING PG-IDF-PIE
+                               ZERO
+                               PG-TYP-CHG
+                               PG-QTE-VRT
+                               PG-NOM-PIE
+                               PG-IDF-UTI
+                               WS-RTR-PIE
+                               WS-ALR-SUL
+                               PG-IDF-LOG
+                               PG-DEP-PIE
+                               WS-IDF-PIE-DST
+           END-CALL.
+
+           IF WS-RTR-PIE NOT = 0
+               SET WS-RTR-ANL-MAJ-ERR TO TRUE
+           END-IF.
+
+           EXIT.
+       0400-APL-MAJPIE-FIN.
