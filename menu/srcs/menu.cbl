@@ -0,0 +1,196 @@
+      ******************************************************************
+      *                             ENTETE                             *
+      *                                                                *
+      * menu : menu principal lance par connexion une fois le login    *
+      * valide. Lit le role de l'utilisateur connecte (session.cpy) et *
+      * n'offre que les ecrans que ce role est autorise a utiliser,    *
+      * plutot que de laisser chaque ecran etre lance de maniere       *
+      * independante sans aucun controle d'acces.                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * CHX=CHOIX; OPT=OPTION; BCL=BOUCLE; DEB=DEBUT; AFF=AFFICHAGE;   *
+      * APL=APPEL; ROL=ROLE; SSI=SAISIE; FIN=FIN; PRG=PROGRAMME        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Zone de session partagee : alimentee par connexion, relue ici
+      * pour savoir qui est connecte et avec quel role.
+       COPY session.
+
+       01 WS-CHX-OPT            PIC 9(02)   VALUE 0.
+
+       01 WS-FIN-BCL            PIC X(01)   VALUE "N".
+           88 WS-FIN-BCL-OUI                VALUE "O".
+           88 WS-FIN-BCL-NON                VALUE "N".
+
+      * Les ecrans "client" (creation/edition/recherche/releve) sont
+      * ouverts aux roles commercial et admin. Les ecrans "piece"
+      * (creation/edition/recherche/annulation de mouvement) sont
+      * ouverts aux roles magasinier, technicien et admin. Les ecrans
+      * "utilisateur" et le RGPD client (anonymisation) restent
+      * reserves a admin.
+
+       PROCEDURE DIVISION.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               PERFORM 0100-AFF-MNU-DEB
+                  THRU 0100-AFF-MNU-FIN
+
+               PERFORM 0200-CHX-OPT-DEB
+                  THRU 0200-CHX-OPT-FIN
+           END-PERFORM.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Affiche les options du menu autorisees pour le role connecte.
+      * Le numero "0" (quitter) est toujours propose.
+
+       0100-AFF-MNU-DEB.
+
+           DISPLAY " ".
+           DISPLAY "Menu principal - " FUNCTION TRIM (SESS-NOM-UTI)
+                   " (" FUNCTION TRIM (SESS-ROL-UTI) ")".
+
+           IF SESS-ROL-UTI = "commercial" OR SESS-ROL-UTI = "admin"
+               DISPLAY "1. Creer un client"
+               DISPLAY "2. Modifier un client"
+               DISPLAY "3. Rechercher un client"
+               DISPLAY "4. Releve de comptes d'un client"
+           END-IF.
+
+           IF SESS-ROL-UTI = "magasinier" OR SESS-ROL-UTI = "technicien"
+                                          OR SESS-ROL-UTI = "admin"
+               DISPLAY "5. Creer une piece"
+               DISPLAY "6. Modifier une piece"
+               DISPLAY "7. Rechercher une piece"
+               DISPLAY "8. Annuler un mouvement de stock"
+           END-IF.
+
+           IF SESS-ROL-UTI = "magasinier" OR SESS-ROL-UTI = "technicien"
+                                          OR SESS-ROL-UTI = "admin"
+               DISPLAY "12. Saisir une commande client"
+           END-IF.
+
+           IF SESS-ROL-UTI = "admin"
+               DISPLAY "9. Creer un utilisateur"
+               DISPLAY "10. Modifier un utilisateur"
+               DISPLAY "11. Donnees RGPD d'un client"
+           END-IF.
+
+           DISPLAY "0. Quitter".
+           DISPLAY "Votre choix :".
+
+           EXIT.
+       0100-AFF-MNU-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Saisit le choix de l'utilisateur, verifie qu'il est autorise
+      * pour son role, puis lance l'ecran correspondant. Un choix hors
+      * liste ou non autorise pour le role redemande simplement le
+      * menu, sans bloquer le programme.
+
+       0200-CHX-OPT-DEB.
+
+           MOVE 0 TO WS-CHX-OPT.
+           ACCEPT WS-CHX-OPT.
+
+           EVALUATE WS-CHX-OPT
+               WHEN 0
+                   SET WS-FIN-BCL-OUI TO TRUE
+
+               WHEN 1
+                   IF SESS-ROL-UTI = "commercial" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "ecrajcli" END-CALL
+                   END-IF
+
+               WHEN 2
+                   IF SESS-ROL-UTI = "commercial" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "edcli" END-CALL
+                   END-IF
+
+               WHEN 3
+                   IF SESS-ROL-UTI = "commercial" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "rccli" END-CALL
+                   END-IF
+
+               WHEN 4
+                   IF SESS-ROL-UTI = "commercial" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "rapcli" END-CALL
+                   END-IF
+
+               WHEN 5
+                   IF SESS-ROL-UTI = "magasinier" OR
+                      SESS-ROL-UTI = "technicien" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "ecrapie" END-CALL
+                   END-IF
+
+               WHEN 6
+                   IF SESS-ROL-UTI = "magasinier" OR
+                      SESS-ROL-UTI = "technicien" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "edpie" END-CALL
+                   END-IF
+
+               WHEN 7
+                   IF SESS-ROL-UTI = "magasinier" OR
+                      SESS-ROL-UTI = "technicien" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "rcpie" END-CALL
+                   END-IF
+
+               WHEN 8
+                   IF SESS-ROL-UTI = "magasinier" OR
+                      SESS-ROL-UTI = "technicien" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "eanlpie" END-CALL
+                   END-IF
+
+               WHEN 9
+                   IF SESS-ROL-UTI = "admin"
+                       CALL "ecruti" END-CALL
+                   END-IF
+
+               WHEN 10
+                   IF SESS-ROL-UTI = "admin"
+                       CALL "eduti" END-CALL
+                   END-IF
+
+               WHEN 11
+                   IF SESS-ROL-UTI = "admin"
+                       CALL "rgpdcli" END-CALL
+                   END-IF
+
+               WHEN 12
+                   IF SESS-ROL-UTI = "magasinier" OR
+                      SESS-ROL-UTI = "technicien" OR
+                      SESS-ROL-UTI = "admin"
+                       CALL "ecracmd" END-CALL
+                   END-IF
+
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE.
+
+           EXIT.
+       0200-CHX-OPT-FIN.
