@@ -0,0 +1,136 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * trtnoc : chaine de traitement nocturne. Enchaine, dans cet     *
+      * ordre, l'instantane de cloture du stock (clotpie), puis        *
+      * l'archivage/purge des logs (arclog), puis le controle de       *
+      * reconciliation logs/stock (rcclog). Chaque etape est invoquee  *
+      * meme si la precedente a rencontre des erreurs internes (elles  *
+      * sont deja tracees ligne par ligne par generr/le fichier        *
+      * d'ecart propre a chaque etape) : une etape en echec ne doit    *
+      * pas empecher silencieusement l'execution des suivantes. Le     *
+      * debut et la fin de chaque etape sont affiches et ecrits dans   *
+      * le fichier TRTNOC afin de garder une trace de l'execution du   *
+      * jour, y compris si la chaine est relancee manuellement.        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * trtnoc=traitement nocturne                                     *
+      * ETP=ETAPE; DEB=DEBUT; FIN=FIN; NOC=NOCTURNE; CLO=CLOTURE;      *
+      * ARC=ARCHIVAGE; RCC=RECONCILIATION                              *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trtnoc.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-TRT-NOC ASSIGN TO "TRTNOC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-TRT-NOC.
+       01 REC-TRT-NOC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT F-TRT-NOC.
+
+           DISPLAY "Chaine de traitement nocturne - debut.".
+
+           PERFORM 1000-ETP-CLO-DEB
+              THRU 1000-ETP-CLO-FIN.
+
+           PERFORM 2000-ETP-ARC-DEB
+              THRU 2000-ETP-ARC-FIN.
+
+           PERFORM 3000-ETP-RCC-DEB
+              THRU 3000-ETP-RCC-FIN.
+
+           DISPLAY "Chaine de traitement nocturne - fin.".
+
+           CLOSE F-TRT-NOC.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Etape 1 : instantane de cloture du stock (voir clotpie).
+
+       1000-ETP-CLO-DEB.
+
+           DISPLAY "Etape 1/3 : cloture du stock (clotpie)...".
+
+           STRING "clotpie : debut" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           CALL "clotpie" END-CALL.
+
+           STRING "clotpie : fin" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           EXIT.
+       1000-ETP-CLO-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Etape 2 : archivage/purge des logs (voir arclog).
+
+       2000-ETP-ARC-DEB.
+
+           DISPLAY "Etape 2/3 : archivage des logs (arclog)...".
+
+           STRING "arclog : debut" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           CALL "arclog" END-CALL.
+
+           STRING "arclog : fin" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           EXIT.
+       2000-ETP-ARC-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Etape 3 : reconciliation logs/stock (voir rcclog).
+
+       3000-ETP-RCC-DEB.
+
+           DISPLAY "Etape 3/3 : reconciliation logs/stock (rcclog)...".
+
+           STRING "rcclog : debut" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           CALL "rcclog" END-CALL.
+
+           STRING "rcclog : fin" DELIMITED BY SIZE
+                  INTO REC-TRT-NOC
+           END-STRING.
+           WRITE REC-TRT-NOC.
+
+           EXIT.
+       3000-ETP-RCC-FIN.
