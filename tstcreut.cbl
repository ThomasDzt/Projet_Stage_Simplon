@@ -4,7 +4,7 @@
 
 
       ******************************************************************
-      *                         DATA DIVISION                          * 
+      *                         DATA DIVISION                          *
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -12,53 +12,51 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
       * Déclaration des variables correspondant aux attributs de ma table SQL
-       01 WS-ID-UTIL         PIC X(80).
-       01 WS-MDP-UTIL        PIC X(255).
-       01 WS-ROLE-UTIL       PIC X(10).
-
-      * Déclaration des variables correspondant aux identifiants PSQL et à ma base de données
-       01  WS-IDENTIFIANT       PIC X(30) VALUE "postgres".
-       01  WS-MOT-PASSE         PIC X(30) VALUE "mdp".
-       01  WS-NOM-BASE          PIC X(15) VALUE "projet_test_db". 
+       01 WS-IDF-UTI         PIC X(30).
+       01 WS-MDP-UTI         PIC X(30).
+       01 WS-ROL-UTI         PIC X(14).
+       01 WS-RTR-INS         PIC 9(01).
+
+       COPY dbconfig.
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
 
 
       ******************************************************************
-      *                      PROCEDURE DIVISION                        * 
-      ****************************************************************** 
-       
+      *                      PROCEDURE DIVISION                        *
+      ******************************************************************
+
        PROCEDURE DIVISION.
 
        DISPLAY "Connexion à la base de données...".
-       EXEC SQL 
-           CONNECT :WS-IDENTIFIANT 
-           IDENTIFIED BY :WS-MOT-PASSE 
-           USING :WS-NOM-BASE
+       EXEC SQL
+           CONNECT :PG-IDENTIFIANT
+           IDENTIFIED BY :PG-MOT-PASSE
+           USING :PG-NOM-BASE
        END-EXEC.
 
        IF SQLCODE NOT = 0
            DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-       
-       ELSE 
+
+       ELSE
            DISPLAY "Connexion réussie"
        END-IF.
 
-       
 
-       EXEC SQL COMMIT END-EXEC. 
-       
+
+       EXEC SQL COMMIT END-EXEC.
+
        DISPLAY "Entrez un ID utilisateur :".
-       ACCEPT WS-ID-UTIL.
+       ACCEPT WS-IDF-UTI.
 
        DISPLAY "Entrez un mdp utilisateur :".
-       ACCEPT WS-MDP-UTIL.
-       
+       ACCEPT WS-MDP-UTI.
+
        DISPLAY "Entrez un role utilisateur :".
-       ACCEPT WS-ROLE-UTIL.
+       ACCEPT WS-ROL-UTI.
 
 
        PERFORM 0100-INSERTION-DEBUT
@@ -67,14 +65,19 @@
        STOP RUN.
 
       ******************************************************************
-      *                         PARAGRAPHES                            * 
+      *                         PARAGRAPHES                            *
       ******************************************************************
 
+      * Appelle creuti (meme sous-programme que ecruti) afin que le mot
+      * de passe saisi ici emprunte exactement le meme chemin de
+      * hachage/salage que celui utilise par l'ecran de production :
+      * creautil, qui inserait le mot de passe en clair, a ete retire.
        0100-INSERTION-DEBUT.
-       CALL "creautil" USING WS-ID-UTIL,
-                             WS-MDP-UTIL,
-                             WS-ROLE-UTIL
-       
+       CALL "creuti" USING WS-IDF-UTI,
+                           WS-MDP-UTI,
+                           WS-ROL-UTI,
+                           WS-RTR-INS
+
        END-CALL.
 
 
