@@ -52,6 +52,44 @@
        01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
        01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
 
+      * Variables utilisees pour le controle de la complexite du mot de
+      * passe saisi (longueur minimale, presence d'un chiffre, mot de
+      * passe different du nom d'utilisateur).
+       01 WS-CPX-OK            PIC X(01)   VALUE "N".
+           88 WS-CPX-OK-OUI                VALUE "O".
+           88 WS-CPX-OK-NON                VALUE "N".
+
+       01 WS-CPX-DGT           PIC X(01)   VALUE "N".
+           88 WS-CPX-DGT-OUI                VALUE "O".
+           88 WS-CPX-DGT-NON                VALUE "N".
+
+       01 WS-CPX-LNG           PIC 9(02).
+       01 WS-CPX-LNG-MIN       PIC 9(02)   VALUE 8.
+       01 WS-CPX-IDX           PIC 9(02).
+       01 WS-MDP-MAJ           PIC X(30).
+       01 WS-IDF-MAJ           PIC X(30).
+
+      * Code retour de creuti : 0 = insertion reussie ; 1 = role non
+      * reconnu ; 2 = erreur SQL a l'insertion.
+       01 WS-RTR-INS           PIC 9(01).
+           88 WS-RTR-INS-OK                VALUE 0.
+           88 WS-RTR-INS-ROL-INV           VALUE 1.
+           88 WS-RTR-INS-ERR               VALUE 2.
+
+      * Zone de session partagee : qui est connecte sur ce poste
+      * (l'administrateur a l'origine de la creation).
+       COPY session.
+
+      * Zones utilisees pour generer le log de creation d'utilisateur
+      * via genlog. id_pie/qte_log/lien_log ne concernent pas un
+      * utilisateur : ils restent a zero (ecrits a NULL par genlog).
+       01 WS-MSG-LOG           PIC X(100).
+       01 WS-TYP-LOG           PIC X(20)   VALUE "utilisateur".
+       01 WS-IDF-PIE-NUL       PIC 9(10)   VALUE 0.
+       01 WS-QTE-LOG-NUL       PIC S9(10)  VALUE 0.
+       01 WS-LIEN-LOG-NUL      PIC 9(10)   VALUE 0.
+       01 WS-RTR-LOG           PIC 9(01).
+
 
 
        SCREEN SECTION.
@@ -192,18 +230,27 @@
        0150-EVA-CHX-UTI-DEB.
            EVALUATE WS-CHX
                WHEN 1
-                   PERFORM 0155-CFM-MDP-UTI-DEB
-                      THRU 0155-CFM-MDP-UTI-FIN
+                   PERFORM 0157-VAL-CPX-MDP-DEB
+                      THRU 0157-VAL-CPX-MDP-FIN
 
-                   DISPLAY "Appuyez sur entree"
-                   AT LINE 23 COL 03 
+                   IF WS-CPX-OK-OUI
+                       PERFORM 0155-CFM-MDP-UTI-DEB
+                          THRU 0155-CFM-MDP-UTI-FIN
+
+                       DISPLAY "Appuyez sur entree"
+                       AT LINE 23 COL 03
+
+                       ACCEPT WS-LRR
+                       AT LINE 23 COL 21
+
+                       PERFORM 0200-APL-PRG-DEB
+                          THRU 0200-APL-PRG-FIN
+
+                   ELSE
+                       PERFORM 0159-MSG-ERR-CPX-DEB
+                          THRU 0159-MSG-ERR-CPX-FIN
+                   END-IF
 
-                   ACCEPT WS-LRR 
-                   AT LINE 23 COL 21 
-                   
-                   PERFORM 0200-APL-PRG-DEB
-                      THRU 0200-APL-PRG-FIN
-                   
                WHEN 2
                    EXIT PROGRAM
 
@@ -274,13 +321,127 @@
 
        0156-MSG-ERR-CHX-FIN.
 
-      *----------------------------------------------------------------- 
-       
+      *-----------------------------------------------------------------
+
+      * Controle de la complexite du mot de passe saisi : longueur
+      * minimale, au moins un chiffre, et different du nom
+      * d'utilisateur.
+
+       0157-VAL-CPX-MDP-DEB.
+
+           SET WS-CPX-OK-OUI  TO TRUE.
+           SET WS-CPX-DGT-NON TO TRUE.
+
+           COMPUTE WS-CPX-LNG = FUNCTION LENGTH (FUNCTION TRIM
+                                                 (WS-MDP-UTI)).
+
+           IF WS-CPX-LNG < WS-CPX-LNG-MIN
+               SET WS-CPX-OK-NON TO TRUE
+           END-IF.
+
+           PERFORM 0158-VER-DGT-MDP-DEB
+              THRU 0158-VER-DGT-MDP-FIN
+              VARYING WS-CPX-IDX FROM 1 BY 1 UNTIL WS-CPX-IDX > 30.
+
+           IF WS-CPX-DGT-NON
+               SET WS-CPX-OK-NON TO TRUE
+           END-IF.
+
+           MOVE FUNCTION UPPER-CASE (WS-MDP-UTI) TO WS-MDP-MAJ.
+           MOVE FUNCTION UPPER-CASE (WS-IDF-UTI) TO WS-IDF-MAJ.
+
+           IF WS-MDP-MAJ = WS-IDF-MAJ
+               SET WS-CPX-OK-NON TO TRUE
+           END-IF.
+
+           EXIT.
+
+       0157-VAL-CPX-MDP-FIN.
+
+      *-----------------------------------------------------------------
+
+       0158-VER-DGT-MDP-DEB.
+
+           IF WS-MDP-UTI (WS-CPX-IDX:1) IS NUMERIC
+               SET WS-CPX-DGT-OUI TO TRUE
+           END-IF.
+
+           EXIT.
+
+       0158-VER-DGT-MDP-FIN.
+
+      *-----------------------------------------------------------------
+
+       0159-MSG-ERR-CPX-DEB.
+
+           DISPLAY "Mot de passe invalide (8 car. min, 1 chiffre, "
+                   "different du nom d'utilisateur)"
+           AT LINE 22 COL 03
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21
+
+           PERFORM 0100-AFF-ECR-UTI-DEB
+              THRU 0100-AFF-ECR-UTI-FIN.
+
+           EXIT.
+
+       0159-MSG-ERR-CPX-FIN.
+
+      *-----------------------------------------------------------------
+
        0200-APL-PRG-DEB.
-       
+
            CALL "creuti" USING WS-IDF-UTI
                                WS-MDP-UTI
                                WS-ROL-UTI
-           END-CALL. 
+                               WS-RTR-INS
+           END-CALL.
+
+           IF WS-RTR-INS-OK
+               STRING 'Creation de l''utilisateur ' DELIMITED BY SIZE
+                      WS-IDF-UTI DELIMITED BY SPACE
+                      '.' DELIMITED BY SIZE
+                      INTO WS-MSG-LOG
+               END-STRING
+
+               CALL "genlog" USING WS-MSG-LOG,
+                                   WS-TYP-LOG,
+                                   SESS-IDF-UTI,
+                                   WS-IDF-PIE-NUL,
+                                   WS-QTE-LOG-NUL,
+                                   WS-LIEN-LOG-NUL,
+                                   WS-RTR-LOG
+               END-CALL
+           END-IF.
+
+           IF WS-RTR-INS-ROL-INV
+               DISPLAY "Role inconnu, utilisateur non cree."
+               AT LINE 22 COL 03
+
+               DISPLAY "Appuyez sur entree"
+               AT LINE 23 COL 03
+
+               ACCEPT WS-LRR
+               AT LINE 23 COL 21
+
+               PERFORM 0100-AFF-ECR-UTI-DEB
+                  THRU 0100-AFF-ECR-UTI-FIN
+           END-IF.
+
+           IF WS-RTR-INS-ERR
+               DISPLAY "Erreur lors de la creation de l'utilisateur."
+               AT LINE 22 COL 03
+
+               DISPLAY "Appuyez sur entree"
+               AT LINE 23 COL 03
+
+               ACCEPT WS-LRR
+               AT LINE 23 COL 21
+           END-IF.
+
            EXIT.
        0200-APL-PRG-FIN.
