@@ -30,36 +30,87 @@
        01 PG-IDF-UTI         PIC X(80).
        01 PG-MDP-UTI         PIC X(64).
        01 PG-ROL-UTI         PIC X(14).
-       
+
+      * Sel aleatoire genere pour ce compte, stocke avec mdp_uti afin
+      * que deux utilisateurs ayant le meme mot de passe n'obtiennent
+      * jamais le meme hash en base.
+       01 PG-SEL-UTI         PIC X(16).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
-       
+
       * Inclusion des codes d'erreur SQLCA
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-      * Déclaration des variables du sous-programme 
-       LINKAGE SECTION. 
+      * Caracteres hexadecimaux utilises pour construire le sel.
+       01 WS-HEX-CAR         PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-SEL-IDX         PIC 9(02).
+       01 WS-SEL-VAL         PIC 9(02).
+       01 WS-SEL-TMP         PIC 9(05).
+       01 WS-SEL-GRAINE      PIC 9(06).
+       01 WS-RND-RSU         PIC 9V9(9).
+
+      * Code retour du role (rechrol) et de l'insertion globale, rendu
+      * a l'appelant : 0 = insertion reussie ; 1 = role_uti non
+      * reference dans la table roles ; 2 = erreur SQL a l'insertion.
+       01 WS-RTR-ROL         PIC 9(01).
+           88 WS-RTR-ROL-OK              VALUE 0.
+           88 WS-RTR-ROL-INV             VALUE 1.
+
+       01 WS-RTR-INS         PIC 9(01)   VALUE 0.
+           88 WS-RTR-INS-OK              VALUE 0.
+           88 WS-RTR-INS-ROL-INV         VALUE 1.
+           88 WS-RTR-INS-ERR             VALUE 2.
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * de l'utilisateur en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "creuti : insertion utilisateur".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
        01 LK-IDF-UTI         PIC X(30).
        01 LK-MDP-UTI         PIC X(30).
        01 LK-ROL-UTI         PIC X(14).
+       01 LK-RTR-INS         PIC 9(01).
+
 
-       
 
        PROCEDURE DIVISION USING LK-IDF-UTI,
                                 LK-MDP-UTI,
-                                LK-ROL-UTI.
+                                LK-ROL-UTI,
+                                LK-RTR-INS.
 
 
-      * Affectation des valeurs des variables du programme appelant 
+      * Affectation des valeurs des variables du programme appelant
       * dans les variables correspondant aux attributs SQL
 
            PERFORM 0100-AFC-VAR-DEB
               THRU 0100-AFC-VAR-FIN.
-       
-      * Insertion des variables dans la table Utilisateur 
+
+      * Verification que le role saisi fait bien partie des roles
+      * references avant de poursuivre.
+           PERFORM 0130-VER-ROL-DEB
+              THRU 0130-VER-ROL-FIN.
+
+           IF WS-RTR-ROL-OK
+
+      * Generation d'un sel aleatoire propre a ce compte.
+               PERFORM 0120-GEN-SEL-UTI-DEB
+                  THRU 0120-GEN-SEL-UTI-FIN
+
+      * Insertion des variables dans la table Utilisateur
       * la base de donnée SQL
-           PERFORM 0150-INS-SQL-DEB
-              THRU 0150-INS-SQL-FIN.
-       
+               PERFORM 0150-INS-SQL-DEB
+                  THRU 0150-INS-SQL-FIN
+
+           ELSE
+               SET WS-RTR-INS-ROL-INV TO TRUE
+           END-IF.
+
+           MOVE WS-RTR-INS
+           TO   LK-RTR-INS.
+
            EXIT PROGRAM.
        
       ******************************************************************
@@ -80,25 +131,78 @@
            0100-AFC-VAR-FIN.
            EXIT.
 
+      *-----------------------------------------------------------------
+
+      * Verification que PG-ROL-UTI correspond a un role reconnu dans
+      * la table de reference "roles", via le sous-programme rechrol.
+
+           0130-VER-ROL-DEB.
+
+           CALL "rechrol" USING PG-ROL-UTI
+                                WS-RTR-ROL
+           END-CALL.
+
+           0130-VER-ROL-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Construction d'un sel hexadecimal de 16 caracteres, different
+      * a chaque appel, pour que deux mots de passe identiques ne
+      * produisent jamais le meme hash stocke en base.
+
+           0120-GEN-SEL-UTI-DEB.
+
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-SEL-GRAINE.
+           COMPUTE WS-RND-RSU = FUNCTION RANDOM(WS-SEL-GRAINE).
+
+           PERFORM 0125-GEN-SEL-CAR-DEB
+              THRU 0125-GEN-SEL-CAR-FIN
+              VARYING WS-SEL-IDX FROM 1 BY 1 UNTIL WS-SEL-IDX > 16.
+
+           0120-GEN-SEL-UTI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+           0125-GEN-SEL-CAR-DEB.
+
+           COMPUTE WS-RND-RSU = FUNCTION RANDOM.
+           COMPUTE WS-SEL-TMP = WS-RND-RSU * 100000.
+           COMPUTE WS-SEL-VAL = FUNCTION MOD(WS-SEL-TMP, 16).
+
+           MOVE WS-HEX-CAR(WS-SEL-VAL + 1:1)
+           TO   PG-SEL-UTI(WS-SEL-IDX:1).
+
+           0125-GEN-SEL-CAR-FIN.
+           EXIT.
+
       *-----------------------------------------------------------------
 
            0150-INS-SQL-DEB.
-                   
-           EXEC SQL 
-               INSERT INTO utilisateur(nom_uti, mdp_uti, role_uti)
+
+           EXEC SQL
+               INSERT INTO utilisateur(nom_uti, mdp_uti, sel_uti,
+                                       role_uti)
                VALUES (
-                :PG-IDF-UTI, 
-                encode(digest(:PG-MDP-UTI,'sha256'),'hex'),
+                :PG-IDF-UTI,
+                encode(digest(:PG-MDP-UTI || :PG-SEL-UTI,'sha256'),
+                       'hex'),
+                :PG-SEL-UTI,
                 :PG-ROL-UTI)
-           END-EXEC 
+           END-EXEC
                
            IF SQLCODE = 0
-      *       DISPLAY "Insertion de l'utilisateur reussie." 
-              EXEC SQL COMMIT END-EXEC 
-       
+      *       DISPLAY "Insertion de l'utilisateur reussie."
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-INS-OK  TO TRUE
+
            ELSE
       *       DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
-              EXEC SQL ROLLBACK END-EXEC 
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-INS-ERR TO TRUE
            END-IF.
 
            0150-INS-SQL-FIN.
