@@ -0,0 +1,188 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme prenant en entree le nom d'un utilisateur       *
+      * existant ainsi qu'un nouveau role et un nouvel etat actif/     *
+      * inactif, et mettant a jour la ligne correspondante de la table *
+      * "utilisateur" de la BDD SQL. Permet d'editer un utilisateur    *
+      * deja cree et de le desactiver sans le supprimer (conservation  *
+      * de l'historique des logs lies a son id_uti).                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * majuti=Mise a jour utilisateur                                 *
+      * NOM=NOM D'UTILISATEUR; ROL=ROLE; ACF=ACTIF; AFC=AFFECTATION;   *
+      * VAR=VARIABLE; DEB=DEBUT; VER=VERIFICATION; MAJ=MISE A JOUR;    *
+      * RTR=RETOUR; SQL=STRUCTURED QUERY LANGUAGE                      *
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. majuti.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 02-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Déclaration des variables correspondant aux attributs (nom,
+      * role, etat actif) de la table utilisateur.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-UTI         PIC X(30).
+       01 PG-ROL-UTI         PIC X(14).
+       01 PG-ACF-UTI         PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour du role (rechrol).
+       01 WS-RTR-ROL         PIC 9(01).
+           88 WS-RTR-ROL-OK              VALUE 0.
+           88 WS-RTR-ROL-INV             VALUE 1.
+
+      * Code retour global rendu a l'appelant : 0 = mise a jour
+      * reussie ; 1 = role non reference dans la table roles ;
+      * 2 = utilisateur inconnu ; 3 = erreur SQL a la mise a jour.
+       01 WS-RTR-MAJ         PIC 9(01)   VALUE 0.
+           88 WS-RTR-MAJ-OK              VALUE 0.
+           88 WS-RTR-MAJ-ROL-INV         VALUE 1.
+           88 WS-RTR-MAJ-UTI-INV         VALUE 2.
+           88 WS-RTR-MAJ-ERR             VALUE 3.
+
+      * Zones utilisees pour tracer via generr l'echec de la mise a
+      * jour de l'utilisateur en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "majuti : maj role_uti/actif_uti".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-NOM-UTI         PIC X(30).
+       01 LK-ROL-UTI         PIC X(14).
+       01 LK-ACF-UTI         PIC X(01).
+       01 LK-RTR-MAJ         PIC 9(01).
+
+
+
+       PROCEDURE DIVISION USING LK-NOM-UTI,
+                                LK-ROL-UTI,
+                                LK-ACF-UTI,
+                                LK-RTR-MAJ.
+
+
+      * Affectation des valeurs des variables du programme appelant
+      * dans les variables correspondant aux attributs SQL
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+      * Verification que le role saisi fait bien partie des roles
+      * references avant de poursuivre.
+           PERFORM 0130-VER-ROL-DEB
+              THRU 0130-VER-ROL-FIN.
+
+           IF WS-RTR-ROL-OK
+
+      * Verification que l'utilisateur a mettre a jour existe bien.
+               PERFORM 0140-VER-UTI-DEB
+                  THRU 0140-VER-UTI-FIN
+
+               IF WS-RTR-MAJ-OK
+                   PERFORM 0150-MAJ-SQL-DEB
+                      THRU 0150-MAJ-SQL-FIN
+               END-IF
+
+           ELSE
+               SET WS-RTR-MAJ-ROL-INV TO TRUE
+           END-IF.
+
+           MOVE WS-RTR-MAJ
+           TO   LK-RTR-MAJ.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-UTI
+           TO   PG-NOM-UTI.
+
+           MOVE LK-ROL-UTI
+           TO   PG-ROL-UTI.
+
+           MOVE LK-ACF-UTI
+           TO   PG-ACF-UTI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Verification que PG-ROL-UTI correspond a un role reconnu dans
+      * la table de reference "roles", via le sous-programme rechrol.
+
+       0130-VER-ROL-DEB.
+
+           CALL "rechrol" USING PG-ROL-UTI
+                                WS-RTR-ROL
+           END-CALL.
+
+       0130-VER-ROL-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Verification que l'utilisateur a mettre a jour existe bien
+      * dans la table utilisateur.
+
+       0140-VER-UTI-DEB.
+
+           EXEC SQL
+               SELECT nom_uti
+               INTO   :PG-NOM-UTI
+               FROM   utilisateur
+               WHERE  nom_uti = :PG-NOM-UTI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-MAJ-UTI-INV TO TRUE
+           END-IF.
+
+       0140-VER-UTI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Mise a jour du role et de l'etat actif/inactif de
+      * l'utilisateur dans la base de donnees SQL.
+
+       0150-MAJ-SQL-DEB.
+
+           EXEC SQL
+               UPDATE utilisateur
+               SET    role_uti  = :PG-ROL-UTI,
+                      actif_uti = :PG-ACF-UTI
+               WHERE  nom_uti   = :PG-NOM-UTI
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-MAJ-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-MAJ-ERR TO TRUE
+           END-IF.
+
+       0150-MAJ-SQL-FIN.
+           EXIT.
