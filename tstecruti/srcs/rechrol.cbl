@@ -0,0 +1,79 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * Sous-programme verifiant qu'un role_uti fourni par l'appelant  *
+      * correspond bien a l'un des roles references dans la table      *
+      * "roles" de la BDD SQL, afin d'empecher la creation d'un        *
+      * utilisateur avec un role mal saisi (ex: "Admni").              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * RECH=RECHERCHE; ROL=ROLE; RTR=RETOUR; SLC=SELECTION; DEB=DEBUT;*
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rechrol.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-ROL-UTI         PIC X(14).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour : 0 = role reconnu ; 1 = role absent de la table
+      * de reference "roles".
+       01 WS-RTR-ROL         PIC 9(01)   VALUE 1.
+           88 WS-RTR-ROL-OK              VALUE 0.
+           88 WS-RTR-ROL-INV             VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-ROL-UTI         PIC X(14).
+       01 LK-RTR-ROL         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-ROL-UTI,
+                                LK-RTR-ROL.
+
+           MOVE LK-ROL-UTI
+           TO   PG-ROL-UTI.
+
+           PERFORM 0100-SLC-ROL-DEB
+              THRU 0100-SLC-ROL-FIN.
+
+           MOVE WS-RTR-ROL
+           TO   LK-RTR-ROL.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-SLC-ROL-DEB.
+
+           EXEC SQL
+               SELECT code_rol
+               INTO   :PG-ROL-UTI
+               FROM   roles
+               WHERE  code_rol = :PG-ROL-UTI
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-RTR-ROL-OK  TO TRUE
+           ELSE
+               SET WS-RTR-ROL-INV TO TRUE
+           END-IF.
+
+       0100-SLC-ROL-FIN.
+           EXIT.
