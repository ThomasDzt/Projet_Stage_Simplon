@@ -0,0 +1,241 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant d'editer le role d'un utilisateur    *
+      * existant et de le desactiver/reactiver, a l'aide de la SCREEN  *
+      * SECTION. Le programme appelle le sous-programme majuti afin de *
+      * repercuter les modifications dans la base de donnees.          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * eduti=edition utilisateur;                                     *
+      * UTI=UTILISATEUR; ROL=ROLE; ACF=ACTIF; ECR=ECRAN; EDT=EDITION;  *
+      * ENT=ENTREE; LRR=LEURRE; CLR=COULEUR; TXT=TEXTE; FND=FOND;      *
+      * CRG=CROCHET GAUCHE; CRD=CROCHET DROIT; CHX=CHOIX;              *
+      * AFF=AFFICHAGE; DEB=DEBUT; MSG=MESSAGE; ERR=ERREUR; BCL=BOUCLE; *
+      * APL=APPEL; PRG=PROGRAMME                                       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eduti.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 02-07-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LRR               PIC X(01).
+
+       01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI               VALUE "O".
+           88 WS-FIN-BCL-NON               VALUE "N".
+
+       01 WS-NOM-UTI           PIC X(30).
+       01 WS-ROL-UTI           PIC X(14).
+
+       01 WS-ACF-UTI           PIC X(01)   VALUE "O".
+           88 WS-ACF-UTI-OUI                VALUE "O".
+           88 WS-ACF-UTI-NON                VALUE "N".
+
+       01 WS-CHX               PIC X(01).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Code retour de majuti : 0 = mise a jour reussie ; 1 = role
+      * non reconnu ; 2 = utilisateur inconnu ; 3 = erreur SQL.
+       01 WS-RTR-MAJ           PIC 9(01).
+           88 WS-RTR-MAJ-OK                VALUE 0.
+           88 WS-RTR-MAJ-ROL-INV           VALUE 1.
+           88 WS-RTR-MAJ-UTI-INV           VALUE 2.
+           88 WS-RTR-MAJ-ERR               VALUE 3.
+
+      * Zone de session partagee : qui est connecte sur ce poste
+      * (l'administrateur a l'origine de la modification).
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Zones utilisees pour generer le log de changement de role via
+      * genlog. id_pie/qte_log/lien_log ne concernent pas un
+      * utilisateur : ils restent a zero (ecrits a NULL par genlog).
+       01 WS-MSG-LOG           PIC X(100).
+       01 WS-TYP-LOG           PIC X(20)   VALUE "utilisateur".
+       01 WS-IDF-PIE-NUL       PIC 9(10)   VALUE 0.
+       01 WS-QTE-LOG-NUL       PIC S9(10)  VALUE 0.
+       01 WS-LIEN-LOG-NUL      PIC 9(10)   VALUE 0.
+       01 WS-RTR-LOG           PIC 9(01).
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-EDT-UTI
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Nom de l'utilisateur a editer :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC X(30) TO   WS-NOM-UTI.
+           05 LINE 05 COL 66 PIC X(01) VALUE "]".
+
+           05 LINE 07 COL 03 VALUE "Nouveau role :".
+           05 LINE 07 COL 35 PIC X(01) VALUE "[".
+           05 LINE 07 COL 36 PIC X(14) TO   WS-ROL-UTI.
+           05 LINE 07 COL 50 PIC X(01) VALUE "]".
+
+           05 LINE 09 COL 03 VALUE "Actif (O/N) :".
+           05 LINE 09 COL 35 PIC X(01) VALUE "[".
+           05 LINE 09 COL 36 PIC X(01) TO   WS-ACF-UTI.
+           05 LINE 09 COL 37 PIC X(01) VALUE "]".
+
+           05 LINE 17 COL 20 VALUE "1 - Mettre a jour".
+           05 LINE 17 COL 47 VALUE "2 - Annuler".
+
+           05 LINE 19 COL 33 PIC X(01) VALUE "[".
+           05 LINE 19 COL 34 PIC X(01) TO   WS-CHX.
+           05 LINE 19 COL 35 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-UTI-DEB
+              THRU 0100-AFF-ECR-UTI-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-UTI-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-EDT-UTI.
+           ACCEPT  S-ECR-EDT-UTI.
+
+           PERFORM 0150-EVA-CHX-UTI-DEB
+              THRU 0150-EVA-CHX-UTI-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-UTI-FIN.
+      *-----------------------------------------------------------------
+       0150-EVA-CHX-UTI-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0200-APL-PRG-DEB
+                      THRU 0200-APL-PRG-FIN
+
+               WHEN 2
+                   EXIT PROGRAM
+
+               WHEN OTHER
+                   PERFORM 0156-MSG-ERR-CHX-DEB
+                      THRU 0156-MSG-ERR-CHX-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0150-EVA-CHX-UTI-FIN.
+      *-----------------------------------------------------------------
+
+       0156-MSG-ERR-CHX-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               IF WS-CHX NOT = 1 AND NOT = 2
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 2"
+                   AT LINE 22 COL 03
+
+                   DISPLAY "Appuyez sur entree"
+                   AT LINE 23 COL 03
+
+                   ACCEPT WS-LRR
+                   AT LINE 23 COL 21
+
+                   PERFORM 0100-AFF-ECR-UTI-DEB
+                      THRU 0100-AFF-ECR-UTI-FIN
+
+               ELSE
+                   PERFORM 0150-EVA-CHX-UTI-DEB
+                      THRU 0150-EVA-CHX-UTI-FIN
+
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       0156-MSG-ERR-CHX-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "majuti" USING WS-NOM-UTI
+                               WS-ROL-UTI
+                               WS-ACF-UTI
+                               WS-RTR-MAJ
+           END-CALL.
+
+           IF WS-RTR-MAJ-OK
+               STRING 'Changement de role de l''utilisateur '
+                      DELIMITED BY SIZE
+                      WS-NOM-UTI DELIMITED BY SPACE
+                      ' vers ' DELIMITED BY SIZE
+                      WS-ROL-UTI DELIMITED BY SPACE
+                      '.' DELIMITED BY SIZE
+                      INTO WS-MSG-LOG
+               END-STRING
+
+               CALL "genlog" USING WS-MSG-LOG,
+                                   WS-TYP-LOG,
+                                   SESS-IDF-UTI,
+                                   WS-IDF-PIE-NUL,
+                                   WS-QTE-LOG-NUL,
+                                   WS-LIEN-LOG-NUL,
+                                   WS-RTR-LOG
+               END-CALL
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-MAJ-OK
+                   DISPLAY "Utilisateur mis a jour avec succes !"
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-MAJ-ROL-INV
+                   DISPLAY "Role inconnu, utilisateur non modifie."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-MAJ-UTI-INV
+                   DISPLAY "Utilisateur inconnu."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-MAJ-ERR
+                   DISPLAY "Erreur lors de la mise a jour."
+                   AT LINE 22 COL 03
+
+           END-EVALUATE.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
