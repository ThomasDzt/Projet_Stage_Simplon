@@ -0,0 +1,162 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Programme de traitement par lot de cloture de fin de journee : *
+      * parcourt l'ensemble des pieces et enregistre un instantane de  *
+      * leur quantite en stock (et de leur depot) dans piece_hist,     *
+      * date du jour de l'execution. Destine a etre relance une fois   *
+      * par jour (chaine de traitement nocturne).                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * clotpie=cloture piece                                          *
+      * PIE=PIECE; QTE=QUANTITE; DEP=DEPOT; HST=HISTORIQUE;            *
+      * NBR=NOMBRE; SNP=SNAPSHOT (INSTANTANE); DEB=DEBUT;              *
+      * INI=INITIALISATION; BCL=BOUCLE; FIN=FIN DE FICHIER             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clotpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-IDF-PIE            PIC 9(10).
+       01 PG-DEP-PIE            PIC X(20).
+       01 PG-QTE-PIE            PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant l'ensemble des pieces a
+      * inclure dans l'instantane du jour.
+       EXEC SQL
+           DECLARE C-CLO CURSOR FOR
+               SELECT id_pie, depot_pie, qt_pie
+               FROM   piece
+               ORDER BY id_pie
+       END-EXEC.
+
+       01 WS-NBR-SNP            PIC 9(10)   VALUE 0.
+       01 WS-NBR-SNP-EDT        PIC Z(10).
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * d'une ligne d'historique en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR            PIC X(60)
+           VALUE "clotpie : insertion piece_hist".
+       01 WS-RTR-ERR            PIC 9(01).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-SNP-PIE-DEB
+              THRU 2000-SNP-PIE-FIN.
+
+           PERFORM 3000-FINALISATION-DEB
+              THRU 3000-FINALISATION-FIN.
+
+      * EXIT PROGRAM plutot que STOP RUN : termine normalement un
+      * lancement autonome, mais rend la main a l'appelant lorsque ce
+      * programme est invoque comme etape d'une chaine de traitement
+      * (voir trtnoc).
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Cloture du jour : instantane du stock de pieces...".
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des pieces et ecrit une ligne d'historique
+      * pour chacune jusqu'a epuisement du curseur.
+
+       2000-SNP-PIE-DEB.
+
+           EXEC SQL OPEN C-CLO END-EXEC.
+
+           EXEC SQL
+               FETCH C-CLO
+               INTO  :PG-IDF-PIE, :PG-DEP-PIE, :PG-QTE-PIE
+           END-EXEC.
+
+           PERFORM 2100-INS-HST-PIE-DEB
+              THRU 2100-INS-HST-PIE-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-CLO END-EXEC.
+
+           EXIT.
+       2000-SNP-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Insere la ligne d'historique de la piece courante, puis passe
+      * a la piece suivante du curseur.
+
+       2100-INS-HST-PIE-DEB.
+
+           EXEC SQL
+               INSERT INTO piece_hist (id_pie, depot_pie, qt_pie,
+                               date_hist)
+               VALUES (:PG-IDF-PIE, :PG-DEP-PIE, :PG-QTE-PIE,
+                      CURRENT_DATE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              ADD 1 TO WS-NBR-SNP
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+           END-IF.
+
+           EXEC SQL
+               FETCH C-CLO
+               INTO  :PG-IDF-PIE, :PG-DEP-PIE, :PG-QTE-PIE
+           END-EXEC.
+
+           EXIT.
+       2100-INS-HST-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+       3000-FINALISATION-DEB.
+
+           MOVE WS-NBR-SNP TO WS-NBR-SNP-EDT.
+           DISPLAY "Cloture terminee : " FUNCTION TRIM (WS-NBR-SNP-EDT)
+                   " piece(s) enregistree(s) dans l'historique.".
+
+           EXIT.
+       3000-FINALISATION-FIN.
