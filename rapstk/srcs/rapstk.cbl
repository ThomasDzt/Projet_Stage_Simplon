@@ -0,0 +1,200 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * rapstk : rapport d'inventaire du stock. Programme de           *
+      * traitement par lot qui parcourt l'ensemble des pieces actives  *
+      * de la table "piece", triees par proximite du seuil d'alerte    *
+      * (qt_pie - seuil_pie croissant, donc les pieces les plus pres   *
+      * de la rupture en tete), et edite le resultat a la fois a       *
+      * l'ecran (comme rapaud) et dans un fichier delimite RAPSTK      *
+      * exploitable par un tableur ou imprimable tel quel.             *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rapstk=rapport de stock                                        *
+      * IDF=IDENTIFIANT; PIE=PIECE; NOM=NOM; QTE=QUANTITE;             *
+      * SUL=SEUIL; DEP=DEPOT; NBR=NOMBRE; RSU=RESULTAT; EDT=EDITION;   *
+      * DEB=DEBUT; RAP=RAPPORT; STK=STOCK; ECR=ECRITURE                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapstk.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-RAP-STK ASSIGN TO "RAPSTK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-RAP-STK.
+       01 REC-RAP-STK           PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-IDF-PIE-RSU        PIC 9(10).
+       01 PG-NOM-PIE-RSU        PIC X(30).
+       01 PG-DEP-PIE-RSU        PIC X(20).
+       01 PG-QTE-PIE-RSU        PIC 9(10).
+       01 PG-SUL-PIE-RSU        PIC 9(10).
+
+       01 PG-NBR-TOT            PIC 9(10).
+       01 PG-NBR-SUL            PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant les pieces actives, classees
+      * de la plus proche du seuil d'alerte a la plus eloignee.
+       EXEC SQL
+           DECLARE C-STK CURSOR FOR
+               SELECT id_pie, nom_pie, depot_pie, qt_pie, seuil_pie
+               FROM   piece
+               WHERE  actif_pie = 'O'
+               ORDER BY (qt_pie - seuil_pie) ASC, nom_pie
+       END-EXEC.
+
+       01 WS-IDF-PIE-EDT        PIC Z(10).
+       01 WS-QTE-PIE-EDT        PIC Z(10).
+       01 WS-SUL-PIE-EDT        PIC Z(10).
+       01 WS-NBR-TOT-EDT        PIC Z(10).
+       01 WS-NBR-SUL-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-RAP-STK-DEB
+              THRU 2000-RAP-STK-FIN.
+
+           PERFORM 3000-RAP-TOT-DEB
+              THRU 3000-RAP-TOT-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE 0 TO PG-NBR-TOT.
+           MOVE 0 TO PG-NBR-SUL.
+
+           DISPLAY "Rapport d'inventaire du stock".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "ID         Nom                  Depot       Qte  "
+                   " Seuil".
+
+           OPEN OUTPUT F-RAP-STK.
+
+           STRING "id_pie;nom_pie;depot_pie;qt_pie;seuil_pie"
+                  DELIMITED BY SIZE INTO REC-RAP-STK
+           END-STRING.
+           WRITE REC-RAP-STK.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des pieces actives et edite chaque ligne a
+      * l'ecran et dans le fichier RAPSTK, jusqu'a epuisement.
+
+       2000-RAP-STK-DEB.
+
+           EXEC SQL OPEN C-STK END-EXEC.
+
+           EXEC SQL
+               FETCH C-STK
+               INTO  :PG-IDF-PIE-RSU, :PG-NOM-PIE-RSU,
+                     :PG-DEP-PIE-RSU, :PG-QTE-PIE-RSU, :PG-SUL-PIE-RSU
+           END-EXEC.
+
+           PERFORM 2100-AFF-RSU-STK-DEB
+              THRU 2100-AFF-RSU-STK-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-STK END-EXEC.
+
+           CLOSE F-RAP-STK.
+
+           EXIT.
+       2000-RAP-STK-FIN.
+
+      *-----------------------------------------------------------------
+
+       2100-AFF-RSU-STK-DEB.
+
+           MOVE PG-IDF-PIE-RSU TO WS-IDF-PIE-EDT.
+           MOVE PG-QTE-PIE-RSU TO WS-QTE-PIE-EDT.
+           MOVE PG-SUL-PIE-RSU TO WS-SUL-PIE-EDT.
+
+           ADD 1 TO PG-NBR-TOT.
+
+           IF PG-QTE-PIE-RSU <= PG-SUL-PIE-RSU
+               ADD 1 TO PG-NBR-SUL
+           END-IF.
+
+           DISPLAY WS-IDF-PIE-EDT "  " PG-NOM-PIE-RSU "  "
+                   PG-DEP-PIE-RSU "  " WS-QTE-PIE-EDT "  "
+                   WS-SUL-PIE-EDT.
+
+           STRING FUNCTION TRIM (WS-IDF-PIE-EDT) ";"
+                  FUNCTION TRIM (PG-NOM-PIE-RSU) ";"
+                  FUNCTION TRIM (PG-DEP-PIE-RSU) ";"
+                  FUNCTION TRIM (WS-QTE-PIE-EDT) ";"
+                  FUNCTION TRIM (WS-SUL-PIE-EDT)
+                  DELIMITED BY SIZE INTO REC-RAP-STK
+           END-STRING.
+           WRITE REC-RAP-STK.
+
+           EXEC SQL
+               FETCH C-STK
+               INTO  :PG-IDF-PIE-RSU, :PG-NOM-PIE-RSU,
+                     :PG-DEP-PIE-RSU, :PG-QTE-PIE-RSU, :PG-SUL-PIE-RSU
+           END-EXEC.
+
+           EXIT.
+       2100-AFF-RSU-STK-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Affiche le nombre total de pieces inventoriees et celles sous
+      * ou au seuil d'alerte.
+
+       3000-RAP-TOT-DEB.
+
+           MOVE PG-NBR-TOT TO WS-NBR-TOT-EDT.
+           MOVE PG-NBR-SUL TO WS-NBR-SUL-EDT.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Total des pieces inventoriees : "
+                   FUNCTION TRIM (WS-NBR-TOT-EDT).
+           DISPLAY "Dont sous le seuil d'alerte : "
+                   FUNCTION TRIM (WS-NBR-SUL-EDT).
+
+           EXIT.
+       3000-RAP-TOT-FIN.
