@@ -0,0 +1,315 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * rcclog : reconciliation logs/stock. Programme de traitement    *
+      * par lot qui, pour chaque piece active, rejoue les mouvements   *
+      * journalises (logs.qte_log) survenus depuis le dernier          *
+      * instantane de cloture (piece_hist, voir clotpie) et verifie    *
+      * que le total obtenu correspond bien a la quantite en stock     *
+      * actuellement enregistree (qt_pie). Le dernier instantane       *
+      * ANTERIEUR au jour courant est utilise comme reference (et non  *
+      * celui du jour, au cas ou clotpie aurait deja tourne plus tot   *
+      * dans la chaine de traitement nocturne), de sorte que le        *
+      * controle reste pertinent quel que soit l'ordre d'enchainement  *
+      * des etapes. Toute piece sans instantane anterieur ne peut pas  *
+      * etre controlee et est simplement signalee comme telle.         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rcclog=reconciliation logs                                     *
+      * IDF=IDENTIFIANT; PIE=PIECE; NOM=NOM; DEP=DEPOT; QTE=QUANTITE;  *
+      * HST=HISTORIQUE; SNP=SNAPSHOT (INSTANTANE); DLT=DELTA;          *
+      * ATT=ATTENDU; ECA=ECART; IND=INDICATEUR; NBR=NOMBRE;            *
+      * RSU=RESULTAT; EDT=EDITION; DEB=DEBUT; RAP=RAPPORT;             *
+      * RCC=RECONCILIATION                                             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rcclog.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-RCC-LOG ASSIGN TO "RCCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-RCC-LOG.
+       01 REC-RCC-LOG           PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-IDF-PIE-RSU        PIC 9(10).
+       01 PG-NOM-PIE-RSU        PIC X(30).
+       01 PG-DEP-PIE-RSU        PIC X(20).
+       01 PG-QTE-PIE-RSU        PIC 9(10).
+
+       01 PG-DAT-SNP            PIC X(10).
+       01 PG-DAT-SNP-IND        PIC S9(04) COMP-5.
+       01 PG-QTE-SNP            PIC S9(10).
+       01 PG-QTE-SNP-IND        PIC S9(04) COMP-5.
+       01 PG-DLT-LOG            PIC S9(10).
+       01 PG-DLT-LOG-IND        PIC S9(04) COMP-5.
+
+       01 PG-NBR-CTL            PIC 9(10).
+       01 PG-NBR-ECA            PIC 9(10).
+       01 PG-NBR-SSI            PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant les pieces actives a
+      * controler.
+       EXEC SQL
+           DECLARE C-RCC CURSOR FOR
+               SELECT id_pie, nom_pie, depot_pie, qt_pie
+               FROM   piece
+               WHERE  actif_pie = 'O'
+               ORDER BY id_pie
+       END-EXEC.
+
+       01 WS-QTE-ATT            PIC S9(10).
+       01 WS-IDF-PIE-EDT        PIC Z(10).
+       01 WS-QTE-PIE-EDT        PIC Z(10).
+       01 WS-QTE-SNP-EDT        PIC -Z(09).
+       01 WS-DLT-LOG-EDT        PIC -Z(09).
+       01 WS-QTE-ATT-EDT        PIC -Z(09).
+       01 WS-NBR-CTL-EDT        PIC Z(10).
+       01 WS-NBR-ECA-EDT        PIC Z(10).
+       01 WS-NBR-SSI-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-RCC-PIE-DEB
+              THRU 2000-RCC-PIE-FIN.
+
+           PERFORM 3000-FINALISATION-DEB
+              THRU 3000-FINALISATION-FIN.
+
+      * EXIT PROGRAM plutot que STOP RUN : rend la main a l'appelant
+      * lorsque ce programme est invoque comme etape d'une chaine de
+      * traitement (voir trtnoc), tout en terminant normalement un
+      * lancement autonome.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Reconciliation logs/stock...".
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           MOVE 0 TO PG-NBR-CTL.
+           MOVE 0 TO PG-NBR-ECA.
+           MOVE 0 TO PG-NBR-SSI.
+
+           OPEN OUTPUT F-RCC-LOG.
+
+           STRING "id_pie;nom_pie;depot_pie;date_snapshot;qte_snapshot;"
+                  "delta_logs;qte_attendue;qte_reelle"
+                  DELIMITED BY SIZE INTO REC-RCC-LOG
+           END-STRING.
+           WRITE REC-RCC-LOG.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des pieces actives et controle chacune
+      * jusqu'a epuisement du curseur.
+
+       2000-RCC-PIE-DEB.
+
+           EXEC SQL OPEN C-RCC END-EXEC.
+
+           EXEC SQL
+               FETCH C-RCC
+               INTO  :PG-IDF-PIE-RSU, :PG-NOM-PIE-RSU,
+                     :PG-DEP-PIE-RSU, :PG-QTE-PIE-RSU
+           END-EXEC.
+
+           PERFORM 2100-CTL-PIE-DEB
+              THRU 2100-CTL-PIE-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-RCC END-EXEC.
+
+           CLOSE F-RCC-LOG.
+
+           EXIT.
+       2000-RCC-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit le dernier instantane de cloture anterieur au jour
+      * courant pour la piece courante, puis le delta des mouvements
+      * journalises depuis cette date ; compare le total obtenu a la
+      * quantite reellement en stock.
+
+       2100-CTL-PIE-DEB.
+
+           EXEC SQL
+               SELECT MAX(date_hist)
+               INTO   :PG-DAT-SNP:PG-DAT-SNP-IND
+               FROM   piece_hist
+               WHERE  id_pie = :PG-IDF-PIE-RSU
+               AND    depot_pie = :PG-DEP-PIE-RSU
+               AND    date_hist < CURRENT_DATE
+           END-EXEC.
+
+           IF PG-DAT-SNP-IND < 0
+               ADD 1 TO PG-NBR-SSI
+               PERFORM 2150-ECR-SSI-DEB
+                  THRU 2150-ECR-SSI-FIN
+           ELSE
+               PERFORM 2200-CTL-DLT-DEB
+                  THRU 2200-CTL-DLT-FIN
+           END-IF.
+
+           ADD 1 TO PG-NBR-CTL.
+
+           EXEC SQL
+               FETCH C-RCC
+               INTO  :PG-IDF-PIE-RSU, :PG-NOM-PIE-RSU,
+                     :PG-DEP-PIE-RSU, :PG-QTE-PIE-RSU
+           END-EXEC.
+
+           EXIT.
+       2100-CTL-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Piece sans instantane anterieur au jour courant : ne peut pas
+      * etre controlee (cloture jamais executee pour cette piece).
+
+       2150-ECR-SSI-DEB.
+
+           MOVE PG-IDF-PIE-RSU TO WS-IDF-PIE-EDT.
+
+           DISPLAY "Piece " FUNCTION TRIM (WS-IDF-PIE-EDT)
+                   " (" FUNCTION TRIM (PG-NOM-PIE-RSU)
+                   ") : aucun instantane de cloture anterieur, "
+                   "controle impossible.".
+
+           STRING FUNCTION TRIM (WS-IDF-PIE-EDT) ";"
+                  FUNCTION TRIM (PG-NOM-PIE-RSU) ";"
+                  FUNCTION TRIM (PG-DEP-PIE-RSU) ";"
+                  "aucun;;;;"
+                  DELIMITED BY SIZE INTO REC-RCC-LOG
+           END-STRING.
+           WRITE REC-RCC-LOG.
+
+           EXIT.
+       2150-ECR-SSI-FIN.
+
+      *-----------------------------------------------------------------
+
+       2200-CTL-DLT-DEB.
+
+           EXEC SQL
+               SELECT qt_pie
+               INTO   :PG-QTE-SNP:PG-QTE-SNP-IND
+               FROM   piece_hist
+               WHERE  id_pie = :PG-IDF-PIE-RSU
+               AND    depot_pie = :PG-DEP-PIE-RSU
+               AND    date_hist = :PG-DAT-SNP
+           END-EXEC.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(qte_log), 0)
+               INTO   :PG-DLT-LOG:PG-DLT-LOG-IND
+               FROM   logs
+               WHERE  id_pie = :PG-IDF-PIE-RSU
+               AND    date_log > :PG-DAT-SNP
+           END-EXEC.
+
+           COMPUTE WS-QTE-ATT = PG-QTE-SNP + PG-DLT-LOG.
+
+           IF WS-QTE-ATT NOT = PG-QTE-PIE-RSU
+               ADD 1 TO PG-NBR-ECA
+               PERFORM 2250-ECR-ECA-DEB
+                  THRU 2250-ECR-ECA-FIN
+           END-IF.
+
+           EXIT.
+       2200-CTL-DLT-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ecrit une ligne d'ecart dans le fichier RCCLOG pour une piece
+      * dont le stock reel ne correspond pas au total rejoue.
+
+       2250-ECR-ECA-DEB.
+
+           MOVE PG-IDF-PIE-RSU TO WS-IDF-PIE-EDT.
+           MOVE PG-QTE-PIE-RSU TO WS-QTE-PIE-EDT.
+           MOVE PG-QTE-SNP     TO WS-QTE-SNP-EDT.
+           MOVE PG-DLT-LOG     TO WS-DLT-LOG-EDT.
+           MOVE WS-QTE-ATT     TO WS-QTE-ATT-EDT.
+
+           DISPLAY "Ecart detecte sur la piece "
+                   FUNCTION TRIM (WS-IDF-PIE-EDT)
+                   " (" FUNCTION TRIM (PG-NOM-PIE-RSU) ") : attendu "
+                   FUNCTION TRIM (WS-QTE-ATT-EDT) ", reel "
+                   FUNCTION TRIM (WS-QTE-PIE-EDT) ".".
+
+           STRING FUNCTION TRIM (WS-IDF-PIE-EDT) ";"
+                  FUNCTION TRIM (PG-NOM-PIE-RSU) ";"
+                  FUNCTION TRIM (PG-DEP-PIE-RSU) ";"
+                  PG-DAT-SNP DELIMITED BY SIZE ";"
+                  FUNCTION TRIM (WS-QTE-SNP-EDT) ";"
+                  FUNCTION TRIM (WS-DLT-LOG-EDT) ";"
+                  FUNCTION TRIM (WS-QTE-ATT-EDT) ";"
+                  FUNCTION TRIM (WS-QTE-PIE-EDT)
+                  DELIMITED BY SIZE INTO REC-RCC-LOG
+           END-STRING.
+           WRITE REC-RCC-LOG.
+
+           EXIT.
+       2250-ECR-ECA-FIN.
+
+      *-----------------------------------------------------------------
+
+       3000-FINALISATION-DEB.
+
+           MOVE PG-NBR-CTL TO WS-NBR-CTL-EDT.
+           MOVE PG-NBR-ECA TO WS-NBR-ECA-EDT.
+           MOVE PG-NBR-SSI TO WS-NBR-SSI-EDT.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Pieces controlees : "
+                   FUNCTION TRIM (WS-NBR-CTL-EDT).
+           DISPLAY "Ecarts detectes : "
+                   FUNCTION TRIM (WS-NBR-ECA-EDT).
+           DISPLAY "Sans instantane anterieur : "
+                   FUNCTION TRIM (WS-NBR-SSI-EDT)
+                   " (voir RCCLOG)".
+
+           EXIT.
+       3000-FINALISATION-FIN.
