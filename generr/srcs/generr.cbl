@@ -0,0 +1,101 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * generr : generation d'une ligne dans la table "log_erreurs",   *
+      * commune a tous les modules qui effectuent un ROLLBACK suite a  *
+      * une operation SQL en echec (creapie, gespie, creuti, majuti,   *
+      * majpie, ajucli, majucli, efccli, authuti, clotpie, arclog,     *
+      * genlog, ...). Avant ce sous-programme, un SQLCODE en erreur    *
+      * ne donnait lieu qu'a un DISPLAY (programmes interactifs) ou a  *
+      * rien du tout (les DISPLAY de creuti sont en commentaire), sans *
+      * aucune trace durable une fois la session terminal terminee.    *
+      *                                                                *
+      * N'effectue elle-meme ni COMMIT ni ROLLBACK sur echec de sa     *
+      * propre insertion : l'appelant a deja fait son propre ROLLBACK  *
+      * sur l'operation qui a echoue, et generr ne doit pas boucler en *
+      * se rappelant elle-meme si l'ecriture de l'exception echoue a   *
+      * son tour. Un echec de generr est simplement affiche.           *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * generr=generation erreur                                      *
+      * OPE=OPERATION; ERR=ERREUR; RTR=RETOUR; GEN=GENERATION;         *
+      * DEB=DEBUT                                                      *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. generr.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-OPE-ERR         PIC X(60).
+       01 PG-SQLCODE-ERR     PIC S9(09) COMP-5.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = exception enregistree ;
+      * 1 = erreur SQL a l'insertion de l'exception elle-meme.
+       01 WS-RTR-ERR         PIC 9(01)   VALUE 0.
+           88 WS-RTR-ERR-OK              VALUE 0.
+           88 WS-RTR-ERR-ECH              VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-OPE-ERR         PIC X(60).
+       01 LK-SQLCODE-ERR     PIC S9(09) COMP-5.
+       01 LK-RTR-ERR         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-OPE-ERR,
+                                LK-SQLCODE-ERR,
+                                LK-RTR-ERR.
+
+           MOVE LK-OPE-ERR     TO PG-OPE-ERR.
+           MOVE LK-SQLCODE-ERR TO PG-SQLCODE-ERR.
+
+           PERFORM 0100-INS-ERR-DEB
+              THRU 0100-INS-ERR-FIN.
+
+           MOVE WS-RTR-ERR
+           TO   LK-RTR-ERR.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Insertion de l'heure et de la date de l'incident, du libelle de
+      * l'operation qui a echoue et du SQLCODE rendu par le moteur, afin
+      * qu'un operateur puisse reconstituer apres coup ce qui a echoue
+      * et pourquoi.
+
+       0100-INS-ERR-DEB.
+
+           EXEC SQL
+               INSERT INTO log_erreurs (date_err, heure_err,
+                                       operation_err, sqlcode_err)
+               VALUES (CURRENT_DATE, CURRENT_TIME, :PG-OPE-ERR,
+                      :PG-SQLCODE-ERR)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-ERR-OK  TO TRUE
+
+           ELSE
+              DISPLAY "Echec de l'enregistrement de l'exception, "
+                      "SQLCODE: " SQLCODE
+              SET WS-RTR-ERR-ECH TO TRUE
+           END-IF.
+
+           EXIT.
+       0100-INS-ERR-FIN.
