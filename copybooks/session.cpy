@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *                     session.cpy (copybook)                    *
+      *                                                                *
+      * Zone partagee decrivant l'utilisateur authentifie sur le poste *
+      * en cours. Alimentee par connexion une fois le login validé,   *
+      * relue par tous les écrans appelés ensuite (ecrajcli, ecruti,   *
+      * menu, ...) pour savoir qui est connecté et avec quel role.     *
+      * Déclarée IS EXTERNAL afin d'être partagée entre programmes     *
+      * appelés séparément au sein de la même exécution, sans avoir à  *
+      * la faire transiter de CALL en CALL par la LINKAGE SECTION.     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * SESS=SESSION; UTI=UTILISATEUR; IDF=IDENTIFIANT; ROL=ROLE;      *
+      * CNX=CONNEXION.                                                 *
+      ******************************************************************
+
+       01 SESS-DONNEES-UTI                IS EXTERNAL.
+           05 SESS-CNX-ACTIVE              PIC X(01) VALUE "N".
+               88 SESS-CNX-OUI                        VALUE "O".
+               88 SESS-CNX-NON                         VALUE "N".
+           05 SESS-IDF-UTI                 PIC 9(10).
+           05 SESS-NOM-UTI                 PIC X(30).
+           05 SESS-ROL-UTI                 PIC X(14).
