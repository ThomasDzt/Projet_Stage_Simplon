@@ -0,0 +1,52 @@
+      ******************************************************************
+      *                                                                *
+      *                      ecrprn.cpy (copybook)                    *
+      *                                                                *
+      * Cadre d'ecran partage (bordure haute/basse, ligne de titre)   *
+      * repris par tous les ecrans de saisie a la place de chacun ne  *
+      * redessinant son propre cadre (voir WS-TRT/WS-BAR/WS-PLS dans  *
+      * ecruti, anterieur a ce copybook).                              *
+      *                                                                *
+      * Suppose que le programme appelant a deja defini dans sa        *
+      * WORKING-STORAGE SECTION les variables WS-CLR-TXT et            *
+      * WS-CLR-FND (couleurs de texte/fond), comme le font deja tous   *
+      * les ecrans existants, ainsi que WS-DAT-ECR (PIC X(10), date du *
+      * jour au format JJ/MM/AAAA) et WS-HEU-ECR (PIC X(05), heure au  *
+      * format HH:MM), alimentees juste avant le DISPLAY S-FND-ECR, et *
+      * COPY session. pour disposer de SESS-NOM-UTI.                   *
+      *                                                                *
+      ******************************************************************
+
+       01 S-FND-ECR
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 BLANK SCREEN.
+
+           05 LINE 01 COL 01 VALUE "+".
+           05 LINE 01 COL 02 VALUE "--------------------------".
+           05 LINE 01 COL 28 VALUE "--------------------------".
+           05 LINE 01 COL 54 VALUE "--------------------------".
+           05 LINE 01 COL 80 VALUE "+".
+
+           05 LINE 02 COL 01 VALUE "|".
+           05 LINE 02 COL 02 VALUE "Connecte :".
+           05 LINE 02 COL 13 PIC X(19) FROM SESS-NOM-UTI.
+           05 LINE 02 COL 33 VALUE "LogiParts Solutions".
+           05 LINE 02 COL 53 VALUE "Le".
+           05 LINE 02 COL 56 PIC X(10) FROM WS-DAT-ECR.
+           05 LINE 02 COL 67 VALUE "a".
+           05 LINE 02 COL 69 PIC X(05) FROM WS-HEU-ECR.
+           05 LINE 02 COL 80 VALUE "|".
+
+           05 LINE 03 COL 01 VALUE "+".
+           05 LINE 03 COL 02 VALUE "--------------------------".
+           05 LINE 03 COL 28 VALUE "--------------------------".
+           05 LINE 03 COL 54 VALUE "--------------------------".
+           05 LINE 03 COL 80 VALUE "+".
+
+           05 LINE 24 COL 01 VALUE "+".
+           05 LINE 24 COL 02 VALUE "--------------------------".
+           05 LINE 24 COL 28 VALUE "--------------------------".
+           05 LINE 24 COL 54 VALUE "--------------------------".
+           05 LINE 24 COL 80 VALUE "+".
