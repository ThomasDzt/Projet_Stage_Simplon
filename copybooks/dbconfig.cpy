@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      *                    dbconfig.cpy (copybook)                    *
+      *                                                                *
+      * Parametres de connexion a la base SQL, partages par tous les   *
+      * programmes qui se connectent eux-memes (CONNECT ... IDENTIFIED *
+      * BY ... USING ...). Centralises ici afin qu'un changement       *
+      * d'environnement (postgres/mdp/projet_test_db -> recette ou     *
+      * production) se fasse en un seul endroit, plutot que dans       *
+      * chaque programme individuellement. A copier a l'interieur de   *
+      * la DECLARE SECTION de chaque programme appelant, a la place    *
+      * des trois 01-levels PG-IDENTIFIANT/PG-MOT-PASSE/PG-NOM-BASE    *
+      * declares jusqu'ici separement dans chacun.                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * IDF=IDENTIFIANT; MOT=MOT DE PASSE; NOM=NOM.                    *
+      ******************************************************************
+
+       01  PG-IDENTIFIANT       PIC X(30) VALUE "postgres".
+       01  PG-MOT-PASSE         PIC X(30) VALUE "mdp".
+       01  PG-NOM-BASE          PIC X(15) VALUE "projet_test_db".
