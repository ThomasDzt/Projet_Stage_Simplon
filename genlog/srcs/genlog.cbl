@@ -0,0 +1,133 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * genlog : generation d'une ligne dans la table "logs", commune  *
+      * a tous les modules qui tracent une action (mouvement de        *
+      * piece, creation de client, creation/modification d'utilisateur,*
+      * connexion, ...). Centralise l'INSERT INTO logs autrefois       *
+      * duplique dans chaque module appelant, de sorte qu'une evolution*
+      * du format des logs ne soit a faire qu'a un seul endroit.       *
+      *                                                                *
+      * id_pie, qte_log et lien_log ne concernent que les logs de type *
+      * 'piece'/'transfert_piece' (mouvements de stock). Les modules   *
+      * qui ne manipulent pas de piece (client, utilisateur, auth)     *
+      * passent 0 dans ces trois zones ; genlog les insere alors a NULL*
+      * dans la base, selon la meme convention que le reste du systeme*
+      * (cf. lien_log dans majpie, siret_cli dans ecrajcli).           *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * genlog=generation log                                         *
+      * MSG=MESSAGE; TYP=TYPE; IDF=IDENTIFIANT; UTI=UTILISATEUR;       *
+      * PIE=PIECE; QTE=QUANTITE; RTR=RETOUR; GEN=GENERATION; DEB=DEBUT *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. genlog.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-MSG-LOG         PIC X(100).
+       01 PG-TYP-LOG         PIC X(20).
+       01 PG-IDF-UTI         PIC 9(10).
+       01 PG-IDF-PIE         PIC 9(10).
+       01 PG-QTE-LOG         PIC S9(10).
+       01 PG-LIEN-LOG        PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = log enregistre ;
+      * 1 = erreur SQL a l'insertion.
+       01 WS-RTR-LOG         PIC 9(01)   VALUE 0.
+           88 WS-RTR-LOG-OK              VALUE 0.
+           88 WS-RTR-LOG-ERR             VALUE 1.
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * du log lui-meme en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "genlog : insertion logs".
+       01 WS-RTR-ERR         PIC 9(01).
+
+       LINKAGE SECTION.
+       01 LK-MSG-LOG         PIC X(100).
+       01 LK-TYP-LOG         PIC X(20).
+       01 LK-IDF-UTI         PIC 9(10).
+       01 LK-IDF-PIE         PIC 9(10).
+       01 LK-QTE-LOG         PIC S9(10).
+       01 LK-LIEN-LOG        PIC 9(10).
+       01 LK-RTR-LOG         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-MSG-LOG,
+                                LK-TYP-LOG,
+                                LK-IDF-UTI,
+                                LK-IDF-PIE,
+                                LK-QTE-LOG,
+                                LK-LIEN-LOG,
+                                LK-RTR-LOG.
+
+           MOVE LK-MSG-LOG  TO PG-MSG-LOG.
+           MOVE LK-TYP-LOG  TO PG-TYP-LOG.
+           MOVE LK-IDF-UTI  TO PG-IDF-UTI.
+           MOVE LK-IDF-PIE  TO PG-IDF-PIE.
+           MOVE LK-QTE-LOG  TO PG-QTE-LOG.
+           MOVE LK-LIEN-LOG TO PG-LIEN-LOG.
+
+           PERFORM 0100-INS-LOG-DEB
+              THRU 0100-INS-LOG-FIN.
+
+           MOVE WS-RTR-LOG
+           TO   LK-RTR-LOG.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Insertion de l'heure et de la date auxquelles est survenue
+      * l'action, du message de log, du type, de l'utilisateur a
+      * l'origine de l'action et, quand l'action concerne une piece,
+      * de la piece, de la quantite signee (pour un eventuel anlpie) et
+      * du log d'origine en cas d'annulation. id_pie/qte_log/lien_log a
+      * 0 sont ecrits a NULL, ces colonnes etant sans objet hors
+      * mouvement de stock.
+
+       0100-INS-LOG-DEB.
+
+           EXEC SQL
+               INSERT INTO logs (heure_log, date_log, detail_log,
+                               type_log, id_uti, id_pie, qte_log,
+                               lien_log)
+               VALUES (CURRENT_TIME, CURRENT_DATE, :PG-MSG-LOG,
+                      :PG-TYP-LOG, :PG-IDF-UTI,
+                      (CASE WHEN :PG-IDF-PIE = 0 THEN NULL
+                            ELSE :PG-IDF-PIE END),
+                      (CASE WHEN :PG-IDF-PIE = 0 THEN NULL
+                            ELSE :PG-QTE-LOG END),
+                      (CASE WHEN :PG-LIEN-LOG = 0 THEN NULL
+                            ELSE :PG-LIEN-LOG END))
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-LOG-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-LOG-ERR TO TRUE
+           END-IF.
+
+           EXIT.
+       0100-INS-LOG-FIN.
