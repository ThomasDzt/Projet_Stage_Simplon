@@ -0,0 +1,204 @@
+      ******************************************************************
+      *                             ENTÊTE                             *
+      *                                                                *
+      * connexion : point d'entree obligatoire du poste. Demande le    *
+      * login et le mot de passe de l'utilisateur, les fait verifier   *
+      * par le sous-programme authuti, et n'alimente la zone de        *
+      * session partagee (session.cpy) que si le couple est valide.    *
+      * Tant que cette etape n'a pas ete franchie, aucun autre          *
+      * programme de l'application (creation de pieces, de clients,   *
+      * d'utilisateurs...) ne doit etre lance.                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * UTI=UTILISATEUR; MDP=MOT DE PASSE; CNX=CONNEXION; RTR=RETOUR;  *
+      * IDF=IDENTIFIANT; ROL=ROLE; BCL=BOUCLE; SSI=SAISIE;             *
+      * TNT=TENTATIVE; MAX=MAXIMUM; APL=APPEL.                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. connexion.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 08-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY session.
+
+       01 WS-NOM-UTI            PIC X(30).
+       01 WS-MDP-UTI            PIC X(30).
+       01 WS-RTR-CNX            PIC 9(01).
+           88 WS-RTR-CNX-OK                  VALUE 0.
+           88 WS-RTR-CNX-REF                 VALUE 1.
+           88 WS-RTR-CNX-VERR                VALUE 2.
+           88 WS-RTR-CNX-2FA-REF             VALUE 3.
+
+       01 WS-IDF-UTI            PIC 9(10).
+       01 WS-ROL-UTI            PIC X(14).
+
+      * Second facteur, demande uniquement aux comptes de role "admin"
+      * une fois le couple login/mot de passe verifie (voir auth2fa).
+       01 WS-COD-SAI            PIC X(06).
+       01 WS-RTR-2FA            PIC 9(01).
+           88 WS-RTR-2FA-OK                  VALUE 0.
+           88 WS-RTR-2FA-REF                 VALUE 1.
+
+      * Nombre de tentatives de connexion autorisees avant de rendre la
+      * main a l'appelant sans avoir ouvert de session.
+       01 WS-TNT-MAX            PIC 9(01)   VALUE 3.
+       01 WS-TNT-NUM            PIC 9(01)   VALUE 0.
+
+       01 WS-FIN-BCL            PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI                VALUE "O".
+           88 WS-FIN-BCL-NON                VALUE "N".
+
+      * Zones utilisees pour generer le log de connexion via genlog.
+      * id_pie/qte_log/lien_log ne concernent pas une connexion : ils
+      * restent a zero (ecrits a NULL par genlog).
+       01 WS-MSG-LOG            PIC X(100)  VALUE "Connexion reussie.".
+       01 WS-TYP-LOG            PIC X(20)   VALUE "auth".
+       01 WS-IDF-PIE-NUL        PIC 9(10)   VALUE 0.
+       01 WS-QTE-LOG-NUL        PIC S9(10)  VALUE 0.
+       01 WS-LIEN-LOG-NUL       PIC 9(10)   VALUE 0.
+       01 WS-RTR-LOG            PIC 9(01).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 0100-BCL-CNX-DEB
+              THRU 0100-BCL-CNX-FIN.
+
+           IF WS-RTR-CNX-OK
+               CALL "menu" END-CALL
+           END-IF.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-BCL-CNX-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+
+               PERFORM 0150-SSI-UTI-DEB
+                  THRU 0150-SSI-UTI-FIN
+
+               PERFORM 0200-APL-AUTH-DEB
+                  THRU 0200-APL-AUTH-FIN
+
+               IF WS-RTR-CNX-OK AND WS-ROL-UTI = "admin"
+                   PERFORM 0220-APL-2FA-DEB
+                      THRU 0220-APL-2FA-FIN
+               END-IF
+
+               ADD 1 TO WS-TNT-NUM
+
+               IF WS-RTR-CNX-OK
+                   PERFORM 0300-OUV-SES-DEB
+                      THRU 0300-OUV-SES-FIN
+                   SET WS-FIN-BCL-OUI TO TRUE
+
+               ELSE
+                   IF WS-RTR-CNX-VERR
+                       DISPLAY "Compte verrouille suite a trop "
+                               "d'echecs. Contactez un administrateur."
+                       SET WS-FIN-BCL-OUI TO TRUE
+
+                   ELSE
+                       IF WS-RTR-CNX-2FA-REF
+                           DISPLAY "Code de confirmation incorrect "
+                                   "ou non configure."
+                       ELSE
+                           DISPLAY "Login ou mot de passe incorrect."
+                       END-IF
+
+                       IF WS-TNT-NUM >= WS-TNT-MAX
+                           DISPLAY "Nombre de tentatives maximum "
+                                   "atteint sur ce poste."
+                           SET WS-FIN-BCL-OUI TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+           EXIT.
+
+       0100-BCL-CNX-FIN.
+      *-----------------------------------------------------------------
+
+       0150-SSI-UTI-DEB.
+
+           DISPLAY "Login :".
+           ACCEPT WS-NOM-UTI.
+
+           DISPLAY "Mot de passe :".
+           ACCEPT WS-MDP-UTI.
+
+       0150-SSI-UTI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-AUTH-DEB.
+
+           CALL "authuti" USING WS-NOM-UTI
+                                WS-MDP-UTI
+                                WS-RTR-CNX
+                                WS-IDF-UTI
+                                WS-ROL-UTI
+           END-CALL.
+
+       0200-APL-AUTH-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Second facteur pour les comptes admin : demande un code de
+      * confirmation hors-bande et le fait verifier par auth2fa avant
+      * d'autoriser l'ouverture de session.
+
+       0220-APL-2FA-DEB.
+
+           DISPLAY "Compte administrateur : code de confirmation :".
+           ACCEPT WS-COD-SAI.
+
+           CALL "auth2fa" USING WS-IDF-UTI
+                                WS-COD-SAI
+                                WS-RTR-2FA
+           END-CALL.
+
+           IF NOT WS-RTR-2FA-OK
+               SET WS-RTR-CNX-2FA-REF TO TRUE
+           END-IF.
+
+       0220-APL-2FA-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0300-OUV-SES-DEB.
+
+           SET SESS-CNX-OUI  TO TRUE.
+           MOVE WS-IDF-UTI   TO SESS-IDF-UTI.
+           MOVE WS-NOM-UTI   TO SESS-NOM-UTI.
+           MOVE WS-ROL-UTI   TO SESS-ROL-UTI.
+
+           CALL "genlog" USING WS-MSG-LOG,
+                               WS-TYP-LOG,
+                               WS-IDF-UTI,
+                               WS-IDF-PIE-NUL,
+                               WS-QTE-LOG-NUL,
+                               WS-LIEN-LOG-NUL,
+                               WS-RTR-LOG
+           END-CALL.
+
+           DISPLAY "Connexion reussie, bienvenue " WS-NOM-UTI.
+
+       0300-OUV-SES-FIN.
+           EXIT.
