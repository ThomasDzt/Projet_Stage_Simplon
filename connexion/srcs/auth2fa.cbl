@@ -0,0 +1,117 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme de second facteur, invoque par connexion une    *
+      * fois le couple login/mot de passe verifie par authuti, mais    *
+      * uniquement pour un compte de role_uti 'admin'. Compare le code *
+      * saisi par l'utilisateur au code hors-bande enregistre dans     *
+      * utilisateur.code_2fa_uti (provisionne separement de ce systeme *
+      * - carte, jeton, ou equivalent - jamais genere ni envoye par ce *
+      * programme). Un compte admin sans code configure est refuse :  *
+      * l'absence de second facteur ne doit jamais ouvrir l'acces.     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * AUTH=AUTHENTIFICATION; 2FA=SECOND FACTEUR; UTI=UTILISATEUR;    *
+      * IDF=IDENTIFIANT; COD=CODE; SAI=SAISI; RTR=RETOUR; CNF=CONFIG;  *
+      * AFC=AFFECTATION; VAR=VARIABLE; SLC=SELECTION; DEB=DEBUT.       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. auth2fa.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-UTI         PIC 9(10).
+       01 PG-COD-2FA-BDD     PIC X(06).
+       01 PG-COD-2FA-IND     PIC S9(04) COMP-5.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour de la verification du second facteur.
+      * 0 = code correct ; 1 = code incorrect ou compte sans code
+      * configure (meme refus dans les deux cas, pour ne jamais
+      * laisser deviner lequel des deux s'est produit).
+       01 WS-RTR-2FA         PIC 9(01)       VALUE 1.
+           88 WS-RTR-2FA-OK                  VALUE 0.
+           88 WS-RTR-2FA-REF                 VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-IDF-UTI         PIC 9(10).
+       01 LK-COD-SAI         PIC X(06).
+       01 LK-RTR-2FA         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-UTI,
+                                LK-COD-SAI,
+                                LK-RTR-2FA.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-SLC-COD-DEB
+              THRU 0200-SLC-COD-FIN.
+
+           PERFORM 0300-VER-COD-DEB
+              THRU 0300-VER-COD-FIN.
+
+           MOVE WS-RTR-2FA
+           TO   LK-RTR-2FA.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-IDF-UTI
+           TO   PG-IDF-UTI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0200-SLC-COD-DEB.
+
+           EXEC SQL
+               SELECT code_2fa_uti
+               INTO   :PG-COD-2FA-BDD:PG-COD-2FA-IND
+               FROM   utilisateur
+               WHERE  id_uti = :PG-IDF-UTI
+           END-EXEC.
+
+       0200-SLC-COD-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Refuse si le compte n'a pas de code configure (indicateur
+      * negatif, valeur NULL) ou si le code saisi ne correspond pas.
+
+       0300-VER-COD-DEB.
+
+           IF SQLCODE NOT = 0 OR PG-COD-2FA-IND < 0
+               SET WS-RTR-2FA-REF TO TRUE
+
+           ELSE
+               IF LK-COD-SAI = PG-COD-2FA-BDD
+                   SET WS-RTR-2FA-OK  TO TRUE
+               ELSE
+                   SET WS-RTR-2FA-REF TO TRUE
+               END-IF
+           END-IF.
+
+       0300-VER-COD-FIN.
+           EXIT.
