@@ -0,0 +1,224 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme prenant en entree un nom d'utilisateur et un    *
+      * mot de passe en clair, et verifiant dans la table              *
+      * "utilisateur" de la BDD SQL si le couple correspond a un       *
+      * compte existant (meme calcul de hash que creuti : encode(      *
+      * digest(:PG-MDP-UTI,'sha256'),'hex')). Retourne un code au      *
+      * programme appelant ainsi que le role et l'identifiant trouves. *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * AUTH=AUTHENTIFICATION; UTI=UTILISATEUR; IDF=IDENTIFIANT;       *
+      * MDP=MOT DE PASSE; ROL=ROLE; RTR=RETOUR; CNX=CONNEXION;         *
+      * AFC=AFFECTATION; VAR=VARIABLE; DEB=DEBUT; SLC=SELECTION.       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. authuti.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 08-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Déclaration des variables correspondant aux attributs de la
+      * table utilisateur utilisées pour la vérification du login.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-UTI         PIC X(30).
+       01 PG-MDP-UTI         PIC X(30).
+       01 PG-IDF-UTI         PIC 9(10).
+       01 PG-ROL-UTI         PIC X(14).
+
+      * Compteur d'echecs consecutifs et indicateur de verrouillage du
+      * compte, relus et mis a jour a chaque tentative de connexion.
+       01 PG-TNT-ECH-UTI     PIC 9(02).
+       01 PG-VERR-UTI        PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Nombre d'echecs consecutifs a partir duquel le compte est
+      * verrouille.
+       01 WS-TNT-MAX-UTI     PIC 9(02)       VALUE 5.
+
+      * Code retour de la tentative de connexion.
+      * 0 = connexion acceptee ; 1 = compte inconnu ou mdp errone ;
+      * 2 = compte verrouille.
+       01 WS-RTR-CNX         PIC 9(01)       VALUE 1.
+           88 WS-RTR-CNX-OK                  VALUE 0.
+           88 WS-RTR-CNX-REF                 VALUE 1.
+           88 WS-RTR-CNX-VERR                VALUE 2.
+
+      * Indique si la verification du mot de passe doit avoir lieu
+      * (compte existant et non verrouille).
+       01 WS-CTE-VER         PIC X(01)       VALUE "N".
+           88 WS-CTE-VER-OUI                 VALUE "O".
+           88 WS-CTE-VER-NON                 VALUE "N".
+
+      * Zones utilisees pour tracer via generr l'echec de la mise a
+      * jour des compteurs de tentatives en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "authuti : maj tnt_ech_uti/verr_uti".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-NOM-UTI         PIC X(30).
+       01 LK-MDP-UTI         PIC X(30).
+       01 LK-RTR-CNX         PIC 9(01).
+       01 LK-IDF-UTI         PIC 9(10).
+       01 LK-ROL-UTI         PIC X(14).
+
+
+       PROCEDURE DIVISION USING LK-NOM-UTI,
+                                LK-MDP-UTI,
+                                LK-RTR-CNX,
+                                LK-IDF-UTI,
+                                LK-ROL-UTI.
+
+      * Affectation des valeurs des variables du programme appelant
+      * dans les variables correspondant aux attributs SQL.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+      * Verification que le compte existe et n'est pas deja verrouille
+      * avant de tenter la verification du mot de passe.
+
+           PERFORM 0150-VER-CPT-DEB
+              THRU 0150-VER-CPT-FIN.
+
+           IF WS-CTE-VER-OUI
+
+      * Recherche du couple nom_uti / mdp_uti (hashe) dans la table
+      * utilisateur de la base de donnee SQL.
+
+               PERFORM 0200-SLC-UTI-DEB
+                  THRU 0200-SLC-UTI-FIN
+
+      * Mise a jour du compteur d'echecs (remise a zero si succes,
+      * incrementation et verrouillage eventuel si echec).
+
+               PERFORM 0250-MAJ-TNT-DEB
+                  THRU 0250-MAJ-TNT-FIN
+           END-IF.
+
+           MOVE WS-RTR-CNX
+           TO   LK-RTR-CNX.
+
+           MOVE PG-IDF-UTI
+           TO   LK-IDF-UTI.
+
+           MOVE PG-ROL-UTI
+           TO   LK-ROL-UTI.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-UTI
+           TO   PG-NOM-UTI.
+
+           MOVE LK-MDP-UTI
+           TO   PG-MDP-UTI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0150-VER-CPT-DEB.
+
+           SET WS-CTE-VER-OUI TO TRUE.
+
+           EXEC SQL
+               SELECT tnt_ech_uti, verr_uti
+               INTO   :PG-TNT-ECH-UTI, :PG-VERR-UTI
+               FROM   utilisateur
+               WHERE  nom_uti = :PG-NOM-UTI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-CNX-REF TO TRUE
+               SET WS-CTE-VER-NON TO TRUE
+
+           ELSE
+               IF PG-VERR-UTI = "O"
+                   SET WS-RTR-CNX-VERR TO TRUE
+                   SET WS-CTE-VER-NON  TO TRUE
+               END-IF
+           END-IF.
+
+       0150-VER-CPT-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+       0200-SLC-UTI-DEB.
+
+           EXEC SQL
+               SELECT id_uti, role_uti
+               INTO   :PG-IDF-UTI, :PG-ROL-UTI
+               FROM   utilisateur
+               WHERE  nom_uti = :PG-NOM-UTI
+               AND    mdp_uti = encode(digest(:PG-MDP-UTI || sel_uti,
+                                        'sha256'),'hex')
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET WS-RTR-CNX-OK  TO TRUE
+           ELSE
+               SET WS-RTR-CNX-REF TO TRUE
+           END-IF.
+
+       0200-SLC-UTI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Remet le compteur d'echecs a zero en cas de succes ; sinon
+      * l'incremente et verrouille le compte des qu'il atteint le seuil
+      * autorise.
+
+       0250-MAJ-TNT-DEB.
+
+           IF WS-RTR-CNX-OK
+               MOVE 0   TO PG-TNT-ECH-UTI
+               MOVE "N" TO PG-VERR-UTI
+
+           ELSE
+               ADD 1 TO PG-TNT-ECH-UTI
+               IF PG-TNT-ECH-UTI >= WS-TNT-MAX-UTI
+                   MOVE "O" TO PG-VERR-UTI
+                   SET WS-RTR-CNX-VERR TO TRUE
+               END-IF
+           END-IF.
+
+           EXEC SQL
+               UPDATE utilisateur
+               SET    tnt_ech_uti = :PG-TNT-ECH-UTI,
+                      verr_uti    = :PG-VERR-UTI
+               WHERE  nom_uti = :PG-NOM-UTI
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+               END-CALL
+           END-IF.
+
+       0250-MAJ-TNT-FIN.
+           EXIT.
