@@ -0,0 +1,324 @@
+      ******************************************************************
+      *                             ENTETE                             *
+      *                                                                *
+      * impsup : import par lot d'un bordereau de livraison fournisseur*
+      * (fichier EDI simplifie, un article livre par ligne, champs     *
+      * separes par ";" : id_pie;qte_liv, le meme id_pie que celui de  *
+      * la table "piece" - aucune table de correspondance SKU/piece    *
+      * ne distingue les deux aujourd'hui). Chaque ligne reconnue est  *
+      * postee automatiquement via le circuit d'ajout de majpie, comme *
+      * un mouvement de stock ordinaire ; chaque ligne dont l'id_pie   *
+      * ne correspond a aucune piece (ou dont le mouvement est rejete  *
+      * par majpie, piece inactive par exemple) est recopiee dans le   *
+      * rapport de rapprochement avec le motif, plutot que d'etre      *
+      * ignoree silencieusement (meme principe qu'impcli).             *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * IMPSUP=IMPORT FOURNISSEUR; SUP=FOURNISSEUR (SUPPLIER); IMP=    *
+      * IMPORT; RPT=RAPPORT; LGN=LIGNE; LIV=LIVRAISON; QTE=QUANTITE;   *
+      * PIE=PIECE; DEP=DEPOT; NOM=NOM; STA=STATUT; EOF=FIN DE FICHIER; *
+      * NBR=NOMBRE; ECH=ECHEC; SLC=SELECTION; RTR=RETOUR; BCL=BOUCLE;  *
+      * APL=APPEL; LEC=LECTURE; DEB=DEBUT                              *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. impsup.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-IMP-SUP ASSIGN TO "IMPSUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-IMP.
+
+           SELECT F-IMP-SUR ASSIGN TO "IMPSUPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STA-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-IMP-SUP.
+       01 REC-IMP-SUP           PIC X(80).
+
+       FD F-IMP-SUR.
+       01 REC-IMP-SUR           PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-IDF-PIE            PIC 9(10).
+       01 PG-NOM-PIE            PIC X(30).
+       01 PG-DEP-PIE            PIC X(20).
+       01 PG-ACF-PIE            PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-STA-IMP            PIC X(02).
+           88 WS-STA-IMP-OK                VALUE "00".
+           88 WS-STA-IMP-EOF               VALUE "10".
+
+       01 WS-STA-RPT            PIC X(02).
+
+       01 WS-EOF-IMP            PIC X(01)   VALUE "N".
+           88 WS-EOF-IMP-OUI                VALUE "O".
+           88 WS-EOF-IMP-NON                VALUE "N".
+
+      * Champs d'une ligne du bordereau : id_pie;qte_liv.
+       01 WS-IDF-PIE-N          PIC 9(10).
+       01 WS-QTE-LIV-N          PIC 9(10).
+
+      * Identifiant utilisateur "systeme" au nom duquel les mouvements
+      * de cet import par lot sont postes aupres de majpie. majpie
+      * verifie le role_uti de l'appelant, donc cet identifiant doit
+      * correspondre a un utilisateur existant, actif, de role
+      * magasinier/technicien/admin. A faire correspondre, lors du
+      * parametrage du traitement, a un compte de service dedie plutot
+      * qu'a un compte d'operateur nominatif.
+       01 WS-IDF-UTI-SYS        PIC 9(10)   VALUE 1.
+
+      * Zones passees a majpie, memes conventions que tstmajpie/trtscn
+      * (LK-QTE-PIE est ignore par majpie, qui relit la quantite en
+      * stock lui-meme ; LK-LIEN-LOG/LK-IDF-PIE-DST restent a zero, ce
+      * n'est ni une annulation ni un transfert).
+       01 WS-QTE-PIE-NUL        PIC 9(10)   VALUE 0.
+       01 WS-TYP-CHG-AJT        PIC X(01)   VALUE "+".
+       01 WS-RTR-PIE            PIC 9(01).
+           88 WS-RTR-PIE-OK                VALUE 0.
+           88 WS-RTR-PIE-IDF-INV           VALUE 1.
+           88 WS-RTR-PIE-ERR               VALUE 2.
+           88 WS-RTR-PIE-QTE-INV           VALUE 3.
+           88 WS-RTR-PIE-INACTIVE          VALUE 4.
+           88 WS-RTR-PIE-DST-INV           VALUE 5.
+           88 WS-RTR-PIE-CNF-REF           VALUE 6.
+           88 WS-RTR-PIE-ROL-INV           VALUE 7.
+       01 WS-ALR-SUL            PIC X(01).
+       01 WS-LIEN-LOG-NUL       PIC 9(10)   VALUE 0.
+       01 WS-IDF-PIE-DST-NUL    PIC 9(10)   VALUE 0.
+
+       01 WS-NBR-LGN            PIC 9(10)   VALUE 0.
+       01 WS-NBR-OK             PIC 9(10)   VALUE 0.
+       01 WS-NBR-ECH            PIC 9(10)   VALUE 0.
+
+      * Motif du rejet de la ligne courante, positionne avant l'appel
+      * a 2300-ECR-RPT-DEB (un PERFORM ne peut pas recevoir de
+      * parametre, contrairement a un CALL).
+       01 WS-MTF-RPT            PIC 9(01).
+           88 WS-MTF-RPT-IDF-INC            VALUE 1.
+           88 WS-MTF-RPT-REJ-MAJ            VALUE 2.
+
+       01 WS-NBR-LGN-EDT        PIC Z(10).
+       01 WS-NBR-OK-EDT         PIC Z(10).
+       01 WS-NBR-ECH-EDT        PIC Z(10).
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-TRT-BCL-DEB
+              THRU 2000-TRT-BCL-FIN
+              UNTIL WS-EOF-IMP-OUI.
+
+           PERFORM 3000-FINALISATION-DEB
+              THRU 3000-FINALISATION-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           DISPLAY "Connexion a la base de donnees...".
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+           ELSE
+               DISPLAY "Connexion reussie"
+           END-IF.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           OPEN INPUT  F-IMP-SUP.
+           OPEN OUTPUT F-IMP-SUR.
+
+           STRING "id_pie;qte_liv => motif du rejet"
+                  DELIMITED BY SIZE INTO REC-IMP-SUR
+           END-STRING.
+           WRITE REC-IMP-SUR.
+
+           PERFORM 1200-LEC-IMP-DEB
+              THRU 1200-LEC-IMP-FIN.
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+       1200-LEC-IMP-DEB.
+
+           READ F-IMP-SUP
+               AT END SET WS-EOF-IMP-OUI TO TRUE
+           END-READ.
+
+           EXIT.
+       1200-LEC-IMP-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Decoupe la ligne courante, verifie que l'id_pie correspond a
+      * une piece connue, puis poste le mouvement ou rejette la ligne,
+      * avant de passer a la suivante.
+
+       2000-TRT-BCL-DEB.
+
+           ADD 1 TO WS-NBR-LGN.
+
+           PERFORM 2100-DEC-LGN-DEB
+              THRU 2100-DEC-LGN-FIN.
+
+           PERFORM 2200-SLC-PIE-DEB
+              THRU 2200-SLC-PIE-FIN.
+
+           IF SQLCODE NOT = 0
+               SET WS-MTF-RPT-IDF-INC TO TRUE
+               PERFORM 2300-ECR-RPT-DEB
+                  THRU 2300-ECR-RPT-FIN
+           ELSE
+               PERFORM 2400-APL-MAJPIE-DEB
+                  THRU 2400-APL-MAJPIE-FIN
+           END-IF.
+
+           PERFORM 1200-LEC-IMP-DEB
+              THRU 1200-LEC-IMP-FIN.
+
+           EXIT.
+       2000-TRT-BCL-FIN.
+
+      *-----------------------------------------------------------------
+
+       2100-DEC-LGN-DEB.
+
+           UNSTRING REC-IMP-SUP DELIMITED BY ";"
+               INTO WS-IDF-PIE-N, WS-QTE-LIV-N
+           END-UNSTRING.
+
+           MOVE WS-IDF-PIE-N TO PG-IDF-PIE.
+
+           EXIT.
+       2100-DEC-LGN-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit la piece pour recuperer son nom et son depot (necessaires
+      * a l'appel de majpie) et confirmer qu'elle existe.
+
+       2200-SLC-PIE-DEB.
+
+           EXEC SQL
+               SELECT nom_pie, depot_pie, actif_pie
+               INTO   :PG-NOM-PIE, :PG-DEP-PIE, :PG-ACF-PIE
+               FROM   piece
+               WHERE  id_pie = :PG-IDF-PIE
+           END-EXEC.
+
+           EXIT.
+       2200-SLC-PIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Poste le mouvement de livraison via le circuit d'ajout de
+      * majpie, avec l'utilisateur systeme de ce traitement par lot.
+
+       2400-APL-MAJPIE-DEB.
+
+           CALL "majpie" USING   PG-IDF-PIE,
+                                 WS-QTE-PIE-NUL,
+                                 WS-TYP-CHG-AJT,
+                                 WS-QTE-LIV-N,
+                                 PG-NOM-PIE,
+                                 WS-IDF-UTI-SYS,
+                                 WS-RTR-PIE,
+                                 WS-ALR-SUL,
+                                 WS-LIEN-LOG-NUL,
+                                 PG-DEP-PIE,
+                                 WS-IDF-PIE-DST-NUL
+           END-CALL.
+
+           IF WS-RTR-PIE-OK
+               ADD 1 TO WS-NBR-OK
+           ELSE
+               SET WS-MTF-RPT-REJ-MAJ TO TRUE
+               PERFORM 2300-ECR-RPT-DEB
+                  THRU 2300-ECR-RPT-FIN
+           END-IF.
+
+           EXIT.
+       2400-APL-MAJPIE-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Recopie la ligne rejetee dans le fichier de rapprochement,
+      * suivie du motif du rejet, pour que l'operateur puisse
+      * retrouver et corriger la ligne plutot que de la voir
+      * disparaitre.
+
+       2300-ECR-RPT-DEB.
+
+           ADD 1 TO WS-NBR-ECH.
+
+           IF WS-MTF-RPT-IDF-INC
+               STRING REC-IMP-SUP DELIMITED BY SIZE
+                      " => rejetee : id_pie inconnu" DELIMITED BY SIZE
+                      INTO REC-IMP-SUR
+               END-STRING
+           ELSE
+               STRING REC-IMP-SUP DELIMITED BY SIZE
+                      " => rejetee : mouvement refuse par majpie"
+                      DELIMITED BY SIZE
+                      INTO REC-IMP-SUR
+               END-STRING
+           END-IF.
+
+           WRITE REC-IMP-SUR.
+
+           EXIT.
+       2300-ECR-RPT-FIN.
+
+      *-----------------------------------------------------------------
+
+       3000-FINALISATION-DEB.
+
+           CLOSE F-IMP-SUP.
+           CLOSE F-IMP-SUR.
+
+           MOVE WS-NBR-LGN TO WS-NBR-LGN-EDT.
+           MOVE WS-NBR-OK  TO WS-NBR-OK-EDT.
+           MOVE WS-NBR-ECH TO WS-NBR-ECH-EDT.
+
+           DISPLAY "Import termine : " FUNCTION TRIM (WS-NBR-LGN-EDT)
+                   " ligne(s) lue(s), " FUNCTION TRIM (WS-NBR-OK-EDT)
+                   " mouvement(s) poste(s), "
+                   FUNCTION TRIM (WS-NBR-ECH-EDT)
+                   " rejetee(s) (voir IMPSUPR).".
+
+           EXIT.
+       3000-FINALISATION-FIN.
