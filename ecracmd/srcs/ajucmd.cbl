@@ -0,0 +1,300 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * ajucmd : creation d'une commande client et de ses lignes de    *
+      * piece. Verifie que le client existe et est actif, cree         *
+      * l'entete commande, puis pour chacune des cinq lignes           *
+      * eventuellement saisies par l'ecran appelant (une ligne vide    *
+      * est reperee par un id de piece a zero et simplement ignoree) : *
+      * relit la piece, poste le retrait de stock correspondant via    *
+      * majpie, et n'insere la ligne de commande qu'une fois ce        *
+      * retrait accepte. Une ligne dont le retrait est refuse (piece   *
+      * inconnue, stock insuffisant, piece desactivee, role non        *
+      * autorise...) est ignoree plutot que facturee sans mouvement de *
+      * stock reellement pose, ce qui laisserait qt_pie et les lignes  *
+      * de commande en desaccord - le meme ecart que rcclog est charge *
+      * de detecter.                                                   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * ajucmd=ajout commande; CMD=COMMANDE; CLI=CLIENT; PIE=PIECE;    *
+      * LGN=LIGNE; QTE=QUANTITE; PRX=PRIX; TOT=TOTAL; UTI=UTILISATEUR; *
+      * IDF=IDENTIFIANT; NBR=NOMBRE; ACF=ACTIF; DEP=DEPOT; CUR=COURANT;*
+      * RTR=RETOUR; VER=VERIFICATION; INS=INSERTION; SLC=SELECTION;    *
+      * AFC=AFFECTATION; APL=APPEL; VAR=VARIABLE; DEB=DEBUT            *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajucmd.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-CLI         PIC 9(10).
+       01 PG-ACF-CLI         PIC X(01).
+       01 PG-IDF-UTI         PIC 9(10).
+       01 PG-IDF-CMD         PIC 9(10).
+
+      * Piece/quantite couramment traitee, affectees depuis la ligne
+      * en cours avant chaque appel de 0400-TRT-LGN-DEB.
+       01 PG-IDF-PIE-CUR     PIC 9(10).
+       01 PG-QTE-CUR         PIC 9(05).
+
+       01 PG-NOM-PIE-CUR     PIC X(30).
+       01 PG-PRX-PIE-CUR     PIC 9(08)V99.
+       01 PG-DEP-PIE-CUR     PIC X(20).
+       01 PG-ACF-PIE-CUR     PIC X(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = commande creee (au moins
+      * une ligne postee) ; 1 = client inconnu ou inactif ; 2 = aucune
+      * ligne postee (toutes refusees ou aucune saisie) ; 3 = erreur
+      * SQL a l'insertion de l'entete commande.
+       01 WS-RTR-CMD         PIC 9(01)   VALUE 0.
+           88 WS-RTR-CMD-OK                VALUE 0.
+           88 WS-RTR-CMD-CLI-INV           VALUE 1.
+           88 WS-RTR-CMD-AUC-LGN           VALUE 2.
+           88 WS-RTR-CMD-ERR               VALUE 3.
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * de l'entete commande en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "ajucmd : insertion commande".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Code retour de majpie pour la ligne courante.
+       01 WS-RTR-PIE         PIC 9(01).
+           88 WS-RTR-PIE-OK              VALUE 0.
+
+       01 WS-ALR-SUL         PIC X(01).
+       01 WS-LIEN-LOG-NUL    PIC 9(10)   VALUE 0.
+       01 WS-IDF-PIE-DST-NUL PIC 9(10)   VALUE 0.
+
+      * Nombre de lignes effectivement postees et montant total de la
+      * commande, rendus a l'appelant.
+       01 WS-NBR-LGN-OK      PIC 9(01)   VALUE 0.
+       01 WS-MTT-TOT         PIC 9(08)V99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-IDF-CLI         PIC 9(10).
+       01 LK-IDF-UTI         PIC 9(10).
+
+       01 LK-IDF-PIE-L1      PIC 9(10).
+       01 LK-QTE-L1          PIC 9(05).
+       01 LK-IDF-PIE-L2      PIC 9(10).
+       01 LK-QTE-L2          PIC 9(05).
+       01 LK-IDF-PIE-L3      PIC 9(10).
+       01 LK-QTE-L3          PIC 9(05).
+       01 LK-IDF-PIE-L4      PIC 9(10).
+       01 LK-QTE-L4          PIC 9(05).
+       01 LK-IDF-PIE-L5      PIC 9(10).
+       01 LK-QTE-L5          PIC 9(05).
+
+       01 LK-IDF-CMD         PIC 9(10).
+       01 LK-NBR-LGN-OK      PIC 9(01).
+       01 LK-MTT-TOT         PIC 9(08)V99.
+       01 LK-RTR-CMD         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-IDF-UTI,
+                                LK-IDF-PIE-L1,
+                                LK-QTE-L1,
+                                LK-IDF-PIE-L2,
+                                LK-QTE-L2,
+                                LK-IDF-PIE-L3,
+                                LK-QTE-L3,
+                                LK-IDF-PIE-L4,
+                                LK-QTE-L4,
+                                LK-IDF-PIE-L5,
+                                LK-QTE-L5,
+                                LK-IDF-CMD,
+                                LK-NBR-LGN-OK,
+                                LK-MTT-TOT,
+                                LK-RTR-CMD.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0150-VER-CLI-DEB
+              THRU 0150-VER-CLI-FIN.
+
+           IF WS-RTR-CMD-OK
+               PERFORM 0200-INS-CMD-DEB
+                  THRU 0200-INS-CMD-FIN
+           END-IF.
+
+           IF WS-RTR-CMD-OK
+               IF LK-IDF-PIE-L1 NOT = 0
+                   MOVE LK-IDF-PIE-L1 TO PG-IDF-PIE-CUR
+                   MOVE LK-QTE-L1     TO PG-QTE-CUR
+                   PERFORM 0400-TRT-LGN-DEB
+                      THRU 0400-TRT-LGN-FIN
+               END-IF
+
+               IF LK-IDF-PIE-L2 NOT = 0
+                   MOVE LK-IDF-PIE-L2 TO PG-IDF-PIE-CUR
+                   MOVE LK-QTE-L2     TO PG-QTE-CUR
+                   PERFORM 0400-TRT-LGN-DEB
+                      THRU 0400-TRT-LGN-FIN
+               END-IF
+
+               IF LK-IDF-PIE-L3 NOT = 0
+                   MOVE LK-IDF-PIE-L3 TO PG-IDF-PIE-CUR
+                   MOVE LK-QTE-L3     TO PG-QTE-CUR
+                   PERFORM 0400-TRT-LGN-DEB
+                      THRU 0400-TRT-LGN-FIN
+               END-IF
+
+               IF LK-IDF-PIE-L4 NOT = 0
+                   MOVE LK-IDF-PIE-L4 TO PG-IDF-PIE-CUR
+                   MOVE LK-QTE-L4     TO PG-QTE-CUR
+                   PERFORM 0400-TRT-LGN-DEB
+                      THRU 0400-TRT-LGN-FIN
+               END-IF
+
+               IF LK-IDF-PIE-L5 NOT = 0
+                   MOVE LK-IDF-PIE-L5 TO PG-IDF-PIE-CUR
+                   MOVE LK-QTE-L5     TO PG-QTE-CUR
+                   PERFORM 0400-TRT-LGN-DEB
+                      THRU 0400-TRT-LGN-FIN
+               END-IF
+
+               IF WS-NBR-LGN-OK = 0
+                   SET WS-RTR-CMD-AUC-LGN TO TRUE
+               END-IF
+           END-IF.
+
+           MOVE PG-IDF-CMD    TO LK-IDF-CMD.
+           MOVE WS-NBR-LGN-OK TO LK-NBR-LGN-OK.
+           MOVE WS-MTT-TOT    TO LK-MTT-TOT.
+           MOVE WS-RTR-CMD    TO LK-RTR-CMD.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-IDF-CLI TO PG-IDF-CLI.
+           MOVE LK-IDF-UTI TO PG-IDF-UTI.
+           MOVE 0          TO PG-IDF-CMD.
+
+           EXIT.
+       0100-AFC-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Un client inactif (actif_cli = 'N') ne peut pas passer de
+      * nouvelle commande, meme si sa fiche existe toujours.
+
+       0150-VER-CLI-DEB.
+
+           EXEC SQL
+               SELECT actif_cli
+               INTO   :PG-ACF-CLI
+               FROM   client
+               WHERE  id_cli = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 OR PG-ACF-CLI NOT = "O"
+               SET WS-RTR-CMD-CLI-INV TO TRUE
+           END-IF.
+
+           EXIT.
+       0150-VER-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-INS-CMD-DEB.
+
+           EXEC SQL
+               INSERT INTO commande (id_cli, date_cmd)
+               VALUES (:PG-IDF-CLI, CURRENT_DATE)
+               RETURNING id_cmd INTO :PG-IDF-CMD
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-CMD-ERR TO TRUE
+           END-IF.
+
+           EXIT.
+       0200-INS-CMD-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Relit la piece de la ligne courante, tente le retrait de stock
+      * correspondant via majpie, et n'insere la ligne de commande que
+      * si ce retrait est accepte.
+
+       0400-TRT-LGN-DEB.
+
+           EXEC SQL
+               SELECT nom_pie, prix_unitaire_pie, depot_pie, actif_pie
+               INTO   :PG-NOM-PIE-CUR, :PG-PRX-PIE-CUR,
+                      :PG-DEP-PIE-CUR, :PG-ACF-PIE-CUR
+               FROM   piece
+               WHERE  id_pie = :PG-IDF-PIE-CUR
+           END-EXEC.
+
+           IF SQLCODE = 0
+               CALL "majpie" USING PG-IDF-PIE-CUR
+                                   ZERO
+                                   "-"
+                                   PG-QTE-CUR
+                                   PG-NOM-PIE-CUR
+                                   PG-IDF-UTI
+                                   WS-RTR-PIE
+                                   WS-ALR-SUL
+                                   WS-LIEN-LOG-NUL
+                                   PG-DEP-PIE-CUR
+                                   WS-IDF-PIE-DST-NUL
+               END-CALL
+
+               IF WS-RTR-PIE-OK
+                   PERFORM 0500-INS-LGN-DEB
+                      THRU 0500-INS-LGN-FIN
+               END-IF
+           END-IF.
+
+           EXIT.
+       0400-TRT-LGN-FIN.
+
+      *-----------------------------------------------------------------
+
+       0500-INS-LGN-DEB.
+
+           EXEC SQL
+               INSERT INTO commande_ligne (id_cmd, id_pie, qte_lgn_cmd,
+                                            prix_lgn_cmd)
+               VALUES (:PG-IDF-CMD, :PG-IDF-PIE-CUR, :PG-QTE-CUR,
+                       :PG-PRX-PIE-CUR)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL COMMIT END-EXEC
+               ADD 1 TO WS-NBR-LGN-OK
+               COMPUTE WS-MTT-TOT = WS-MTT-TOT +
+                       (PG-QTE-CUR * PG-PRX-PIE-CUR)
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+           END-IF.
+
+           EXIT.
+       0500-INS-LGN-FIN.
