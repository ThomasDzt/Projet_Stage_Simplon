@@ -0,0 +1,200 @@
+      ******************************************************************
+      *                             ENTETE                             *
+      *                                                                *
+      * ecracmd : ecran de saisie d'une commande client. Rattache un   *
+      * id de client a jusqu'a cinq lignes de piece (id de piece et    *
+      * quantite), appelle ajucmd qui cree l'entete commande puis      *
+      * poste chaque ligne via le chemin de retrait de majpie avant de *
+      * l'enregistrer, et affiche le resultat (numero de commande,     *
+      * nombre de lignes postees, montant total).                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * ecracmd=ecran commande; CMD=COMMANDE; CLI=CLIENT; PIE=PIECE;   *
+      * LGN=LIGNE; QTE=QUANTITE; MTT=MONTANT; TOT=TOTAL; NBR=NOMBRE;   *
+      * IDF=IDENTIFIANT; UTI=UTILISATEUR; ECR=ECRAN; SSI=SAISIE;       *
+      * AFF=AFFICHAGE; APL=APPEL; RTR=RETOUR; LRR=LEURRE; CLR=COULEUR; *
+      * TXT=TEXTE; FND=FOND; DEB=DEBUT; PRG=PROGRAMME                  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ecracmd.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-IDF-CLI            PIC 9(10).
+
+       01 WS-IDF-PIE-L1         PIC 9(10)   VALUE 0.
+       01 WS-QTE-L1             PIC 9(05)   VALUE 0.
+       01 WS-IDF-PIE-L2         PIC 9(10)   VALUE 0.
+       01 WS-QTE-L2             PIC 9(05)   VALUE 0.
+       01 WS-IDF-PIE-L3         PIC 9(10)   VALUE 0.
+       01 WS-QTE-L3             PIC 9(05)   VALUE 0.
+       01 WS-IDF-PIE-L4         PIC 9(10)   VALUE 0.
+       01 WS-QTE-L4             PIC 9(05)   VALUE 0.
+       01 WS-IDF-PIE-L5         PIC 9(10)   VALUE 0.
+       01 WS-QTE-L5             PIC 9(05)   VALUE 0.
+
+       01 WS-IDF-CMD            PIC 9(10).
+       01 WS-NBR-LGN-OK         PIC 9(01).
+       01 WS-MTT-TOT            PIC 9(08)V99.
+       01 WS-MTT-TOT-EDT        PIC Z(08).99.
+       01 WS-IDF-CMD-EDT        PIC Z(10).
+
+      * Code retour d'ajucmd : 0 = commande creee (au moins une ligne
+      * postee) ; 1 = client inconnu ou inactif ; 2 = aucune ligne
+      * postee.
+       01 WS-RTR-CMD            PIC 9(01).
+           88 WS-RTR-CMD-OK                   VALUE 0.
+           88 WS-RTR-CMD-CLI-INV              VALUE 1.
+           88 WS-RTR-CMD-AUC-LGN              VALUE 2.
+
+       01 WS-LRR                PIC X(01).
+       01 WS-CLR-TXT            PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND            PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR        PIC X(21).
+       01 WS-DAT-ECR            PIC X(10).
+       01 WS-HEU-ECR            PIC X(05).
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-CMD
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Id du client :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC 9(10) TO   WS-IDF-CLI.
+           05 LINE 05 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 07 COL 03
+              VALUE "Lignes (id de piece / quantite) :".
+
+           05 LINE 09 COL 03 VALUE "1.".
+           05 LINE 09 COL 06 PIC X(01) VALUE "[".
+           05 LINE 09 COL 07 PIC 9(10) TO   WS-IDF-PIE-L1.
+           05 LINE 09 COL 17 PIC X(01) VALUE "]".
+           05 LINE 09 COL 19 PIC X(01) VALUE "[".
+           05 LINE 09 COL 20 PIC 9(05) TO   WS-QTE-L1.
+           05 LINE 09 COL 25 PIC X(01) VALUE "]".
+
+           05 LINE 10 COL 03 VALUE "2.".
+           05 LINE 10 COL 06 PIC X(01) VALUE "[".
+           05 LINE 10 COL 07 PIC 9(10) TO   WS-IDF-PIE-L2.
+           05 LINE 10 COL 17 PIC X(01) VALUE "]".
+           05 LINE 10 COL 19 PIC X(01) VALUE "[".
+           05 LINE 10 COL 20 PIC 9(05) TO   WS-QTE-L2.
+           05 LINE 10 COL 25 PIC X(01) VALUE "]".
+
+           05 LINE 11 COL 03 VALUE "3.".
+           05 LINE 11 COL 06 PIC X(01) VALUE "[".
+           05 LINE 11 COL 07 PIC 9(10) TO   WS-IDF-PIE-L3.
+           05 LINE 11 COL 17 PIC X(01) VALUE "]".
+           05 LINE 11 COL 19 PIC X(01) VALUE "[".
+           05 LINE 11 COL 20 PIC 9(05) TO   WS-QTE-L3.
+           05 LINE 11 COL 25 PIC X(01) VALUE "]".
+
+           05 LINE 12 COL 03 VALUE "4.".
+           05 LINE 12 COL 06 PIC X(01) VALUE "[".
+           05 LINE 12 COL 07 PIC 9(10) TO   WS-IDF-PIE-L4.
+           05 LINE 12 COL 17 PIC X(01) VALUE "]".
+           05 LINE 12 COL 19 PIC X(01) VALUE "[".
+           05 LINE 12 COL 20 PIC 9(05) TO   WS-QTE-L4.
+           05 LINE 12 COL 25 PIC X(01) VALUE "]".
+
+           05 LINE 13 COL 03 VALUE "5.".
+           05 LINE 13 COL 06 PIC X(01) VALUE "[".
+           05 LINE 13 COL 07 PIC 9(10) TO   WS-IDF-PIE-L5.
+           05 LINE 13 COL 17 PIC X(01) VALUE "]".
+           05 LINE 13 COL 19 PIC X(01) VALUE "[".
+           05 LINE 13 COL 20 PIC 9(05) TO   WS-QTE-L5.
+           05 LINE 13 COL 25 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-CMD-DEB
+              THRU 0100-AFF-ECR-CMD-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-CMD-DEB.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-CMD.
+           ACCEPT  S-ECR-CMD.
+
+           PERFORM 0200-APL-PRG-DEB
+              THRU 0200-APL-PRG-FIN.
+
+           EXIT.
+       0100-AFF-ECR-CMD-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "ajucmd" USING WS-IDF-CLI,
+                               SESS-IDF-UTI,
+                               WS-IDF-PIE-L1, WS-QTE-L1,
+                               WS-IDF-PIE-L2, WS-QTE-L2,
+                               WS-IDF-PIE-L3, WS-QTE-L3,
+                               WS-IDF-PIE-L4, WS-QTE-L4,
+                               WS-IDF-PIE-L5, WS-QTE-L5,
+                               WS-IDF-CMD,
+                               WS-NBR-LGN-OK,
+                               WS-MTT-TOT,
+                               WS-RTR-CMD
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-CMD-OK
+                   MOVE WS-IDF-CMD TO WS-IDF-CMD-EDT
+                   MOVE WS-MTT-TOT TO WS-MTT-TOT-EDT
+                   DISPLAY "Commande n. " FUNCTION TRIM (WS-IDF-CMD-EDT)
+                           " creee : " WS-NBR-LGN-OK " ligne(s), total "
+                           FUNCTION TRIM (WS-MTT-TOT-EDT) " EUR."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-CMD-CLI-INV
+                   DISPLAY "Client inconnu ou inactif."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-CMD-AUC-LGN
+                   DISPLAY "Aucune ligne n'a pu etre postee "
+                           "(piece inconnue, stock insuffisant "
+                           "ou role non autorise)."
+                   AT LINE 22 COL 03
+           END-EVALUATE.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03.
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
