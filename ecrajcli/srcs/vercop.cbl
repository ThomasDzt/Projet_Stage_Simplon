@@ -0,0 +1,108 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * vercop : verifie qu'un code postal et une ville saisis par     *
+      * l'operateur correspondent bien l'un a l'autre, a l'aide de la  *
+      * table de reference "codes_postaux". Un code postal absent de   *
+      * la table n'est pas considere comme une erreur (la liste n'est  *
+      * pas exhaustive) : seul un code postal connu associe a une      *
+      * autre ville declenche une alerte.                              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * vercop=verification code postal; COP=CODE POSTAL; VIL=VILLE;  *
+      * RSU=RESULTAT; RTR=RETOUR; AFC=AFFECTATION; VAR=VARIABLE;       *
+      * SLC=SELECTION; DEB=DEBUT                                       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vercop.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-COP-CLI         PIC 9(05).
+       01 PG-VIL-CLI         PIC X(50).
+       01 PG-VIL-RSU         PIC X(50).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = concordance (ou code
+      * postal inconnu de la table de reference) ; 1 = la ville saisie
+      * ne correspond pas a la ville attendue pour ce code postal.
+       01 WS-RTR-COP         PIC 9(01)   VALUE 0.
+           88 WS-RTR-COP-OK              VALUE 0.
+           88 WS-RTR-COP-DSC             VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-COP-CLI         PIC Z(05).
+       01 LK-VIL-CLI         PIC X(50).
+       01 LK-RTR-COP         PIC 9(01).
+
+
+
+       PROCEDURE DIVISION USING LK-COP-CLI,
+                                LK-VIL-CLI,
+                                LK-RTR-COP.
+
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-SLC-COP-DEB
+              THRU 0200-SLC-COP-FIN.
+
+           MOVE WS-RTR-COP
+           TO   LK-RTR-COP.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-COP-CLI
+           TO   PG-COP-CLI.
+
+           MOVE LK-VIL-CLI
+           TO   PG-VIL-CLI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Recherche la ville attendue pour ce code postal. Si le code
+      * n'est pas dans la table, SQLCODE NOT = 0 et on considere que
+      * rien ne peut etre verifie.
+
+       0200-SLC-COP-DEB.
+
+           EXEC SQL
+               SELECT vil_cli
+               INTO   :PG-VIL-RSU
+               FROM   codes_postaux
+               WHERE  cop_cli = :PG-COP-CLI
+           END-EXEC.
+
+           IF SQLCODE = 0
+               AND FUNCTION UPPER-CASE (PG-VIL-RSU)
+                   NOT = FUNCTION UPPER-CASE (PG-VIL-CLI)
+               SET WS-RTR-COP-DSC TO TRUE
+           ELSE
+               SET WS-RTR-COP-OK TO TRUE
+           END-IF.
+
+       0200-SLC-COP-FIN.
+           EXIT.
