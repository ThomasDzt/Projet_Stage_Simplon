@@ -0,0 +1,108 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * rechcli : verifie si un client portant le meme email ou le     *
+      * meme indicatif/telephone existe deja dans la base, avant que   *
+      * ecrajcli n'appelle ajucli pour inserer une nouvelle ligne.      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * RECH=RECHERCHE; CLI=CLIENT; EMA=EMAIL; IND=INDICATIF;          *
+      * TEL=TELEPHONE; NBR=NOMBRE; RTR=RETOUR; DBL=DOUBLON;            *
+      * AFC=AFFECTATION; VAR=VARIABLE; SLC=SELECTION; DEB=DEBUT        *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rechcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-EMA-CLI           PIC X(50).
+       01 PG-IND-CLI           PIC 9(03).
+       01 PG-TEL-CLI           PIC 9(10).
+       01 PG-NBR-CLI           PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = pas de doublon ;
+      * 1 = un client avec le meme email ou le meme telephone existe
+      * deja.
+       01 WS-RTR-CLI           PIC 9(01)   VALUE 0.
+           88 WS-RTR-CLI-OK                VALUE 0.
+           88 WS-RTR-CLI-DBL               VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-EMA-CLI           PIC X(50).
+       01 LK-IND-CLI           PIC Z(03).
+       01 LK-TEL-CLI           PIC Z(10).
+       01 LK-RTR-CLI           PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-EMA-CLI,
+                                LK-IND-CLI,
+                                LK-TEL-CLI,
+                                LK-RTR-CLI.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-SLC-CLI-DEB
+              THRU 0200-SLC-CLI-FIN.
+
+           MOVE WS-RTR-CLI
+           TO   LK-RTR-CLI.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-EMA-CLI
+           TO   PG-EMA-CLI.
+
+           MOVE LK-IND-CLI
+           TO   PG-IND-CLI.
+
+           MOVE LK-TEL-CLI
+           TO   PG-TEL-CLI.
+
+           EXIT.
+       0100-AFC-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Compte les clients deja enregistres qui partagent le meme
+      * email, ou le meme couple indicatif/telephone.
+
+       0200-SLC-CLI-DEB.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO   :PG-NBR-CLI
+               FROM   client
+               WHERE  ema_cli = :PG-EMA-CLI
+               OR     (ind_cli = :PG-IND-CLI
+                       AND tel_cli = :PG-TEL-CLI)
+           END-EXEC.
+
+           IF PG-NBR-CLI > 0
+               SET WS-RTR-CLI-DBL TO TRUE
+           ELSE
+               SET WS-RTR-CLI-OK TO TRUE
+           END-IF.
+
+           EXIT.
+       0200-SLC-CLI-FIN.
