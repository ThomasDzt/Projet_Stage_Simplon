@@ -16,7 +16,8 @@
       * CRG=CROCHET GAUCHE; CRD=CROCHET DROIT; AFF=AFFICHAGE;          *
       * BCL=BOUCLE; PRN=PRINCIPAL(E); SSI=SAISIE; APL=APPEL;           *
       * VER=VERIFICATION; MSG=MESSAGE; ERR=ERREUR; BDD=BASE DE DONNEE; *
-      * APP=APPUI; ENT=ENTREE; NTG=NETTOYAGE; ZON=ZONE;                *
+      * APP=APPUI; ENT=ENTREE; NTG=NETTOYAGE; ZON=ZONE; DBL=DOUBLON;   *
+      * CNF=CONFIRMATION; ANU=ANNULATION; TYP=TYPE; SIR=SIRET;         *
       ******************************************************************
        
        IDENTIFICATION DIVISION.
@@ -36,6 +37,12 @@
        01 WS-VIL-CLI                   PIC X(50).
        01 WS-COP-CLI                   PIC Z(05).
 
+       01 WS-TYP-CLI                   PIC X(01)   VALUE "P".
+           88 WS-TYP-CLI-PRT                       VALUE "P".
+           88 WS-TYP-CLI-ENT                       VALUE "E".
+
+       01 WS-SIR-CLI                   PIC Z(14).
+
 
        01 WS-NTG-ID        PIC X(15) VALUE ALL " ".
        01 WS-NTG-NOM       PIC X(50) VALUE ALL " ".
@@ -45,7 +52,9 @@
        01 WS-NTG-ADR       PIC X(50) VALUE ALL " ".
        01 WS-NTG-VIL       PIC X(50) VALUE ALL " ".
        01 WS-NTG-COP       PIC X(05) VALUE ALL " ".
-       
+       01 WS-NTG-TYP       PIC X(01) VALUE ALL " ".
+       01 WS-NTG-SIR       PIC X(14) VALUE ALL " ".
+
 
       * Booléen de contrôle de fin de boucle. 
        01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
@@ -57,24 +66,86 @@
            88 WS-RTR-TRO-DE-ARO           VALUE 1.
            88 WS-RTR-PAS-DE-ARO           VALUE 2.
            88 WS-RTR-PAS-DE-PNT           VALUE 3.
-       
+
+      * Code retour de vertel : indicatif/telephone manquants ou
+      * invraisemblables.
+       01 WS-VLR-RTR-TEL       PIC 9(01).
+           88 WS-RTR-TEL-OK               VALUE 0.
+           88 WS-RTR-PAS-IND               VALUE 1.
+           88 WS-RTR-PAS-TEL               VALUE 2.
+           88 WS-RTR-IND-INV               VALUE 3.
+           88 WS-RTR-TEL-TRO-CRT           VALUE 4.
+
+      * Code retour de rechcli : recherche d'un client deja existant
+      * avec le meme email ou le meme telephone.
+       01 WS-RTR-CLI           PIC 9(01).
+           88 WS-RTR-CLI-OK               VALUE 0.
+           88 WS-RTR-CLI-DBL              VALUE 1.
+
+      * Code retour de vercop : concordance code postal / ville.
+       01 WS-RTR-COP           PIC 9(01).
+           88 WS-RTR-COP-OK               VALUE 0.
+           88 WS-RTR-COP-DSC              VALUE 1.
+
+      * Code retour de versir : validite de la cle de Luhn du SIRET.
+       01 WS-RTR-SIR           PIC 9(01).
+           88 WS-RTR-SIR-OK               VALUE 0.
+           88 WS-RTR-SIR-INV              VALUE 1.
+
+       01 WS-CNF-DBL           PIC X(01).
+       01 WS-CNF-COP           PIC X(01).
+
+      * A OUI lorsque l'operateur choisit d'annuler la saisie en
+      * cours apres avoir ete averti d'un doublon possible :
+      * 0400-APL-AJ-CLI-BDD-DEB n'appelle alors pas ajucli.
+       01 WS-ANU-SSI           PIC X(01)   VALUE "N".
+           88 WS-ANU-SSI-OUI               VALUE "O".
+           88 WS-ANU-SSI-NON               VALUE "N".
+
        01 WS-CRG               PIC X(01)   VALUE "[".
        01 WS-CRD               PIC X(01)   VALUE "]".
        01 WS-LRR               PIC X(01).
        01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
        01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
-       
-       
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Zones utilisees pour generer le log de creation de client via
+      * genlog. id_pie/qte_log/lien_log ne concernent pas un client :
+      * ils restent a zero (ecrits a NULL par genlog).
+       01 WS-MSG-LOG           PIC X(100).
+       01 WS-TYP-LOG           PIC X(20)   VALUE "client".
+       01 WS-IDF-PIE-NUL       PIC 9(10)   VALUE 0.
+       01 WS-QTE-LOG-NUL       PIC S9(10)  VALUE 0.
+       01 WS-LIEN-LOG-NUL      PIC 9(10)   VALUE 0.
+       01 WS-RTR-LOG           PIC 9(01).
+
+      * Id du client qu'ajucli vient de creer, utilise pour imprimer
+      * immediatement sa confirmation de creation via stmcli.
+       01 WS-IDF-CLI-NEW       PIC 9(10).
+       01 WS-RTR-STM           PIC 9(01).
+
+      * Code retour d'ajucli : 0 = insertion reussie ; 1 = erreur SQL.
+      * Le log et la confirmation ne sont generes que si l'insertion a
+      * reellement reussi.
+       01 WS-RTR-INS-CLI       PIC 9(01).
+           88 WS-RTR-INS-CLI-OK            VALUE 0.
+           88 WS-RTR-INS-CLI-ERR           VALUE 1.
 
        SCREEN SECTION.
-       
+
        COPY ecrprn.
 
        01 S-ECR-AJ-CLI
-           FOREGROUND-COLOR WS-CLR-TXT    
+           FOREGROUND-COLOR WS-CLR-TXT
            BACKGROUND-COLOR WS-CLR-FND.
 
-           05 LINE 04 COL 03 VALUE "Connecte en tant que :".
            05 LINE 06 COL 25 VALUE "ID du client :".
            05 LINE 06 COL 40 PIC X(01) FROM WS-CRG.
            05 LINE 06 COL 41 PIC Z(15) TO WS-ID-CLI.
@@ -124,7 +195,17 @@
 
            05 LINE 19 COL 09 PIC X(01) FROM WS-CRD.
 
-       
+           05 LINE 20 COL 03 VALUE "Type (P=Particulier/E=Entreprise):".
+           05 LINE 20 COL 39 PIC X(01) FROM WS-CRG.
+           05 LINE 20 COL 40 PIC X(01) TO   WS-TYP-CLI.
+           05 LINE 20 COL 41 PIC X(01) FROM WS-CRD.
+
+           05 LINE 21 COL 03 VALUE "SIRET (entreprise uniquement) :".
+           05 LINE 21 COL 35 PIC X(01) FROM WS-CRG.
+           05 LINE 21 COL 36 PIC Z(14) TO   WS-SIR-CLI.
+           05 LINE 21 COL 51 PIC X(01) FROM WS-CRD.
+
+
            01 S-NTG-ZON-SSI
                FOREGROUND-COLOR WS-CLR-TXT    
                BACKGROUND-COLOR WS-CLR-FND.
@@ -138,6 +219,8 @@
                05 LINE 15 COL 04 PIC X(50) FROM WS-NTG-ADR.  *> Efface Adresse
                05 LINE 17 COL 04 PIC X(50) FROM WS-NTG-VIL.  *> Efface Ville
                05 LINE 19 COL 04 PIC X(05) FROM WS-NTG-COP.  *> Efface Code postal
+               05 LINE 20 COL 40 PIC X(01) FROM WS-NTG-TYP. *> Type
+               05 LINE 21 COL 36 PIC X(14) FROM WS-NTG-SIR. *> SIRET
 
 
        PROCEDURE DIVISION.
@@ -176,13 +259,36 @@
 
        0200-AFF-SSI-ECR-DEB.
 
+           SET WS-ANU-SSI-NON TO TRUE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
            DISPLAY S-FND-ECR.
            DISPLAY S-ECR-AJ-CLI.
            ACCEPT S-ECR-AJ-CLI.
-           
+
            PERFORM 0300-APL-VER-EMA-DEB
               THRU 0300-APL-VER-EMA-FIN.
-           
+
+           PERFORM 0305-APL-VER-TEL-DEB
+              THRU 0305-APL-VER-TEL-FIN.
+
+           PERFORM 0307-APL-VER-SIR-DEB
+              THRU 0307-APL-VER-SIR-FIN.
+
+           PERFORM 0310-APL-VER-DBL-DEB
+              THRU 0310-APL-VER-DBL-FIN.
+
+           PERFORM 0312-APL-VER-COP-DEB
+              THRU 0312-APL-VER-COP-FIN.
+
            PERFORM 0400-APL-AJ-CLI-BDD-DEB
               THRU 0400-APL-AJ-CLI-BDD-FIN.
 
@@ -208,8 +314,105 @@
            
        0300-APL-VER-EMA-FIN.
 
-      *----------------------------------------------------------------- 
-       
+      *-----------------------------------------------------------------
+
+       0305-APL-VER-TEL-DEB.
+
+           CALL "vertel" USING WS-IND-CLI
+                               WS-TEL-CLI
+                               WS-VLR-RTR-TEL
+           END-CALL.
+
+           PERFORM 0356-MSG-ERR-TEL-DEB
+              THRU 0356-MSG-ERR-TEL-FIN.
+
+           EXIT.
+
+       0305-APL-VER-TEL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Verifie la cle de Luhn du SIRET, mais uniquement pour un
+      * client de type entreprise : un particulier n'a pas de SIRET
+      * a controler.
+
+       0307-APL-VER-SIR-DEB.
+
+           IF WS-TYP-CLI-ENT
+               CALL "versir" USING WS-SIR-CLI
+                                   WS-RTR-SIR
+               END-CALL
+
+               PERFORM 0357-MSG-ERR-SIR-DEB
+                  THRU 0357-MSG-ERR-SIR-FIN
+           END-IF.
+
+           EXIT.
+
+       0307-APL-VER-SIR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Recherche un client deja existant avec le meme email ou le
+      * meme telephone. S'il y en a un, avertit l'operateur et lui
+      * laisse la possibilite d'annuler la saisie en cours plutot que
+      * de creer un deuxieme client pour la meme personne.
+
+       0310-APL-VER-DBL-DEB.
+
+           CALL "rechcli" USING WS-EMA-CLI
+                               WS-IND-CLI
+                               WS-TEL-CLI
+                               WS-RTR-CLI
+           END-CALL.
+
+           IF WS-RTR-CLI-DBL
+               DISPLAY "Ce client existe deja. Continuer ? (O/N)"
+               AT LINE 22 COL 03
+
+               ACCEPT WS-CNF-DBL
+               AT LINE 22 COL 45
+
+               IF WS-CNF-DBL NOT = "O"
+                   SET WS-ANU-SSI-OUI TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT.
+       0310-APL-VER-DBL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Verifie que la ville saisie correspond bien au code postal
+      * saisi, d'apres la table de reference codes_postaux. En cas de
+      * desaccord, avertit l'operateur et lui laisse la possibilite
+      * d'annuler la saisie en cours pour corriger l'un ou l'autre.
+
+       0312-APL-VER-COP-DEB.
+
+           CALL "vercop" USING WS-COP-CLI
+                               WS-VIL-CLI
+                               WS-RTR-COP
+           END-CALL.
+
+           IF WS-RTR-COP-DSC
+               DISPLAY "Ville incoherente avec le code postal. "
+                       "Continuer ? (O/N)"
+               AT LINE 22 COL 03
+
+               ACCEPT WS-CNF-COP
+               AT LINE 22 COL 64
+
+               IF WS-CNF-COP NOT = "O"
+                   SET WS-ANU-SSI-OUI TO TRUE
+               END-IF
+           END-IF.
+
+           EXIT.
+       0312-APL-VER-COP-FIN.
+
+      *-----------------------------------------------------------------
+
        0350-MSG-ERR-DEB.
            
            EVALUATE TRUE 
@@ -249,7 +452,80 @@
 
        0350-MSG-ERR-FIN.
 
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+
+       0356-MSG-ERR-TEL-DEB.
+
+           EVALUATE TRUE
+
+               WHEN WS-RTR-PAS-IND
+                   DISPLAY "Indicatif manquant"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+               WHEN WS-RTR-PAS-TEL
+                   DISPLAY "Numero de telephone manquant"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+               WHEN WS-RTR-IND-INV
+                   DISPLAY "Indicatif invraisemblable"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+               WHEN WS-RTR-TEL-TRO-CRT
+                   DISPLAY "Numero de telephone trop court"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+               WHEN WS-RTR-TEL-OK
+                   DISPLAY "Telephone valide"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+           END-EVALUATE.
+
+           EXIT.
+
+       0356-MSG-ERR-TEL-FIN.
+
+      *-----------------------------------------------------------------
+
+       0357-MSG-ERR-SIR-DEB.
+
+           EVALUATE TRUE
+
+               WHEN WS-RTR-SIR-INV
+                   DISPLAY "SIRET invalide (cle de Luhn incorrecte)"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+               WHEN WS-RTR-SIR-OK
+                   DISPLAY "SIRET valide"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+           END-EVALUATE.
+
+           EXIT.
+
+       0357-MSG-ERR-SIR-FIN.
+
+      *-----------------------------------------------------------------
        0355-APP-ENT-DEB.
            
            DISPLAY "Appuyez sur entree"
@@ -264,16 +540,45 @@
        
        0400-APL-AJ-CLI-BDD-DEB.
 
-           CALL "ajucli" USING WS-NOM-CLI
-                               WS-EMA-CLI
-                               WS-IND-CLI
-                               WS-TEL-CLI
-                               WS-COP-CLI
-                               WS-VIL-CLI
-                               WS-ADR-CLI
-
-           END-CALL.
-
+           IF NOT WS-ANU-SSI-OUI
+               CALL "ajucli" USING WS-NOM-CLI
+                                   WS-EMA-CLI
+                                   WS-IND-CLI
+                                   WS-TEL-CLI
+                                   WS-COP-CLI
+                                   WS-VIL-CLI
+                                   WS-ADR-CLI
+                                   WS-TYP-CLI
+                                   WS-SIR-CLI
+                                   WS-IDF-CLI-NEW
+                                   WS-RTR-INS-CLI
+               END-CALL
+
+               IF WS-RTR-INS-CLI-OK
+                   STRING 'Creation du client ' DELIMITED BY SIZE
+                          WS-NOM-CLI DELIMITED BY SPACE
+                          '.' DELIMITED BY SIZE
+                          INTO WS-MSG-LOG
+                   END-STRING
+
+                   CALL "genlog" USING WS-MSG-LOG,
+                                       WS-TYP-LOG,
+                                       SESS-IDF-UTI,
+                                       WS-IDF-PIE-NUL,
+                                       WS-QTE-LOG-NUL,
+                                       WS-LIEN-LOG-NUL,
+                                       WS-RTR-LOG
+                   END-CALL
+
+                   CALL "stmcli" USING WS-IDF-CLI-NEW,
+                                       WS-RTR-STM
+                   END-CALL
+
+               ELSE
+                   DISPLAY "Erreur lors de la creation du client."
+                   AT LINE 22 COL 03
+               END-IF
+           END-IF.
 
            EXIT.
 
