@@ -0,0 +1,265 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * expcli : export RGPD des donnees detenues sur un client        *
+      * (droit d'acces d'une personne concernee). Relit la fiche       *
+      * complete du client dans la table "client", ainsi que son       *
+      * historique de commandes (commande/commande_ligne, logs se      *
+      * rattachant pour sa part a id_uti et non a id_cli), et ecrit    *
+      * le tout dans le fichier RGPDEXP.                               *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * expcli=export client                                          *
+      * IDF=IDENTIFIANT; CLI=CLIENT; NOM=NOM; EMA=EMAIL;               *
+      * IND=INDICATIF; TEL=TELEPHONE; COP=CODE POSTAL; VIL=VILLE;      *
+      * ADR=ADRESSE; ACF=ACTIF; TYP=TYPE; SIR=SIRET; RTR=RETOUR;       *
+      * CMD=COMMANDE; PIE=PIECE; QTE=QUANTITE; PRX=PRIX; DAT=DATE;     *
+      * RSU=RESULTAT; SLC=SELECTION; EXP=EXPORT; DEB=DEBUT             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. expcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT F-EXP-CLI ASSIGN TO "RGPDEXP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-EXP-CLI.
+       01 REC-EXP-CLI           PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-CLI         PIC 9(10).
+       01 PG-NOM-CLI         PIC X(50).
+       01 PG-EMA-CLI         PIC X(50).
+       01 PG-IND-CLI         PIC 9(03).
+       01 PG-TEL-CLI         PIC 9(10).
+       01 PG-COP-CLI         PIC 9(05).
+       01 PG-VIL-CLI         PIC X(50).
+       01 PG-ADR-CLI         PIC X(50).
+       01 PG-ACF-CLI         PIC X(01).
+       01 PG-TYP-CLI         PIC X(01).
+       01 PG-SIR-CLI         PIC 9(14).
+       01 PG-SIR-CLI-IND     PIC S9(04) COMP-5.
+
+       01 PG-IDF-CMD-RSU     PIC 9(10).
+       01 PG-DAT-CMD-RSU     PIC X(10).
+       01 PG-NOM-PIE-RSU     PIC X(30).
+       01 PG-QTE-LGN-RSU     PIC 9(05).
+       01 PG-PRX-LGN-RSU     PIC 9(08)V99.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE C-CMD-EXP CURSOR FOR
+               SELECT c.id_cmd, c.date_cmd, p.nom_pie,
+                      l.qte_lgn_cmd, l.prix_lgn_cmd
+               FROM   commande c
+               JOIN   commande_ligne l ON l.id_cmd = c.id_cmd
+               JOIN   piece p          ON p.id_pie = l.id_pie
+               WHERE  c.id_cli = :PG-IDF-CLI
+               ORDER BY c.date_cmd, c.id_cmd
+       END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = export reussi ;
+      * 1 = client inconnu.
+       01 WS-RTR-RGPD        PIC 9(01)   VALUE 0.
+           88 WS-RTR-RGPD-OK             VALUE 0.
+           88 WS-RTR-RGPD-CLI-INV        VALUE 1.
+
+       01 WS-IDF-CLI-EDT     PIC Z(10).
+       01 WS-IND-CLI-EDT     PIC Z(03).
+       01 WS-TEL-CLI-EDT     PIC Z(10).
+       01 WS-COP-CLI-EDT     PIC Z(05).
+       01 WS-SIR-CLI-EDT     PIC Z(14).
+
+       01 WS-IDF-CMD-EDT     PIC Z(10).
+       01 WS-QTE-LGN-EDT     PIC Z(05).
+       01 WS-PRX-LGN-EDT     PIC Z(08).99.
+
+       LINKAGE SECTION.
+       01 LK-IDF-CLI         PIC 9(10).
+       01 LK-RTR-RGPD        PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-RTR-RGPD.
+
+           MOVE LK-IDF-CLI TO PG-IDF-CLI.
+
+           PERFORM 0100-SLC-CLI-DEB
+              THRU 0100-SLC-CLI-FIN.
+
+           IF WS-RTR-RGPD-OK
+               PERFORM 0200-EXP-CLI-DEB
+                  THRU 0200-EXP-CLI-FIN
+           END-IF.
+
+           MOVE WS-RTR-RGPD
+           TO   LK-RTR-RGPD.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-SLC-CLI-DEB.
+
+           EXEC SQL
+               SELECT nom_cli, ema_cli, ind_cli, tel_cli, cop_cli,
+                      vil_cli, adr_cli, actif_cli, typ_cli,
+                      siret_cli
+               INTO   :PG-NOM-CLI, :PG-EMA-CLI, :PG-IND-CLI,
+                      :PG-TEL-CLI, :PG-COP-CLI, :PG-VIL-CLI,
+                      :PG-ADR-CLI, :PG-ACF-CLI, :PG-TYP-CLI,
+                      :PG-SIR-CLI:PG-SIR-CLI-IND
+               FROM   client
+               WHERE  id_cli = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-RGPD-CLI-INV TO TRUE
+           END-IF.
+
+           EXIT.
+       0100-SLC-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Ecrit une ligne par champ dans le fichier d'export, sous la
+      * forme "champ : valeur", plus lisible a relire par la personne
+      * concernee ou par le service juridique qu'un format delimite.
+
+       0200-EXP-CLI-DEB.
+
+           MOVE PG-IDF-CLI TO WS-IDF-CLI-EDT.
+           MOVE PG-IND-CLI TO WS-IND-CLI-EDT.
+           MOVE PG-TEL-CLI TO WS-TEL-CLI-EDT.
+           MOVE PG-COP-CLI TO WS-COP-CLI-EDT.
+
+           OPEN OUTPUT F-EXP-CLI.
+
+           STRING "id_cli : " FUNCTION TRIM (WS-IDF-CLI-EDT)
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "nom_cli : " PG-NOM-CLI
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "ema_cli : " PG-EMA-CLI
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "indicatif/telephone : +"
+                  FUNCTION TRIM (WS-IND-CLI-EDT) " "
+                  FUNCTION TRIM (WS-TEL-CLI-EDT)
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "adr_cli : " PG-ADR-CLI
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "vil_cli : " PG-VIL-CLI
+                  " (" FUNCTION TRIM (WS-COP-CLI-EDT) ")"
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           STRING "typ_cli : " PG-TYP-CLI
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           IF PG-SIR-CLI-IND >= 0
+               MOVE PG-SIR-CLI TO WS-SIR-CLI-EDT
+               STRING "siret_cli : " FUNCTION TRIM (WS-SIR-CLI-EDT)
+                      DELIMITED BY SIZE INTO REC-EXP-CLI
+               END-STRING
+               WRITE REC-EXP-CLI
+           END-IF.
+
+           STRING "actif_cli : " PG-ACF-CLI
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           PERFORM 0300-EXP-CMD-DEB
+              THRU 0300-EXP-CMD-FIN.
+
+           CLOSE F-EXP-CLI.
+
+           EXIT.
+       0200-EXP-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des commandes du client et ecrit une ligne
+      * par ligne de commande dans le fichier d'export.
+
+       0300-EXP-CMD-DEB.
+
+           EXEC SQL OPEN C-CMD-EXP END-EXEC.
+
+           EXEC SQL
+               FETCH C-CMD-EXP
+               INTO  :PG-IDF-CMD-RSU, :PG-DAT-CMD-RSU, :PG-NOM-PIE-RSU,
+                     :PG-QTE-LGN-RSU, :PG-PRX-LGN-RSU
+           END-EXEC.
+
+           PERFORM 0310-EXP-LGN-CMD-DEB
+              THRU 0310-EXP-LGN-CMD-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-CMD-EXP END-EXEC.
+
+           EXIT.
+       0300-EXP-CMD-FIN.
+
+      *-----------------------------------------------------------------
+
+       0310-EXP-LGN-CMD-DEB.
+
+           MOVE PG-IDF-CMD-RSU TO WS-IDF-CMD-EDT.
+           MOVE PG-QTE-LGN-RSU TO WS-QTE-LGN-EDT.
+           MOVE PG-PRX-LGN-RSU TO WS-PRX-LGN-EDT.
+
+           STRING "commande " FUNCTION TRIM (WS-IDF-CMD-EDT)
+                  " du " PG-DAT-CMD-RSU " : "
+                  FUNCTION TRIM (WS-QTE-LGN-EDT) " x "
+                  PG-NOM-PIE-RSU
+                  " (" FUNCTION TRIM (WS-PRX-LGN-EDT) " EUR/u)"
+                  DELIMITED BY SIZE INTO REC-EXP-CLI
+           END-STRING.
+           WRITE REC-EXP-CLI.
+
+           EXEC SQL
+               FETCH C-CMD-EXP
+               INTO  :PG-IDF-CMD-RSU, :PG-DAT-CMD-RSU, :PG-NOM-PIE-RSU,
+                     :PG-QTE-LGN-RSU, :PG-PRX-LGN-RSU
+           END-EXEC.
+
+           EXIT.
+       0310-EXP-LGN-CMD-FIN.
