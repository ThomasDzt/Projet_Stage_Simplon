@@ -0,0 +1,197 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant, pour un id de client donne, de      *
+      * choisir entre deux traitements RGPD : exporter toutes les      *
+      * donnees detenues sur ce client dans un fichier (droit d'acces  *
+      * d'une personne concernee), ou anonymiser ses donnees           *
+      * personnelles tout en conservant la ligne (droit a l'effacement,*
+      * sans casser l'integrite referentielle des tables qui           *
+      * pourraient un jour s'appuyer sur id_cli). Les sous-programmes  *
+      * expcli et efccli realisent chacun l'un de ces deux             *
+      * traitements.                                                   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rgpdcli=RGPD client;                                          *
+      * IDF=IDENTIFIANT; CLI=CLIENT; CHX=CHOIX; ECR=ECRAN;             *
+      * ENT=ENTREE; LRR=LEURRE; CLR=COULEUR; TXT=TEXTE; FND=FOND;      *
+      * AFF=AFFICHAGE; DEB=DEBUT; RTR=RETOUR; APL=APPEL; PRG=PROGRAMME;*
+      * EVA=EVALUATION; EXP=EXPORT; EFC=EFFACEMENT                     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rgpdcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LRR               PIC X(01).
+       01 WS-IDF-CLI            PIC 9(10).
+       01 WS-CHX                PIC X(01).
+
+      * Code retour commun a expcli et efccli : 0 = traitement
+      * reussi ; 1 = client inconnu ; 2 = erreur SQL.
+       01 WS-RTR-RGPD           PIC 9(01).
+           88 WS-RTR-RGPD-OK                VALUE 0.
+           88 WS-RTR-RGPD-CLI-INV           VALUE 1.
+           88 WS-RTR-RGPD-ERR               VALUE 2.
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-RGPD-CLI
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Id du client :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC 9(10) TO   WS-IDF-CLI.
+           05 LINE 05 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 07 COL 20 VALUE "1 - Exporter ses donnees".
+           05 LINE 08 COL 20 VALUE "2 - Anonymiser ses donnees".
+
+           05 LINE 10 COL 03 PIC X(01) VALUE "[".
+           05 LINE 10 COL 04 PIC X(01) TO   WS-CHX.
+           05 LINE 10 COL 05 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-CLI-DEB
+              THRU 0100-AFF-ECR-CLI-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-CLI-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-RGPD-CLI.
+           ACCEPT  S-ECR-RGPD-CLI.
+
+           PERFORM 0150-EVA-CHX-DEB
+              THRU 0150-EVA-CHX-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-CLI-FIN.
+      *-----------------------------------------------------------------
+
+       0150-EVA-CHX-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0200-APL-EXP-DEB
+                      THRU 0200-APL-EXP-FIN
+
+               WHEN 2
+                   PERFORM 0300-APL-EFC-DEB
+                      THRU 0300-APL-EFC-FIN
+
+               WHEN OTHER
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 2"
+                   AT LINE 22 COL 03
+
+                   PERFORM 0355-APP-ENT-DEB
+                      THRU 0355-APP-ENT-FIN
+
+                   PERFORM 0100-AFF-ECR-CLI-DEB
+                      THRU 0100-AFF-ECR-CLI-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0150-EVA-CHX-FIN.
+      *-----------------------------------------------------------------
+
+       0200-APL-EXP-DEB.
+
+           CALL "expcli" USING WS-IDF-CLI
+                               WS-RTR-RGPD
+           END-CALL.
+
+           PERFORM 0350-MSG-RTR-DEB
+              THRU 0350-MSG-RTR-FIN.
+
+           EXIT.
+       0200-APL-EXP-FIN.
+
+      *-----------------------------------------------------------------
+
+       0300-APL-EFC-DEB.
+
+           CALL "efccli" USING WS-IDF-CLI
+                               WS-RTR-RGPD
+           END-CALL.
+
+           PERFORM 0350-MSG-RTR-DEB
+              THRU 0350-MSG-RTR-FIN.
+
+           EXIT.
+       0300-APL-EFC-FIN.
+
+      *-----------------------------------------------------------------
+
+       0350-MSG-RTR-DEB.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-RGPD-OK
+                   DISPLAY "Traitement RGPD effectue avec succes !"
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-RGPD-CLI-INV
+                   DISPLAY "Client inconnu."
+                   AT LINE 22 COL 03
+
+               WHEN WS-RTR-RGPD-ERR
+                   DISPLAY "Erreur lors du traitement."
+                   AT LINE 22 COL 03
+
+           END-EVALUATE.
+
+           PERFORM 0355-APP-ENT-DEB
+              THRU 0355-APP-ENT-FIN.
+
+           EXIT.
+       0350-MSG-RTR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0355-APP-ENT-DEB.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03.
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0355-APP-ENT-FIN.
