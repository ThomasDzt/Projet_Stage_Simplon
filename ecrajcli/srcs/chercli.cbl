@@ -0,0 +1,168 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme recherchant dans la table "client" de la BDD    *
+      * SQL tous les clients dont le nom, l'email et/ou la ville       *
+      * contiennent le texte saisi par l'utilisateur (recherche        *
+      * partielle, insensible a la casse sur chacun des trois champs), *
+      * et affichant les resultats trouves. Un critere laisse vide     *
+      * n'est pas applique (il filtre sur "tout"). Rend a l'appelant   *
+      * le nombre de clients trouves.                                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * chercli=recherche client                                       *
+      * NOM=NOM; EMA=EMAIL; VIL=VILLE; IDF=IDENTIFIANT; TEL=TELEPHONE; *
+      * RSU=RESULTAT; NBR=NOMBRE; RTR=RETOUR; AFC=AFFECTATION;         *
+      * VAR=VARIABLE; DEB=DEBUT; EDT=EDITION                           *
+      ******************************************************************
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chercli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-CLI         PIC X(50).
+       01 PG-EMA-CLI         PIC X(50).
+       01 PG-VIL-CLI         PIC X(50).
+       01 PG-IDF-RSU         PIC 9(10).
+       01 PG-NOM-RSU         PIC X(50).
+       01 PG-EMA-RSU         PIC X(50).
+       01 PG-TEL-RSU         PIC 9(10).
+       01 PG-VIL-RSU         PIC X(50).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant les clients dont le nom,
+      * l'email et la ville correspondent aux criteres saisis. Un
+      * critere vide (TRIM = chaine vide) matche n'importe quelle
+      * valeur grace au joker '%' seul. Un client desactive (actif_cli
+      * = 'N') n'est plus propose par la recherche.
+       EXEC SQL
+           DECLARE C-CLI CURSOR FOR
+               SELECT id_cli, nom_cli, ema_cli, tel_cli, vil_cli
+               FROM   client
+               WHERE  nom_cli ILIKE '%' || TRIM(:PG-NOM-CLI) || '%'
+               AND    ema_cli ILIKE '%' || TRIM(:PG-EMA-CLI) || '%'
+               AND    vil_cli ILIKE '%' || TRIM(:PG-VIL-CLI) || '%'
+               AND    actif_cli = 'O'
+               ORDER BY nom_cli
+       END-EXEC.
+
+      * Variables d'edition pour l'affichage des resultats.
+       01 WS-IDF-RSU-EDT     PIC Z(10).
+       01 WS-TEL-RSU-EDT     PIC Z(10).
+
+      * Nombre de clients trouves, rendu a l'appelant.
+       01 WS-RTR-NBR         PIC 9(02)   VALUE 0.
+
+      * Declaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-NOM-CLI         PIC X(50).
+       01 LK-EMA-CLI         PIC X(50).
+       01 LK-VIL-CLI         PIC X(50).
+       01 LK-RTR-NBR         PIC 9(02).
+
+
+
+       PROCEDURE DIVISION USING LK-NOM-CLI,
+                                LK-EMA-CLI,
+                                LK-VIL-CLI,
+                                LK-RTR-NBR.
+
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-RCH-CLI-DEB
+              THRU 0200-RCH-CLI-FIN.
+
+           MOVE WS-RTR-NBR
+           TO   LK-RTR-NBR.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-CLI
+           TO   PG-NOM-CLI.
+
+           MOVE LK-EMA-CLI
+           TO   PG-EMA-CLI.
+
+           MOVE LK-VIL-CLI
+           TO   PG-VIL-CLI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Ouverture du curseur, parcours des clients trouves un a un et
+      * affichage de chacun d'entre eux, jusqu'a ce qu'il n'y en ait
+      * plus (SQLCODE NOT = 0 en fin de curseur).
+
+       0200-RCH-CLI-DEB.
+
+           EXEC SQL OPEN C-CLI END-EXEC.
+
+           EXEC SQL
+               FETCH C-CLI
+               INTO  :PG-IDF-RSU, :PG-NOM-RSU, :PG-EMA-RSU,
+                     :PG-TEL-RSU, :PG-VIL-RSU
+           END-EXEC.
+
+           PERFORM 0250-AFF-RSU-CLI-DEB
+              THRU 0250-AFF-RSU-CLI-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-CLI END-EXEC.
+
+           IF WS-RTR-NBR = 0
+               DISPLAY "Aucun client trouve."
+           END-IF.
+
+       0200-RCH-CLI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Affiche le client courant puis relit le suivant dans le
+      * curseur.
+
+       0250-AFF-RSU-CLI-DEB.
+
+           MOVE PG-IDF-RSU TO WS-IDF-RSU-EDT.
+           MOVE PG-TEL-RSU TO WS-TEL-RSU-EDT.
+
+           DISPLAY "Id " FUNCTION TRIM (WS-IDF-RSU-EDT)
+                   " - " PG-NOM-RSU
+                   " - " PG-EMA-RSU
+                   " - tel " FUNCTION TRIM (WS-TEL-RSU-EDT)
+                   " - " PG-VIL-RSU.
+
+           ADD 1 TO WS-RTR-NBR.
+
+           EXEC SQL
+               FETCH C-CLI
+               INTO  :PG-IDF-RSU, :PG-NOM-RSU, :PG-EMA-RSU,
+                     :PG-TEL-RSU, :PG-VIL-RSU
+           END-EXEC.
+
+       0250-AFF-RSU-CLI-FIN.
+           EXIT.
