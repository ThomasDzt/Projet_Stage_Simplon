@@ -0,0 +1,167 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * ajucli : ajout d'un client dans la base de donnees, a partir   *
+      * des champs saisis sur l'ecran ecrajcli (nom, email, indicatif, *
+      * telephone, code postal, ville, adresse, type, SIRET).          *
+      * siret_cli reste NULL lorsque LK-SIR-CLI vaut zero (client de   *
+      * type particulier, sans SIRET). Rend l'id du client cree par    *
+      * LK-IDF-CLI, afin que l'ecran appelant puisse enchainer sur     *
+      * stmcli pour imprimer la confirmation de creation, ainsi qu'un  *
+      * code retour LK-RTR-INS (0 = insertion reussie ; 1 = erreur     *
+      * SQL), a l'image de creapie, pour que l'appelant ne declare la  *
+      * creation reussie (log/confirmation) que si elle l'est.         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * AJ=AJOUT; CLI=CLIENT; NOM=NOM; EMA=EMAIL; IND=INDICATIF;       *
+      * TEL=TELEPHONE; COP=CODE POSTAL; VIL=VILLE; ADR=ADRESSE;        *
+      * TYP=TYPE; SIR=SIRET; IDF=IDENTIFIANT; AFC=AFFECTATION;         *
+      * VAR=VARIABLE; INS=INSERTION; RTR=RETOUR; DEB=DEBUT             *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ajucli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 01-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-NOM-CLI           PIC X(50).
+       01 PG-EMA-CLI           PIC X(50).
+       01 PG-IND-CLI           PIC 9(03).
+       01 PG-TEL-CLI           PIC 9(10).
+       01 PG-COP-CLI           PIC 9(05).
+       01 PG-VIL-CLI           PIC X(50).
+       01 PG-ADR-CLI           PIC X(50).
+       01 PG-TYP-CLI           PIC X(01).
+       01 PG-SIR-CLI           PIC 9(14).
+       01 PG-IDF-CLI           PIC 9(10).
+
+      * Zones utilisees pour tracer via generr l'echec de l'insertion
+      * du client en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR           PIC X(60)
+           VALUE "ajucli : insertion client".
+       01 WS-RTR-ERR           PIC 9(01).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = insertion reussie ;
+      * 1 = erreur SQL a l'insertion.
+       01 WS-RTR-INS           PIC 9(01)   VALUE 0.
+           88 WS-RTR-INS-OK                VALUE 0.
+           88 WS-RTR-INS-ERR               VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-NOM-CLI           PIC X(50).
+       01 LK-EMA-CLI           PIC X(50).
+       01 LK-IND-CLI           PIC Z(03).
+       01 LK-TEL-CLI           PIC Z(10).
+       01 LK-COP-CLI           PIC Z(05).
+       01 LK-VIL-CLI           PIC X(50).
+       01 LK-ADR-CLI           PIC X(50).
+       01 LK-TYP-CLI           PIC X(01).
+       01 LK-SIR-CLI           PIC Z(14).
+       01 LK-IDF-CLI           PIC 9(10).
+       01 LK-RTR-INS           PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-NOM-CLI,
+                                LK-EMA-CLI,
+                                LK-IND-CLI,
+                                LK-TEL-CLI,
+                                LK-COP-CLI,
+                                LK-VIL-CLI,
+                                LK-ADR-CLI,
+                                LK-TYP-CLI,
+                                LK-SIR-CLI,
+                                LK-IDF-CLI,
+                                LK-RTR-INS.
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+           PERFORM 0200-INS-CLI-DEB
+              THRU 0200-INS-CLI-FIN.
+
+           MOVE PG-IDF-CLI
+           TO   LK-IDF-CLI.
+
+           MOVE WS-RTR-INS
+           TO   LK-RTR-INS.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-NOM-CLI
+           TO   PG-NOM-CLI.
+
+           MOVE LK-EMA-CLI
+           TO   PG-EMA-CLI.
+
+           MOVE LK-IND-CLI
+           TO   PG-IND-CLI.
+
+           MOVE LK-TEL-CLI
+           TO   PG-TEL-CLI.
+
+           MOVE LK-COP-CLI
+           TO   PG-COP-CLI.
+
+           MOVE LK-VIL-CLI
+           TO   PG-VIL-CLI.
+
+           MOVE LK-ADR-CLI
+           TO   PG-ADR-CLI.
+
+           MOVE LK-TYP-CLI
+           TO   PG-TYP-CLI.
+
+           MOVE LK-SIR-CLI
+           TO   PG-SIR-CLI.
+
+           EXIT.
+       0100-AFC-VAR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-INS-CLI-DEB.
+
+           EXEC SQL
+               INSERT INTO client (nom_cli, ema_cli, ind_cli, tel_cli,
+                               cop_cli, vil_cli, adr_cli, typ_cli,
+                               siret_cli)
+               VALUES (:PG-NOM-CLI, :PG-EMA-CLI, :PG-IND-CLI,
+                      :PG-TEL-CLI, :PG-COP-CLI, :PG-VIL-CLI,
+                      :PG-ADR-CLI, :PG-TYP-CLI,
+                      (CASE WHEN :PG-SIR-CLI = 0 THEN NULL
+                            ELSE :PG-SIR-CLI END))
+               RETURNING id_cli INTO :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-INS-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-INS-ERR TO TRUE
+           END-IF.
+
+           EXIT.
+       0200-INS-CLI-FIN.
