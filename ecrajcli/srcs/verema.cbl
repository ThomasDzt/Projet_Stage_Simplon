@@ -0,0 +1,122 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * verema : verifie qu'une adresse email saisie par l'operateur   *
+      * est syntaxiquement plausible : un seul @, au moins un @, et    *
+      * un point apres ce @. N'effectue aucun acces base de donnee,    *
+      * uniquement un controle de format.                              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * verema=verification email; EMA=EMAIL; ARO=AROBASE; PNT=POINT; *
+      * TRO=TROP; PAS=PAS DE; LNG=LONGUEUR; POS=POSITION; NBR=NOMBRE; *
+      * IDX=INDEX; VLR=VALEUR; RTR=RETOUR; CAR=CARACTERE; CNT=COMPTE;  *
+      * CHX=CHOIX; AFC=AFFECTATION; DEB=DEBUT                          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. verema.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 01-07-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LNG-EMA           PIC 9(02)   VALUE 0.
+       01 WS-IDX               PIC 9(02)   VALUE 0.
+       01 WS-NBR-ARO           PIC 9(02)   VALUE 0.
+       01 WS-POS-ARO           PIC 9(02)   VALUE 0.
+       01 WS-POS-PNT           PIC 9(02)   VALUE 0.
+
+      * Code retour rendu a l'appelant : 0 = email valide ;
+      * 1 = plusieurs @ ; 2 = aucun @ ; 3 = pas de point apres le @.
+       01 WS-VLR-RTR           PIC 9(01)   VALUE 0.
+           88 WS-RTR-OK                    VALUE 0.
+           88 WS-RTR-TRO-DE-ARO            VALUE 1.
+           88 WS-RTR-PAS-DE-ARO            VALUE 2.
+           88 WS-RTR-PAS-DE-PNT            VALUE 3.
+
+       LINKAGE SECTION.
+       01 LK-EMA-CLI           PIC X(50).
+       01 LK-VLR-RTR           PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-EMA-CLI,
+                                LK-VLR-RTR.
+
+           PERFORM 0100-CNT-CAR-DEB
+              THRU 0100-CNT-CAR-FIN.
+
+           PERFORM 0200-CHX-RTR-DEB
+              THRU 0200-CHX-RTR-FIN.
+
+           MOVE WS-VLR-RTR
+           TO   LK-VLR-RTR.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Parcourt l'email caractere par caractere pour compter les @ et
+      * reperer la position du premier point qui suit le premier @.
+
+       0100-CNT-CAR-DEB.
+
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (LK-EMA-CLI))
+           TO   WS-LNG-EMA.
+
+           PERFORM 0150-CNT-CAR-BCL-DEB
+              THRU 0150-CNT-CAR-BCL-FIN
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-LNG-EMA.
+
+           EXIT.
+       0100-CNT-CAR-FIN.
+
+      *-----------------------------------------------------------------
+
+       0150-CNT-CAR-BCL-DEB.
+
+           IF LK-EMA-CLI (WS-IDX:1) = "@"
+               ADD 1 TO WS-NBR-ARO
+               MOVE WS-IDX TO WS-POS-ARO
+           END-IF.
+
+           IF LK-EMA-CLI (WS-IDX:1) = "."
+               AND WS-POS-ARO > 0
+               AND WS-IDX > WS-POS-ARO
+               AND WS-POS-PNT = 0
+               MOVE WS-IDX TO WS-POS-PNT
+           END-IF.
+
+           EXIT.
+       0150-CNT-CAR-BCL-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Determine le code retour selon le nombre de @ rencontres et la
+      * presence d'un point apres le premier @.
+
+       0200-CHX-RTR-DEB.
+
+           EVALUATE TRUE
+               WHEN WS-NBR-ARO > 1
+                   SET WS-RTR-TRO-DE-ARO TO TRUE
+
+               WHEN WS-NBR-ARO = 0
+                   SET WS-RTR-PAS-DE-ARO TO TRUE
+
+               WHEN WS-POS-PNT = 0
+                   SET WS-RTR-PAS-DE-PNT TO TRUE
+
+               WHEN OTHER
+                   SET WS-RTR-OK TO TRUE
+           END-EVALUATE.
+
+           EXIT.
+       0200-CHX-RTR-FIN.
