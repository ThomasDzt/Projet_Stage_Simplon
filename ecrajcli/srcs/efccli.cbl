@@ -0,0 +1,121 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * efccli : effacement RGPD d'un client (droit a l'effacement).   *
+      * Anonymise les champs personnels du client (nom, email,         *
+      * indicatif/telephone, adresse, SIRET) sans supprimer la ligne,  *
+      * afin de preserver l'integrite referentielle de toute table qui *
+      * s'appuierait sur id_cli. vil_cli/cop_cli sont conserves (non   *
+      * identifiants a eux seuls) et actif_cli est force a "N" : un    *
+      * client efface n'est plus un client actif.                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * efccli=effacement client                                       *
+      * IDF=IDENTIFIANT; CLI=CLIENT; VER=VERIFICATION; ANO=ANONYMISE;  *
+      * RTR=RETOUR; DEB=DEBUT                                          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. efccli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-CLI         PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = effacement reussi ;
+      * 1 = client inconnu ; 2 = erreur SQL a l'anonymisation.
+       01 WS-RTR-RGPD        PIC 9(01)   VALUE 0.
+           88 WS-RTR-RGPD-OK             VALUE 0.
+           88 WS-RTR-RGPD-CLI-INV        VALUE 1.
+           88 WS-RTR-RGPD-ERR            VALUE 2.
+
+      * Zones utilisees pour tracer via generr l'echec de
+      * l'anonymisation en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "efccli : anonymisation client".
+       01 WS-RTR-ERR         PIC 9(01).
+
+       LINKAGE SECTION.
+       01 LK-IDF-CLI         PIC 9(10).
+       01 LK-RTR-RGPD        PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-RTR-RGPD.
+
+           MOVE LK-IDF-CLI TO PG-IDF-CLI.
+
+           PERFORM 0100-VER-CLI-DEB
+              THRU 0100-VER-CLI-FIN.
+
+           IF WS-RTR-RGPD-OK
+               PERFORM 0200-ANO-CLI-DEB
+                  THRU 0200-ANO-CLI-FIN
+           END-IF.
+
+           MOVE WS-RTR-RGPD
+           TO   LK-RTR-RGPD.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-VER-CLI-DEB.
+
+           EXEC SQL
+               SELECT id_cli
+               INTO   :PG-IDF-CLI
+               FROM   client
+               WHERE  id_cli = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-RGPD-CLI-INV TO TRUE
+           END-IF.
+
+           EXIT.
+       0100-VER-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-ANO-CLI-DEB.
+
+           EXEC SQL
+               UPDATE client
+               SET    nom_cli   = 'ANONYME',
+                      ema_cli   = 'anonyme@rgpd.local',
+                      ind_cli   = 0,
+                      tel_cli   = 0,
+                      adr_cli   = 'ANONYME',
+                      siret_cli = NULL,
+                      actif_cli = 'N'
+               WHERE  id_cli    = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-RGPD-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-RGPD-ERR TO TRUE
+           END-IF.
+
+           EXIT.
+       0200-ANO-CLI-FIN.
