@@ -0,0 +1,91 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * versir : verifie qu'un numero de SIRET saisi par l'operateur   *
+      * est valide au sens de la cle de Luhn (meme algorithme que      *
+      * celui utilise par l'INSEE pour calculer cette cle) : chaque    *
+      * chiffre en position paire en partant de la droite est double,  *
+      * et si le resultat double depasse 9 on lui retranche 9 ; la     *
+      * somme de tous les chiffres doit etre un multiple de 10.        *
+      * N'effectue aucun acces base de donnee, uniquement un controle  *
+      * de format.                                                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * versir=verification siret; SIR=SIRET; LNG=LONGUEUR; IDX=INDEX; *
+      * CHF=CHIFFRE; DBL=DOUBLE; SOM=SOMME; VLR=VALEUR; RTR=RETOUR;    *
+      * AFC=AFFECTATION; VAR=VARIABLE; DEB=DEBUT                       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. versir.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-SIR-CLI           PIC 9(14).
+       01 WS-IDX               PIC 9(02)   VALUE 0.
+       01 WS-CHF                PIC 9(02)   VALUE 0.
+       01 WS-SOM-SIR           PIC 9(04)   VALUE 0.
+
+      * Code retour rendu a l'appelant : 0 = SIRET valide ;
+      * 1 = SIRET invalide (cle de Luhn incorrecte).
+       01 WS-VLR-RTR           PIC 9(01)   VALUE 0.
+           88 WS-RTR-SIR-OK                VALUE 0.
+           88 WS-RTR-SIR-INV               VALUE 1.
+
+       LINKAGE SECTION.
+       01 LK-SIR-CLI           PIC Z(14).
+       01 LK-VLR-RTR           PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-SIR-CLI,
+                                LK-VLR-RTR.
+
+           MOVE LK-SIR-CLI TO WS-SIR-CLI.
+
+           PERFORM 0100-SOM-LUHN-DEB
+              THRU 0100-SOM-LUHN-FIN
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > 14.
+
+           IF FUNCTION MOD (WS-SOM-SIR, 10) = 0
+               SET WS-RTR-SIR-OK TO TRUE
+           ELSE
+               SET WS-RTR-SIR-INV TO TRUE
+           END-IF.
+
+           MOVE WS-VLR-RTR
+           TO   LK-VLR-RTR.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Accumule la somme de Luhn chiffre par chiffre, en partant de la
+      * gauche : les positions d'indice pair en partant de la droite
+      * (soit, sur 14 chiffres, les positions impaires WS-IDX en
+      * partant de la gauche) sont doublees.
+
+       0100-SOM-LUHN-DEB.
+
+           MOVE WS-SIR-CLI (WS-IDX:1) TO WS-CHF.
+
+           IF FUNCTION MOD (WS-IDX, 2) = 1
+               COMPUTE WS-CHF = WS-CHF * 2
+               IF WS-CHF > 9
+                   COMPUTE WS-CHF = WS-CHF - 9
+               END-IF
+           END-IF.
+
+           ADD WS-CHF TO WS-SOM-SIR.
+
+           EXIT.
+       0100-SOM-LUHN-FIN.
