@@ -0,0 +1,212 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme prenant en entree l'id d'un client existant     *
+      * ainsi que l'ensemble de ses champs (nom, email, indicatif,     *
+      * telephone, code postal, ville, adresse, etat actif/inactif),   *
+      * et mettant a jour la ligne correspondante de la table          *
+      * "client" de la BDD SQL. Permet de corriger les coordonnees     *
+      * d'un client deja cree, et de le desactiver sans le supprimer,  *
+      * sans passer par ajucli, qui ne fait qu'inserer.                *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * majucli=mise a jour client                                     *
+      * IDF=IDENTIFIANT; CLI=CLIENT; NOM=NOM; EMA=EMAIL;               *
+      * IND=INDICATIF; TEL=TELEPHONE; COP=CODE POSTAL; VIL=VILLE;      *
+      * ADR=ADRESSE; ACF=ACTIF; AFC=AFFECTATION; VAR=VARIABLE;         *
+      * DEB=DEBUT; VER=VERIFICATION; MAJ=MISE A JOUR; RTR=RETOUR       *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. majucli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-CLI         PIC 9(10).
+       01 PG-NOM-CLI         PIC X(50).
+       01 PG-EMA-CLI         PIC X(50).
+       01 PG-IND-CLI         PIC 9(03).
+       01 PG-TEL-CLI         PIC 9(10).
+       01 PG-COP-CLI         PIC 9(05).
+       01 PG-VIL-CLI         PIC X(50).
+       01 PG-ADR-CLI         PIC X(50).
+       01 PG-ACF-CLI         PIC X(01).
+       01 PG-TYP-CLI         PIC X(01).
+       01 PG-SIR-CLI         PIC 9(14).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * Inclusion des codes d'erreur SQLCA
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = mise a jour reussie ;
+      * 1 = client inconnu ; 2 = erreur SQL a la mise a jour.
+       01 WS-RTR-MAJ         PIC 9(01)   VALUE 0.
+           88 WS-RTR-MAJ-OK              VALUE 0.
+           88 WS-RTR-MAJ-CLI-INV         VALUE 1.
+           88 WS-RTR-MAJ-ERR             VALUE 2.
+
+      * Zones utilisees pour tracer via generr l'echec de la mise a
+      * jour du client en cas de SQLCODE en erreur.
+       01 WS-OPE-ERR         PIC X(60)
+           VALUE "majucli : maj client".
+       01 WS-RTR-ERR         PIC 9(01).
+
+      * Déclaration des variables du sous-programme
+       LINKAGE SECTION.
+       01 LK-IDF-CLI         PIC 9(10).
+       01 LK-NOM-CLI         PIC X(50).
+       01 LK-EMA-CLI         PIC X(50).
+       01 LK-IND-CLI         PIC Z(03).
+       01 LK-TEL-CLI         PIC Z(10).
+       01 LK-COP-CLI         PIC Z(05).
+       01 LK-VIL-CLI         PIC X(50).
+       01 LK-ADR-CLI         PIC X(50).
+       01 LK-ACF-CLI         PIC X(01).
+       01 LK-TYP-CLI         PIC X(01).
+       01 LK-SIR-CLI         PIC Z(14).
+       01 LK-RTR-MAJ         PIC 9(01).
+
+
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-NOM-CLI,
+                                LK-EMA-CLI,
+                                LK-IND-CLI,
+                                LK-TEL-CLI,
+                                LK-COP-CLI,
+                                LK-VIL-CLI,
+                                LK-ADR-CLI,
+                                LK-ACF-CLI,
+                                LK-TYP-CLI,
+                                LK-SIR-CLI,
+                                LK-RTR-MAJ.
+
+
+      * Affectation des valeurs des variables du programme appelant
+      * dans les variables correspondant aux attributs SQL
+
+           PERFORM 0100-AFC-VAR-DEB
+              THRU 0100-AFC-VAR-FIN.
+
+      * Verification que le client a mettre a jour existe bien.
+           PERFORM 0140-VER-CLI-DEB
+              THRU 0140-VER-CLI-FIN.
+
+           IF WS-RTR-MAJ-OK
+               PERFORM 0150-MAJ-SQL-DEB
+                  THRU 0150-MAJ-SQL-FIN
+           END-IF.
+
+           MOVE WS-RTR-MAJ
+           TO   LK-RTR-MAJ.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFC-VAR-DEB.
+
+           MOVE LK-IDF-CLI
+           TO   PG-IDF-CLI.
+
+           MOVE LK-NOM-CLI
+           TO   PG-NOM-CLI.
+
+           MOVE LK-EMA-CLI
+           TO   PG-EMA-CLI.
+
+           MOVE LK-IND-CLI
+           TO   PG-IND-CLI.
+
+           MOVE LK-TEL-CLI
+           TO   PG-TEL-CLI.
+
+           MOVE LK-COP-CLI
+           TO   PG-COP-CLI.
+
+           MOVE LK-VIL-CLI
+           TO   PG-VIL-CLI.
+
+           MOVE LK-ADR-CLI
+           TO   PG-ADR-CLI.
+
+           MOVE LK-ACF-CLI
+           TO   PG-ACF-CLI.
+
+           MOVE LK-TYP-CLI
+           TO   PG-TYP-CLI.
+
+           MOVE LK-SIR-CLI
+           TO   PG-SIR-CLI.
+
+       0100-AFC-VAR-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Verification que le client a mettre a jour existe bien dans la
+      * table client.
+
+       0140-VER-CLI-DEB.
+
+           EXEC SQL
+               SELECT id_cli
+               INTO   :PG-IDF-CLI
+               FROM   client
+               WHERE  id_cli = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-MAJ-CLI-INV TO TRUE
+           END-IF.
+
+       0140-VER-CLI-FIN.
+           EXIT.
+
+      *-----------------------------------------------------------------
+
+      * Mise a jour des coordonnees du client dans la base de donnees
+      * SQL.
+
+       0150-MAJ-SQL-DEB.
+
+           EXEC SQL
+               UPDATE client
+               SET    nom_cli = :PG-NOM-CLI,
+                      ema_cli = :PG-EMA-CLI,
+                      ind_cli = :PG-IND-CLI,
+                      tel_cli = :PG-TEL-CLI,
+                      cop_cli = :PG-COP-CLI,
+                      vil_cli = :PG-VIL-CLI,
+                      adr_cli = :PG-ADR-CLI,
+                      actif_cli = :PG-ACF-CLI,
+                      typ_cli = :PG-TYP-CLI,
+                      siret_cli = (CASE WHEN :PG-SIR-CLI = 0 THEN NULL
+                                        ELSE :PG-SIR-CLI END)
+               WHERE  id_cli  = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              SET WS-RTR-MAJ-OK  TO TRUE
+
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL "generr" USING WS-OPE-ERR, SQLCODE, WS-RTR-ERR
+              END-CALL
+              SET WS-RTR-MAJ-ERR TO TRUE
+           END-IF.
+
+       0150-MAJ-SQL-FIN.
+           EXIT.
