@@ -0,0 +1,234 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * stmcli : releve/confirmation imprimable d'un client. A partir  *
+      * d'un id de client, relit sa fiche complete dans la table       *
+      * "client" et l'affiche mise en forme pour impression, afin que  *
+      * l'accueil puisse remettre une confirmation papier au client    *
+      * juste apres sa creation par ecrajcli. Le releve inclut         *
+      * egalement l'historique des commandes du client (table          *
+      * commande/commande_ligne) depuis que ce module existe.          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * stmcli=releve (statement) client                              *
+      * IDF=IDENTIFIANT; CLI=CLIENT; NOM=NOM; EMA=EMAIL;               *
+      * IND=INDICATIF; TEL=TELEPHONE; COP=CODE POSTAL; VIL=VILLE;      *
+      * ADR=ADRESSE; ACF=ACTIF; TYP=TYPE; SIR=SIRET; RTR=RETOUR;       *
+      * CMD=COMMANDE; PIE=PIECE; NOM=NOM; QTE=QUANTITE; PRX=PRIX;      *
+      * DAT=DATE; RSU=RESULTAT; SLC=SELECTION; AFF=AFFICHAGE; DEB=DEBUT*
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. stmcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 PG-IDF-CLI         PIC 9(10).
+       01 PG-NOM-CLI         PIC X(50).
+       01 PG-EMA-CLI         PIC X(50).
+       01 PG-IND-CLI         PIC 9(03).
+       01 PG-TEL-CLI         PIC 9(10).
+       01 PG-COP-CLI         PIC 9(05).
+       01 PG-VIL-CLI         PIC X(50).
+       01 PG-ADR-CLI         PIC X(50).
+       01 PG-ACF-CLI         PIC X(01).
+       01 PG-TYP-CLI         PIC X(01).
+       01 PG-SIR-CLI         PIC 9(14).
+       01 PG-SIR-CLI-IND     PIC S9(04) COMP-5.
+
+       01 PG-IDF-CMD-RSU     PIC 9(10).
+       01 PG-DAT-CMD-RSU     PIC X(10).
+       01 PG-NOM-PIE-RSU     PIC X(30).
+       01 PG-QTE-LGN-RSU     PIC 9(05).
+       01 PG-PRX-LGN-RSU     PIC 9(08)V99.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE C-CMD CURSOR FOR
+               SELECT c.id_cmd, c.date_cmd, p.nom_pie,
+                      l.qte_lgn_cmd, l.prix_lgn_cmd
+               FROM   commande c
+               JOIN   commande_ligne l ON l.id_cmd = c.id_cmd
+               JOIN   piece p          ON p.id_pie = l.id_pie
+               WHERE  c.id_cli = :PG-IDF-CLI
+               ORDER BY c.date_cmd, c.id_cmd
+       END-EXEC.
+
+      * Code retour rendu a l'appelant : 0 = releve affiche ;
+      * 1 = client inconnu.
+       01 WS-RTR-STM         PIC 9(01)   VALUE 0.
+           88 WS-RTR-STM-OK              VALUE 0.
+           88 WS-RTR-STM-CLI-INV         VALUE 1.
+
+       01 WS-IND-CLI-EDT     PIC Z(03).
+       01 WS-TEL-CLI-EDT     PIC Z(10).
+       01 WS-COP-CLI-EDT     PIC Z(05).
+       01 WS-SIR-CLI-EDT     PIC Z(14).
+
+       01 WS-IDF-CMD-EDT     PIC Z(10).
+       01 WS-QTE-LGN-EDT     PIC Z(05).
+       01 WS-PRX-LGN-EDT     PIC Z(08).99.
+
+       LINKAGE SECTION.
+       01 LK-IDF-CLI         PIC 9(10).
+       01 LK-RTR-STM         PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IDF-CLI,
+                                LK-RTR-STM.
+
+           MOVE LK-IDF-CLI TO PG-IDF-CLI.
+
+           PERFORM 0100-SLC-CLI-DEB
+              THRU 0100-SLC-CLI-FIN.
+
+           IF WS-RTR-STM-OK
+               PERFORM 0200-AFF-RLV-DEB
+                  THRU 0200-AFF-RLV-FIN
+
+               PERFORM 0300-AFF-CMD-DEB
+                  THRU 0300-AFF-CMD-FIN
+           END-IF.
+
+           MOVE WS-RTR-STM
+           TO   LK-RTR-STM.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-SLC-CLI-DEB.
+
+           EXEC SQL
+               SELECT nom_cli, ema_cli, ind_cli, tel_cli, cop_cli,
+                      vil_cli, adr_cli, actif_cli, typ_cli,
+                      siret_cli
+               INTO   :PG-NOM-CLI, :PG-EMA-CLI, :PG-IND-CLI,
+                      :PG-TEL-CLI, :PG-COP-CLI, :PG-VIL-CLI,
+                      :PG-ADR-CLI, :PG-ACF-CLI, :PG-TYP-CLI,
+                      :PG-SIR-CLI:PG-SIR-CLI-IND
+               FROM   client
+               WHERE  id_cli = :PG-IDF-CLI
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-RTR-STM-CLI-INV TO TRUE
+           END-IF.
+
+           EXIT.
+       0100-SLC-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Met en forme et affiche le releve du client, pret pour
+      * impression.
+
+       0200-AFF-RLV-DEB.
+
+           MOVE PG-IND-CLI TO WS-IND-CLI-EDT.
+           MOVE PG-TEL-CLI TO WS-TEL-CLI-EDT.
+           MOVE PG-COP-CLI TO WS-COP-CLI-EDT.
+
+           DISPLAY "================================================".
+           DISPLAY "          CONFIRMATION DE CREATION CLIENT        ".
+           DISPLAY "================================================".
+           DISPLAY "Id client      : " PG-IDF-CLI.
+           DISPLAY "Nom            : " PG-NOM-CLI.
+           DISPLAY "Email          : " PG-EMA-CLI.
+           DISPLAY "Telephone      : +" FUNCTION TRIM (WS-IND-CLI-EDT)
+                   " " FUNCTION TRIM (WS-TEL-CLI-EDT).
+           DISPLAY "Adresse        : " PG-ADR-CLI.
+           DISPLAY "Ville          : " PG-VIL-CLI
+                   " (" FUNCTION TRIM (WS-COP-CLI-EDT) ")".
+
+           IF PG-TYP-CLI = "E"
+               DISPLAY "Type           : Entreprise"
+
+               IF PG-SIR-CLI-IND >= 0
+                   MOVE PG-SIR-CLI TO WS-SIR-CLI-EDT
+                   DISPLAY "SIRET          : "
+                           FUNCTION TRIM (WS-SIR-CLI-EDT)
+               END-IF
+           ELSE
+               DISPLAY "Type           : Particulier"
+           END-IF.
+
+           IF PG-ACF-CLI = "O"
+               DISPLAY "Statut         : Actif"
+           ELSE
+               DISPLAY "Statut         : Inactif"
+           END-IF.
+
+           DISPLAY "================================================".
+
+           EXIT.
+       0200-AFF-RLV-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des commandes du client et affiche chaque
+      * ligne (piece, quantite, prix) pour impression.
+
+       0300-AFF-CMD-DEB.
+
+           DISPLAY "Historique des commandes".
+           DISPLAY "------------------------------------------------".
+
+           EXEC SQL OPEN C-CMD END-EXEC.
+
+           EXEC SQL
+               FETCH C-CMD
+               INTO  :PG-IDF-CMD-RSU, :PG-DAT-CMD-RSU, :PG-NOM-PIE-RSU,
+                     :PG-QTE-LGN-RSU, :PG-PRX-LGN-RSU
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "(aucune commande)"
+           END-IF.
+
+           PERFORM 0310-AFF-LGN-CMD-DEB
+              THRU 0310-AFF-LGN-CMD-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-CMD END-EXEC.
+
+           DISPLAY "================================================".
+
+           EXIT.
+       0300-AFF-CMD-FIN.
+
+      *-----------------------------------------------------------------
+
+       0310-AFF-LGN-CMD-DEB.
+
+           MOVE PG-IDF-CMD-RSU  TO WS-IDF-CMD-EDT.
+           MOVE PG-QTE-LGN-RSU  TO WS-QTE-LGN-EDT.
+           MOVE PG-PRX-LGN-RSU  TO WS-PRX-LGN-EDT.
+
+           DISPLAY "Commande " FUNCTION TRIM (WS-IDF-CMD-EDT)
+                   " du " PG-DAT-CMD-RSU " : "
+                   FUNCTION TRIM (WS-QTE-LGN-EDT) " x "
+                   PG-NOM-PIE-RSU
+                   " (" FUNCTION TRIM (WS-PRX-LGN-EDT) " EUR/u)".
+
+           EXEC SQL
+               FETCH C-CMD
+               INTO  :PG-IDF-CMD-RSU, :PG-DAT-CMD-RSU, :PG-NOM-PIE-RSU,
+                     :PG-QTE-LGN-RSU, :PG-PRX-LGN-RSU
+           END-EXEC.
+
+           EXIT.
+       0310-AFF-LGN-CMD-FIN.
