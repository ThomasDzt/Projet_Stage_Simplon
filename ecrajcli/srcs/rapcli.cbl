@@ -0,0 +1,111 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant de saisir l'id d'un client a l'aide  *
+      * de la SCREEN SECTION puis d'appeler le sous-programme stmcli   *
+      * qui produit son releve (coordonnees completes), destine a etre *
+      * remis au client sous forme de confirmation imprimee.           *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * rapcli=rapport client;                                        *
+      * IDF=IDENTIFIANT; CLI=CLIENT; ECR=ECRAN; ENT=ENTREE;            *
+      * LRR=LEURRE; CLR=COULEUR; TXT=TEXTE; FND=FOND; AFF=AFFICHAGE;   *
+      * DEB=DEBUT; RTR=RETOUR; APL=APPEL; PRG=PROGRAMME                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-LRR               PIC X(01).
+       01 WS-IDF-CLI            PIC 9(10).
+
+      * Code retour de stmcli : 0 = releve affiche ; 1 = client inconnu.
+       01 WS-RTR-STM            PIC 9(01).
+           88 WS-RTR-STM-OK                VALUE 0.
+           88 WS-RTR-STM-CLI-INV           VALUE 1.
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-RAP-CLI
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 05 COL 03 VALUE "Id du client :".
+           05 LINE 05 COL 35 PIC X(01) VALUE "[".
+           05 LINE 05 COL 36 PIC 9(10) TO   WS-IDF-CLI.
+           05 LINE 05 COL 46 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-AFF-ECR-CLI-DEB
+              THRU 0100-AFF-ECR-CLI-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       0100-AFF-ECR-CLI-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-RAP-CLI.
+           ACCEPT  S-ECR-RAP-CLI.
+
+           PERFORM 0200-APL-PRG-DEB
+              THRU 0200-APL-PRG-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-CLI-FIN.
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "stmcli" USING WS-IDF-CLI
+                               WS-RTR-STM
+           END-CALL.
+
+           IF WS-RTR-STM-CLI-INV
+               DISPLAY "Client inconnu."
+               AT LINE 22 COL 03
+           END-IF.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 23 COL 03.
+
+           ACCEPT WS-LRR
+           AT LINE 23 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
