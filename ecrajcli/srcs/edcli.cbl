@@ -0,0 +1,354 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Sous-programme permettant d'editer les coordonnees d'un client *
+      * existant (nom, email, indicatif/telephone, adresse, ville,     *
+      * code postal) et de le desactiver/reactiver, a l'aide de la     *
+      * SCREEN SECTION. Le programme appelle le sous-programme majucli *
+      * afin de repercuter les modifications dans la base de donnees.  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * edcli=edition client;                                         *
+      * IDF=IDENTIFIANT; CLI=CLIENT; NOM=NOM; EMA=EMAIL;               *
+      * IND=INDICATIF; TEL=TELEPHONE; COP=CODE POSTAL; VIL=VILLE;      *
+      * ADR=ADRESSE; ACF=ACTIF; ECR=ECRAN; EDT=EDITION; ENT=ENTREE;    *
+      * LRR=LEURRE; CLR=COULEUR; TXT=TEXTE; FND=FOND; CRG=CROCHET      *
+      * GAUCHE;                                                        *
+      * CRD=CROCHET DROIT; CHX=CHOIX; AFF=AFFICHAGE; DEB=DEBUT;        *
+      * MSG=MESSAGE; ERR=ERREUR; BCL=BOUCLE; APL=APPEL; PRG=PROGRAMME  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edcli.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+      * Precharge les coordonnees actuelles du client avant
+      * l'affichage de l'ecran d'edition, pour qu'une modification
+      * partielle ne vide pas les champs non retouches par
+      * l'operateur.
+       01 PG-IDF-CLI           PIC 9(10).
+       01 PG-NOM-CLI           PIC X(50).
+       01 PG-EMA-CLI           PIC X(50).
+       01 PG-IND-CLI           PIC 9(03).
+       01 PG-TEL-CLI           PIC 9(10).
+       01 PG-COP-CLI           PIC 9(05).
+       01 PG-VIL-CLI           PIC X(50).
+       01 PG-ADR-CLI           PIC X(50).
+       01 PG-ACF-CLI           PIC X(01).
+       01 PG-TYP-CLI           PIC X(01).
+
+      * L'indicateur permet de detecter un siret_cli NULL (client
+      * particulier, sans SIRET) sans planter la lecture SQL.
+       01 PG-SIR-CLI           PIC 9(14).
+       01 PG-SIR-CLI-IND       PIC S9(04) COMP-5.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-LRR               PIC X(01).
+
+       01 WS-FIN-BCL           PIC X(01)   VALUE SPACE.
+           88 WS-FIN-BCL-OUI               VALUE "O".
+           88 WS-FIN-BCL-NON               VALUE "N".
+
+       01 WS-IDF-CLI           PIC 9(10).
+       01 WS-NOM-CLI           PIC X(50).
+       01 WS-EMA-CLI           PIC X(50).
+       01 WS-IND-CLI           PIC Z(03).
+       01 WS-TEL-CLI           PIC Z(10).
+       01 WS-ADR-CLI           PIC X(50).
+       01 WS-VIL-CLI           PIC X(50).
+       01 WS-COP-CLI           PIC Z(05).
+
+       01 WS-ACF-CLI           PIC X(01)   VALUE "O".
+           88 WS-ACF-CLI-OUI                VALUE "O".
+           88 WS-ACF-CLI-NON                VALUE "N".
+
+       01 WS-TYP-CLI           PIC X(01)   VALUE "P".
+           88 WS-TYP-CLI-PRT               VALUE "P".
+           88 WS-TYP-CLI-ENT               VALUE "E".
+
+       01 WS-SIR-CLI           PIC Z(14).
+
+       01 WS-CHX               PIC X(01).
+
+       01 WS-CLR-TXT           PIC 9(01)       VALUE 7. *> Blanc
+       01 WS-CLR-FND           PIC 9(01)       VALUE 0. *> Noir
+
+      * Zone de session partagee : qui est connecte sur ce poste.
+       COPY session.
+
+      * Date/heure du jour affichees dans le cadre d'ecran partage.
+       01 WS-CUR-DAT-HOR       PIC X(21).
+       01 WS-DAT-ECR           PIC X(10).
+       01 WS-HEU-ECR           PIC X(05).
+
+      * Code retour de majucli : 0 = mise a jour reussie ; 1 = client
+      * inconnu ; 2 = erreur SQL.
+       01 WS-RTR-MAJ           PIC 9(01).
+           88 WS-RTR-MAJ-OK                VALUE 0.
+           88 WS-RTR-MAJ-CLI-INV           VALUE 1.
+           88 WS-RTR-MAJ-ERR               VALUE 2.
+
+       SCREEN SECTION.
+
+       COPY ecrprn.
+
+       01 S-ECR-EDT-CLI
+           FOREGROUND-COLOR WS-CLR-TXT
+           BACKGROUND-COLOR WS-CLR-FND.
+
+           05 LINE 04 COL 03 VALUE "Id du client :".
+           05 LINE 04 COL 35 PIC X(01) VALUE "[".
+           05 LINE 04 COL 36 PIC 9(10) FROM WS-IDF-CLI.
+           05 LINE 04 COL 46 PIC X(01) VALUE "]".
+
+           05 LINE 06 COL 03 VALUE "Nouveau nom :".
+           05 LINE 06 COL 35 PIC X(01) VALUE "[".
+           05 LINE 06 COL 36 PIC X(50) TO   WS-NOM-CLI.
+           05 LINE 06 COL 86 PIC X(01) VALUE "]".
+
+           05 LINE 08 COL 03 VALUE "Nouvel email :".
+           05 LINE 08 COL 35 PIC X(01) VALUE "[".
+           05 LINE 08 COL 36 PIC X(50) TO   WS-EMA-CLI.
+           05 LINE 08 COL 86 PIC X(01) VALUE "]".
+
+           05 LINE 10 COL 03 VALUE "Nouvel indicatif / telephone :".
+           05 LINE 10 COL 35 PIC X(01) VALUE "[".
+           05 LINE 10 COL 36 VALUE "+".
+           05 LINE 10 COL 37 PIC Z(03) TO   WS-IND-CLI.
+           05 LINE 10 COL 41 PIC Z(10) TO   WS-TEL-CLI.
+           05 LINE 10 COL 51 PIC X(01) VALUE "]".
+
+           05 LINE 12 COL 03 VALUE "Nouvelle adresse :".
+           05 LINE 12 COL 35 PIC X(01) VALUE "[".
+           05 LINE 12 COL 36 PIC X(50) TO   WS-ADR-CLI.
+           05 LINE 12 COL 86 PIC X(01) VALUE "]".
+
+           05 LINE 14 COL 03 VALUE "Nouvelle ville :".
+           05 LINE 14 COL 35 PIC X(01) VALUE "[".
+           05 LINE 14 COL 36 PIC X(50) TO   WS-VIL-CLI.
+           05 LINE 14 COL 86 PIC X(01) VALUE "]".
+
+           05 LINE 16 COL 03 VALUE "Nouveau code postal :".
+           05 LINE 16 COL 35 PIC X(01) VALUE "[".
+           05 LINE 16 COL 36 PIC Z(05) TO   WS-COP-CLI.
+           05 LINE 16 COL 41 PIC X(01) VALUE "]".
+
+           05 LINE 18 COL 03 VALUE "Actif (O/N) :".
+           05 LINE 18 COL 35 PIC X(01) VALUE "[".
+           05 LINE 18 COL 36 PIC X(01) TO   WS-ACF-CLI.
+           05 LINE 18 COL 37 PIC X(01) VALUE "]".
+
+           05 LINE 19 COL 03 VALUE "Type (P=Particulier/E=Entreprise):".
+           05 LINE 19 COL 39 PIC X(01) VALUE "[".
+           05 LINE 19 COL 40 PIC X(01) TO   WS-TYP-CLI.
+           05 LINE 19 COL 41 PIC X(01) VALUE "]".
+
+           05 LINE 20 COL 03 VALUE "SIRET (entreprise uniquement) :".
+           05 LINE 20 COL 35 PIC X(01) VALUE "[".
+           05 LINE 20 COL 36 PIC Z(14) TO   WS-SIR-CLI.
+           05 LINE 20 COL 51 PIC X(01) VALUE "]".
+
+           05 LINE 22 COL 20 VALUE "1 - Mettre a jour".
+           05 LINE 22 COL 47 VALUE "2 - Annuler".
+
+           05 LINE 23 COL 33 PIC X(01) VALUE "[".
+           05 LINE 23 COL 34 PIC X(01) TO   WS-CHX.
+           05 LINE 23 COL 35 PIC X(01) VALUE "]".
+
+
+       PROCEDURE DIVISION.
+           PERFORM 0090-SLC-CLI-DEB
+              THRU 0090-SLC-CLI-FIN.
+
+           PERFORM 0100-AFF-ECR-CLI-DEB
+              THRU 0100-AFF-ECR-CLI-FIN.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Demande l'id du client a editer et precharge ses coordonnees
+      * actuelles, pour que l'ecran d'edition ci-dessous s'affiche
+      * deja rempli. Reboucle tant que l'id saisi ne correspond a
+      * aucun client.
+
+       0090-SLC-CLI-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               DISPLAY S-FND-ECR
+
+               DISPLAY "Id du client a editer :" AT LINE 04 COL 03
+               ACCEPT  WS-IDF-CLI                AT LINE 04 COL 36
+
+               MOVE WS-IDF-CLI TO PG-IDF-CLI
+
+               EXEC SQL
+                   SELECT nom_cli, ema_cli, ind_cli, tel_cli, cop_cli,
+                          vil_cli, adr_cli, actif_cli, typ_cli,
+                          siret_cli
+                   INTO   :PG-NOM-CLI, :PG-EMA-CLI, :PG-IND-CLI,
+                          :PG-TEL-CLI, :PG-COP-CLI, :PG-VIL-CLI,
+                          :PG-ADR-CLI, :PG-ACF-CLI, :PG-TYP-CLI,
+                          :PG-SIR-CLI:PG-SIR-CLI-IND
+                   FROM   client
+                   WHERE  id_cli = :PG-IDF-CLI
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "Client inconnu." AT LINE 24 COL 03
+
+                   DISPLAY "Appuyez sur entree" AT LINE 25 COL 03
+                   ACCEPT  WS-LRR              AT LINE 25 COL 21
+               ELSE
+                   MOVE PG-NOM-CLI TO WS-NOM-CLI
+                   MOVE PG-EMA-CLI TO WS-EMA-CLI
+                   MOVE PG-IND-CLI TO WS-IND-CLI
+                   MOVE PG-TEL-CLI TO WS-TEL-CLI
+                   MOVE PG-COP-CLI TO WS-COP-CLI
+                   MOVE PG-VIL-CLI TO WS-VIL-CLI
+                   MOVE PG-ADR-CLI TO WS-ADR-CLI
+                   MOVE PG-ACF-CLI TO WS-ACF-CLI
+                   MOVE PG-TYP-CLI TO WS-TYP-CLI
+
+                   IF PG-SIR-CLI-IND < 0
+                       MOVE 0 TO WS-SIR-CLI
+                   ELSE
+                       MOVE PG-SIR-CLI TO WS-SIR-CLI
+                   END-IF
+
+                   SET WS-FIN-BCL-OUI TO TRUE
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+       0090-SLC-CLI-FIN.
+
+      *-----------------------------------------------------------------
+
+       0100-AFF-ECR-CLI-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-CUR-DAT-HOR.
+           STRING WS-CUR-DAT-HOR(7:2) "/" WS-CUR-DAT-HOR(5:2) "/"
+                  WS-CUR-DAT-HOR(1:4)
+                  INTO WS-DAT-ECR
+           END-STRING.
+           STRING WS-CUR-DAT-HOR(9:2) ":" WS-CUR-DAT-HOR(11:2)
+                  INTO WS-HEU-ECR
+           END-STRING.
+
+           DISPLAY S-FND-ECR.
+           DISPLAY S-ECR-EDT-CLI.
+           ACCEPT  S-ECR-EDT-CLI.
+
+           PERFORM 0150-EVA-CHX-CLI-DEB
+              THRU 0150-EVA-CHX-CLI-FIN.
+
+           EXIT.
+
+       0100-AFF-ECR-CLI-FIN.
+      *-----------------------------------------------------------------
+       0150-EVA-CHX-CLI-DEB.
+           EVALUATE WS-CHX
+               WHEN 1
+                   PERFORM 0200-APL-PRG-DEB
+                      THRU 0200-APL-PRG-FIN
+
+               WHEN 2
+                   EXIT PROGRAM
+
+               WHEN OTHER
+                   PERFORM 0156-MSG-ERR-CHX-DEB
+                      THRU 0156-MSG-ERR-CHX-FIN
+
+           END-EVALUATE.
+           EXIT.
+
+       0150-EVA-CHX-CLI-FIN.
+      *-----------------------------------------------------------------
+
+       0156-MSG-ERR-CHX-DEB.
+
+           SET WS-FIN-BCL-NON TO TRUE.
+
+           PERFORM UNTIL WS-FIN-BCL-OUI
+               IF WS-CHX NOT = 1 AND NOT = 2
+                   DISPLAY "Erreur de saisie, veuillez choisir 1 ou 2"
+                   AT LINE 24 COL 03
+
+                   DISPLAY "Appuyez sur entree"
+                   AT LINE 25 COL 03
+
+                   ACCEPT WS-LRR
+                   AT LINE 25 COL 21
+
+                   PERFORM 0100-AFF-ECR-CLI-DEB
+                      THRU 0100-AFF-ECR-CLI-FIN
+
+               ELSE
+                   PERFORM 0150-EVA-CHX-CLI-DEB
+                      THRU 0150-EVA-CHX-CLI-FIN
+
+               END-IF
+           END-PERFORM.
+
+           EXIT.
+
+       0156-MSG-ERR-CHX-FIN.
+
+      *-----------------------------------------------------------------
+
+       0200-APL-PRG-DEB.
+
+           CALL "majucli" USING WS-IDF-CLI
+                                WS-NOM-CLI
+                                WS-EMA-CLI
+                                WS-IND-CLI
+                                WS-TEL-CLI
+                                WS-COP-CLI
+                                WS-VIL-CLI
+                                WS-ADR-CLI
+                                WS-ACF-CLI
+                                WS-TYP-CLI
+                                WS-SIR-CLI
+                                WS-RTR-MAJ
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN WS-RTR-MAJ-OK
+                   DISPLAY "Client mis a jour avec succes !"
+                   AT LINE 24 COL 03
+
+               WHEN WS-RTR-MAJ-CLI-INV
+                   DISPLAY "Client inconnu."
+                   AT LINE 24 COL 03
+
+               WHEN WS-RTR-MAJ-ERR
+                   DISPLAY "Erreur lors de la mise a jour."
+                   AT LINE 24 COL 03
+
+           END-EVALUATE.
+
+           DISPLAY "Appuyez sur entree"
+           AT LINE 25 COL 03
+
+           ACCEPT WS-LRR
+           AT LINE 25 COL 21.
+
+           EXIT.
+       0200-APL-PRG-FIN.
