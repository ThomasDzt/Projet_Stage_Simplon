@@ -0,0 +1,115 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * vertel : verifie qu'un indicatif et un numero de telephone     *
+      * saisis par l'operateur sont plausibles : l'indicatif ne doit   *
+      * pas etre nul et doit rester dans la plage des indicatifs pays  *
+      * existants, et le telephone ne doit pas etre nul et doit        *
+      * compter un nombre de chiffres plausible. N'effectue aucun      *
+      * acces base de donnee, uniquement un controle de format.        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * vertel=verification telephone; IND=INDICATIF; TEL=TELEPHONE;  *
+      * LNG=LONGUEUR; CRT=COURT; INV=INVRAISEMBLABLE; CNT=COMPTE;      *
+      * VLR=VALEUR; RTR=RETOUR; CHX=CHOIX; AFC=AFFECTATION; DEB=DEBUT  *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. vertel.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Code retour rendu a l'appelant : 0 = telephone valide ;
+      * 1 = indicatif manquant ; 2 = telephone manquant ;
+      * 3 = indicatif hors plage des indicatifs pays existants ;
+      * 4 = telephone trop court pour etre plausible.
+       01 WS-VLR-RTR           PIC 9(01)   VALUE 0.
+           88 WS-RTR-OK                    VALUE 0.
+           88 WS-RTR-PAS-IND               VALUE 1.
+           88 WS-RTR-PAS-TEL               VALUE 2.
+           88 WS-RTR-IND-INV               VALUE 3.
+           88 WS-RTR-TEL-TRO-CRT           VALUE 4.
+
+      * Plage des indicatifs pays existants (l'UIT ne va pas au-dela
+      * de 998 ; 999 et au-dela ne correspondent a aucun pays).
+       01 WS-IND-MAX           PIC 9(03)   VALUE 998.
+
+      * Nombre minimal de chiffres pour qu'un telephone soit
+      * plausible (numero local francais : 9 chiffres hors le 0
+      * initial supprime par l'edition Z).
+       01 WS-TEL-LNG-MIN       PIC 9(02)   VALUE 9.
+       01 WS-LNG-TEL           PIC 9(02)   VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-IND-CLI           PIC Z(03).
+       01 LK-TEL-CLI           PIC Z(10).
+       01 LK-VLR-RTR           PIC 9(01).
+
+
+       PROCEDURE DIVISION USING LK-IND-CLI,
+                                LK-TEL-CLI,
+                                LK-VLR-RTR.
+
+           PERFORM 0100-CNT-CAR-DEB
+              THRU 0100-CNT-CAR-FIN.
+
+           PERFORM 0200-CHX-RTR-DEB
+              THRU 0200-CHX-RTR-FIN.
+
+           MOVE WS-VLR-RTR
+           TO   LK-VLR-RTR.
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+      * Compte le nombre de chiffres significatifs du telephone saisi
+      * (l'edition Z supprime les zeros/espaces de tete, il ne reste
+      * donc apres FUNCTION TRIM que les chiffres effectivement
+      * saisis).
+
+       0100-CNT-CAR-DEB.
+
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (LK-TEL-CLI))
+           TO   WS-LNG-TEL.
+
+           EXIT.
+       0100-CNT-CAR-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Determine le code retour selon que l'indicatif et/ou le
+      * telephone sont renseignes, que l'indicatif reste dans la
+      * plage des indicatifs pays existants, et que le telephone
+      * compte un nombre de chiffres plausible.
+
+       0200-CHX-RTR-DEB.
+
+           EVALUATE TRUE
+               WHEN LK-IND-CLI = ZERO
+                   SET WS-RTR-PAS-IND TO TRUE
+
+               WHEN LK-TEL-CLI = ZERO
+                   SET WS-RTR-PAS-TEL TO TRUE
+
+               WHEN LK-IND-CLI > WS-IND-MAX
+                   SET WS-RTR-IND-INV TO TRUE
+
+               WHEN WS-LNG-TEL < WS-TEL-LNG-MIN
+                   SET WS-RTR-TEL-TRO-CRT TO TRUE
+
+               WHEN OTHER
+                   SET WS-RTR-OK TO TRUE
+           END-EVALUATE.
+
+           EXIT.
+       0200-CHX-RTR-FIN.
