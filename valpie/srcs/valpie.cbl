@@ -0,0 +1,155 @@
+      ******************************************************************
+      *                                                                *
+      *                 DESCRIPTION DU SOUS-PROGRAMME                  *
+      *                                                                *
+      * Programme de traitement par lot qui valorise le stock de       *
+      * pieces : pour chaque fournisseur, totalise qt_pie *            *
+      * prix_unitaire_pie des pieces qui lui sont rattachees (fou_pie),*
+      * puis affiche le total general tous fournisseurs confondus.     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                           TRIGRAMMES                           *
+      *                                                                *
+      * valpie=valorisation piece                                      *
+      * PIE=PIECE; QTE=QUANTITE; PRU=PRIX UNITAIRE; FOU=FOURNISSEUR;   *
+      * NOM=NOM; VAL=VALEUR; TOT=TOTAL; RSU=RESULTAT; EDT=EDITION;     *
+      * DEB=DEBUT; RAP=RAPPORT; FIN=FIN DE FICHIER                     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valpie.
+       AUTHOR. ThomasD.
+       DATE-WRITTEN. 09-08-2025 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       COPY dbconfig.
+
+       01 PG-NOM-FOU-RSU        PIC X(50).
+       01 PG-NOM-FOU-RSU-IND    PIC S9(04) COMP-5.
+       01 PG-VAL-FOU-RSU        PIC 9(10)V99.
+       01 PG-VAL-TOT            PIC 9(10)V99.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Declaration du curseur parcourant la valeur de stock par
+      * fournisseur (fournisseur non attitre regroupe sous NULL).
+       EXEC SQL
+           DECLARE C-VAL CURSOR FOR
+               SELECT f.nom_fou, SUM(p.qt_pie * p.prix_unitaire_pie)
+               FROM   piece p
+               LEFT JOIN fournisseur f ON f.id_fou = p.fou_pie
+               GROUP BY f.nom_fou
+               ORDER BY f.nom_fou
+       END-EXEC.
+
+       01 WS-VAL-FOU-RSU-EDT    PIC Z(10).99.
+       01 WS-VAL-TOT-EDT        PIC Z(10).99.
+
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-RAP-FOU-DEB
+              THRU 2000-RAP-FOU-FIN.
+
+           PERFORM 3000-RAP-TOT-DEB
+              THRU 3000-RAP-TOT-FIN.
+
+           STOP RUN.
+
+      ******************************************************************
+      *                         PARAGRAPHES                            *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+
+           EXEC SQL
+               CONNECT :PG-IDENTIFIANT
+               IDENTIFIED BY :PG-MOT-PASSE
+               USING :PG-NOM-BASE
+           END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "Rapport de valorisation du stock par fournisseur".
+           DISPLAY "-------------------------------------------------".
+
+           EXIT.
+       1000-INITIALISATION-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Parcourt le curseur des totaux par fournisseur et affiche
+      * chaque ligne jusqu'a epuisement du curseur.
+
+       2000-RAP-FOU-DEB.
+
+           EXEC SQL OPEN C-VAL END-EXEC.
+
+           EXEC SQL
+               FETCH C-VAL
+               INTO  :PG-NOM-FOU-RSU:PG-NOM-FOU-RSU-IND,
+                     :PG-VAL-FOU-RSU
+           END-EXEC.
+
+           PERFORM 2100-AFF-RSU-FOU-DEB
+              THRU 2100-AFF-RSU-FOU-FIN
+              UNTIL SQLCODE NOT = 0.
+
+           EXEC SQL CLOSE C-VAL END-EXEC.
+
+           EXIT.
+       2000-RAP-FOU-FIN.
+
+      *-----------------------------------------------------------------
+
+       2100-AFF-RSU-FOU-DEB.
+
+           MOVE PG-VAL-FOU-RSU TO WS-VAL-FOU-RSU-EDT.
+
+           IF PG-NOM-FOU-RSU-IND < 0
+               DISPLAY "Sans fournisseur attitre : "
+                       FUNCTION TRIM (WS-VAL-FOU-RSU-EDT)
+           ELSE
+               DISPLAY PG-NOM-FOU-RSU " : "
+                       FUNCTION TRIM (WS-VAL-FOU-RSU-EDT)
+           END-IF.
+
+           EXEC SQL
+               FETCH C-VAL
+               INTO  :PG-NOM-FOU-RSU:PG-NOM-FOU-RSU-IND,
+                     :PG-VAL-FOU-RSU
+           END-EXEC.
+
+           EXIT.
+       2100-AFF-RSU-FOU-FIN.
+
+      *-----------------------------------------------------------------
+
+      * Calcule et affiche la valeur totale du stock, tous
+      * fournisseurs confondus.
+
+       3000-RAP-TOT-DEB.
+
+           EXEC SQL
+               SELECT SUM(qt_pie * prix_unitaire_pie)
+               INTO   :PG-VAL-TOT
+               FROM   piece
+           END-EXEC.
+
+           MOVE PG-VAL-TOT TO WS-VAL-TOT-EDT.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "Valeur totale du stock : "
+                   FUNCTION TRIM (WS-VAL-TOT-EDT).
+
+           EXIT.
+       3000-RAP-TOT-FIN.
